@@ -0,0 +1,20 @@
+//CARGDG   JOB (ACCT),'DEFINE CAR GDG',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* ONE-TIME JOB TO DEFINE THE GENERATION DATA GROUP BASE THAT
+//* HOLDS THE DAILY CAR TRANSACTION FEED.  EACH DAY'S FEED IS
+//* CATALOGED AS A NEW GENERATION UNDER THIS BASE INSTEAD OF
+//* OVERLAYING A SINGLE FLAT DATASET, SO PRIOR DAYS' INPUT IS
+//* STILL AVAILABLE IF A BAD RWEX01 RUN OR FEED ISSUE IS FOUND
+//* AFTER THE FACT.  LIMIT(10) KEEPS THE LAST TEN GENERATIONS;
+//* SCRATCH/NOEMPTY UNCATALOGS THE OLDEST GENERATION AS EACH NEW
+//* ONE ROLLS ON RATHER THAN DELETING THE WHOLE GROUP AT ONCE.
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.CARS.TRANDATA) -
+              LIMIT(10)                -
+              SCRATCH                  -
+              NOEMPTY)
+/*
