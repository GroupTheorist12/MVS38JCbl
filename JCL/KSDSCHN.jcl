@@ -0,0 +1,72 @@
+//KSDSCHN  JOB (ACCT),'CHAINED KSDS VALIDATION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* CHAINED VSAM VALIDATION AND REPORTING JOB.
+//*
+//* STEP KSDSRD RUNS KSDSREAD AS A QUICK SANITY PASS OVER KSDSF01,
+//* READING THE CLUSTER SEQUENTIALLY AND DISPLAYING A RECORD COUNT
+//* AND KEY HASH TOTAL.  KSDSREAD RETURNS RC 8 IF VSAMIO REPORTS AN
+//* UNEXPECTED ERROR OPENING, READING OR CLOSING THE CLUSTER, AND RC 4
+//* IF THE CLUSTER OPENS CLEAN BUT CONTAINS NO RECORDS.
+//*
+//* STEP KSDSSEQ RUNS KSDSSSEQ'S START/READ-NEXT POSITIONING CHECKS
+//* AGAINST THE SAME CLUSTER, DRIVEN BY THE SYSIN CONTROL CARDS
+//* BELOW.  IT IS BYPASSED ONLY IF KSDSRD CAME BACK WITH RC 8, SINCE
+//* KSDSRD'S OWN RC 4 (CLEAN OPEN, NO RECORDS) IS NOT A REASON TO SKIP
+//* THE POSITIONING CHECKS.  VSAMIO ESCALATES RETURN-CODE TO 4 FOR A
+//* GENUINE RECORD-NOT-FOUND ON A START OR READ, WHICH IS THE EXPECTED
+//* OUTCOME FOR SOME OF THE SPOT-CHECK KEYS BELOW -- NOT AN ERROR --
+//* SO ONLY RC 8 (A REAL VSAM ERROR) IS TREATED AS A REASON TO BYPASS
+//* THE STEPS THAT FOLLOW.
+//*
+//* STEP KSDSMLT RUNS THE FULL KSDSMULT FOUR-FILE ENROLLMENT REPORT.
+//* IT IS BYPASSED ONLY IF KSDSRD OR KSDSSEQ CAME BACK WITH RC 8, SO A
+//* CORRUPT VSAM CLUSTER OR A GENUINE VSAM ERROR IS CAUGHT BY THE
+//* CHEAP SANITY AND POSITIONING STEPS INSTEAD OF PARTWAY THROUGH THE
+//* BIG REPORT, WHILE A BENIGN RC 4 FROM EITHER STEP (EMPTY CLUSTER OR
+//* AN EXPECTED SPOT-CHECK MISS) STILL LETS THE DAILY REPORT AND ITS
+//* BACKUP RUN.  AN EMPTY SYSIN LEAVES CC-RUN-MODE BLANK, SO KSDSMULT
+//* TAKES ITS NORMAL REPORTING PATH RATHER THAN THE ONLINE
+//* ADD-ENROLLMENT PATH.
+//*
+//* STEP BACKUP RUNS ONLY IF KSDSMLT CAME BACK CLEAN, AND REPROS
+//* STMASTR INTO THE NEXT GENERATION OF THE PROD.STUDENT.STMASTR.
+//* BACKUP GDG (DEFINED BY JCL/KSDSGDG.JCL), SO THE LAST BACKUP ON
+//* HAND ALWAYS LINES UP WITH A KNOWN-GOOD ENROLLMENT REPORT RUN.
+//*
+//KSDSRD   EXEC PGM=KSDSREAD
+//STEPLIB  DD DSN=PROD.STUDENT.LOADLIB,DISP=SHR
+//KSDSF01  DD DSN=PROD.STUDENT.KSDSF01,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//*
+//KSDSSEQ  EXEC PGM=KSDSSSEQ,COND=(8,GE,KSDSRD)
+//STEPLIB  DD DSN=PROD.STUDENT.LOADLIB,DISP=SHR
+//KSDSF01  DD DSN=PROD.STUDENT.KSDSF01,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+E0000000010
+N0000000050
+/*
+//*
+//KSDSMLT  EXEC PGM=KSDSMULT,COND=((8,GE,KSDSRD),(8,GE,KSDSSEQ))
+//STEPLIB  DD DSN=PROD.STUDENT.LOADLIB,DISP=SHR
+//STMASTR  DD DSN=PROD.STUDENT.STMASTR,DISP=SHR
+//DEPTTBL  DD DSN=PROD.STUDENT.DEPTTBL,DISP=SHR
+//CRSETBL  DD DSN=PROD.STUDENT.CRSETBL,DISP=SHR
+//SECTTBL  DD DSN=PROD.STUDENT.SECTTBL,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//EXCPRT   DD SYSOUT=*
+//CHKPT    DD DSN=PROD.STUDENT.CHKPT,DISP=SHR
+//SYSIN    DD DUMMY
+//*
+//BACKUP   EXEC PGM=IDCAMS,COND=((0,NE,KSDSMLT),(8,GE,KSDSRD),
+//             (8,GE,KSDSSEQ))
+//SYSPRINT DD SYSOUT=*
+//STMASTR  DD DSN=PROD.STUDENT.STMASTR,DISP=SHR
+//BACKCOPY DD DSN=PROD.STUDENT.STMASTR.BACKUP(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//            DCB=(RECFM=FB,LRECL=83,BLKSIZE=0)
+//SYSIN    DD *
+  REPRO INFILE(STMASTR) OUTFILE(BACKCOPY)
+/*
