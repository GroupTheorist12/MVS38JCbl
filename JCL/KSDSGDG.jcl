@@ -0,0 +1,20 @@
+//KSDSGDG  JOB (ACCT),'DEFINE STMASTR BACKUP GDG',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* ONE-TIME JOB TO DEFINE THE GENERATION DATA GROUP BASE THAT HOLDS
+//* THE DATED STUDENT-MASTER-FILE BACKUPS TAKEN AFTER EACH SUCCESSFUL
+//* KSDSMULT ENROLLMENT REPORT RUN (SEE THE BACKUP STEP IN
+//* JCL/KSDSCHN.JCL), SO EVERY BACKUP GENERATION LINES UP WITH A
+//* KNOWN-GOOD REPORT RUN INSTEAD OF WHATEVER AN AD HOC IDCAMS BACKUP
+//* HAPPENED TO CATCH.  LIMIT(10) KEEPS THE LAST TEN GENERATIONS;
+//* SCRATCH/NOEMPTY UNCATALOGS THE OLDEST GENERATION AS EACH NEW ONE
+//* ROLLS ON RATHER THAN DELETING THE WHOLE GROUP AT ONCE.
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.STUDENT.STMASTR.BACKUP) -
+              LIMIT(10)                         -
+              SCRATCH                           -
+              NOEMPTY)
+/*
