@@ -0,0 +1,48 @@
+//CARRPT   JOB (ACCT),'CAR MAKE/MODEL REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* DAILY CAR REPORT JOB.
+//*
+//* STEP LOADFEED CATALOGS TODAY'S INCOMING CAR TRANSACTION FEED AS
+//* THE NEXT GENERATION OF THE PROD.CARS.TRANDATA GDG (DEFINED BY
+//* CARGDG), RETAINING PRIOR DAYS' FEEDS INSTEAD OF OVERLAYING A
+//* SINGLE FLAT DATASET.
+//*
+//* STEP SORTSTEP SORTS THE GENERATION JUST CATALOGED BY CAR MAKE
+//* AND THEN MODEL, SINCE RWEX01'S CONTROL BREAK ON TR-CAR-MAKE
+//* DEPENDS ON THAT ORDER.
+//*
+//* STEP RWEX01ST RUNS THE REPORT AGAINST THE SORTED OUTPUT, WITH A
+//* SYSIN CONTROL CARD SUPPLYING THE PRODUCTION-YEAR FILTER RANGE
+//* AND THE CSV EXPORT SWITCH.
+//*
+//LOADFEED EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.CARS.INCOMING,DISP=SHR
+//SYSUT2   DD DSN=PROD.CARS.TRANDATA(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD DUMMY
+//*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.CARS.TRANDATA(0),DISP=SHR
+//SORTOUT  DD DSN=&&SORTED,DISP=(NEW,PASS),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,16,CH,A,17,20,CH,A)
+/*
+//*
+//RWEX01ST EXEC PGM=RWEX01
+//STEPLIB  DD DSN=PROD.CARS.LOADLIB,DISP=SHR
+//CARS     DD DSN=&&SORTED,DISP=(OLD,DELETE)
+//SYSPRINT DD SYSOUT=*
+//CARREJ   DD SYSOUT=*
+//CARCSV   DD DSN=PROD.CARS.CSVOUT,DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD *
+20002026Y
+/*
