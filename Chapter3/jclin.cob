@@ -20,7 +20,9 @@
         02 STD-NO          PIC 9(03).                                                         
         02 STD-NAME        PIC X(20).                                                         
         02 STD-GENDER      PIC X(07).                                                         
-        02 FILLER          PIC X(50).                                                         
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35).                                                         
        WORKING-STORAGE SECTION.  
         77 N PIC 99999999 COMP VALUE 5.                                    
         77 WS-FS           PIC 9(02).                                
@@ -32,7 +34,9 @@
         02 STD-NO-IN          PIC 9(03).                                                         
         02 STD-NAME-IN        PIC X(20).                                                         
         02 STD-GENDER-IN      PIC X(07).                                                         
-        02 FILLER             PIC X(50).                  
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35).                  
        PROCEDURE DIVISION.         
        MAIN-PART.                                                         
            OPEN INPUT SEQRDS-SYSIN.
