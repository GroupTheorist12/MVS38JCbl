@@ -49,27 +49,35 @@
   481   02 STD-NO          PIC 9(03).                                                         
   482   02 STD-NAME        PIC X(20).                                                         
   483   02 STD-GENDER      PIC X(07).                                                         
-  484   02 FILLER          PIC X(50).                                                         
+  484   02 STD-GPA          PIC 9V99.
+  485   02 STD-PHONE        PIC X(12).
+  486   02 FILLER           PIC X(35).
 
-  520  WORKING-STORAGE SECTION.                                           
-  560  77 N PIC 99999999 COMP VALUE 5.                                    
-  570  77 WS-FS           PIC 9(02).                                
-  580  01 WS-EOF-SW       PIC X(01) VALUE 'N'.                      
-  590       88 EOF-SW         VALUE 'Y'.                               
-  600       88 NOT-EOF-SW     VALUE 'N'.                                
-  670 ***                                                                 
-  680 ***                                                                 
-  690 ***                                                                 
-  700  PROCEDURE DIVISION.                                                
-  710 **                                                                  
-  720 **                                                                  
-  730  MAIN-PART.                                                         
-  800      OPEN INPUT SEQRDS-SYSIN.                                       
-  810      PERFORM RDR-IT UNTIL EOF-SW.                                   
-  860      CLOSE SEQRDS-SYSIN.                                            
-  900      STOP RUN.                                                      
+  520  WORKING-STORAGE SECTION.
+  560  77 N PIC 99999999 COMP VALUE 5.
+  570  77 WS-FS           PIC 9(02).
+  580  01 WS-EOF-SW       PIC X(01) VALUE 'N'.
+  590       88 EOF-SW         VALUE 'Y'.
+  600       88 NOT-EOF-SW     VALUE 'N'.
+  610  77 WS-RECORD-COUNT PIC 9(08) COMP VALUE ZERO.
+  620  77 WS-STDNO-TOTAL  PIC 9(09) COMP-3 VALUE ZERO.
+  670 ***
+  680 ***
+  690 ***
+  700  PROCEDURE DIVISION.
+  710 **
+  720 **
+  730  MAIN-PART.
+  800      OPEN INPUT SEQRDS-SYSIN.
+  810      PERFORM RDR-IT UNTIL EOF-SW.
+  850      DISPLAY 'RECORD COUNT : ' WS-RECORD-COUNT
+              '  STD-NO TOTAL : ' WS-STDNO-TOTAL.
+  860      CLOSE SEQRDS-SYSIN.
+  900      STOP RUN.
   910  RDR-IT.
-  920       READ SEQRDS-SYSIN 
+  920       READ SEQRDS-SYSIN
   921       AT END MOVE 'Y' TO WS-EOF-SW.
-  922       IF NOT-EOF-SW 
-  923          DISPLAY 'CURRENT RECORD : ' SEQRDS-SYSIN-RECORD. 
+  922       IF NOT-EOF-SW
+  923          ADD 1 TO WS-RECORD-COUNT
+  924          ADD STD-NO TO WS-STDNO-TOTAL
+  925          DISPLAY 'CURRENT RECORD : ' SEQRDS-SYSIN-RECORD.
