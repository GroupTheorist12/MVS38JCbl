@@ -22,7 +22,9 @@
         02 STD-NO          PIC 9(03).                                                         
         02 STD-NAME        PIC X(20).                                                         
         02 STD-GENDER      PIC X(07).                                                         
-        02 FILLER          PIC X(50).                                                         
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35).                                                         
 
        FD  SEQRDS-SYSOUT                                                   
            RECORDING MODE IS F                                            
@@ -36,21 +38,29 @@
        WORKING-STORAGE SECTION.                                           
        77 N PIC 99999999 COMP VALUE 5.                                    
        77 WS-FS           PIC 9(02).                                
-       01 WS-EOF-SW       PIC X(01) VALUE 'N'.                      
-            88 EOF-SW         VALUE 'Y'.                               
-            88 NOT-EOF-SW     VALUE 'N'.                                
+       01 WS-EOF-SW       PIC X(01) VALUE 'N'.
+            88 EOF-SW         VALUE 'Y'.
+            88 NOT-EOF-SW     VALUE 'N'.
 
-       01  WS-SYSIN-RECORD.                                           
+       77 WS-LAST-STD-NO   PIC 9(03) VALUE ZERO.
+       01 WS-FIRST-SW      PIC X(01) VALUE 'Y'.
+            88 FIRST-RECORD   VALUE 'Y'.
+
+       01  WS-SYSIN-RECORD.                                         
         02 STD-NO-IN          PIC 9(03).                                                         
         02 STD-NAME-IN        PIC X(20).                                                         
         02 STD-GENDER-IN      PIC X(07).                                                         
-        02 FILLER             PIC X(50).                                                         
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35).                                                         
 
        01  WS-SYSOUT-RECORD.                                           
         02 STD-NO-OUT          PIC 9(03).                                                         
         02 STD-NAME-OUT        PIC X(20).                                                         
         02 STD-GENDER-OUT      PIC X(07).                                                         
-        02 FILLER              PIC X(50) VALUE SPACES.                                                         
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35) VALUE SPACES.                                                         
  
        PROCEDURE DIVISION.                                                
        MAIN-PART.                                                         
@@ -63,12 +73,27 @@
        RDR-WRTR-IT.
             READ SEQRDS-SYSIN INTO WS-SYSIN-RECORD 
             AT END MOVE 'Y' TO WS-EOF-SW.
-            IF NOT-EOF-SW 
+            IF NOT-EOF-SW
+               IF NOT FIRST-RECORD
+                  IF STD-NO-IN = WS-LAST-STD-NO
+                     DISPLAY 'DUPLICATE STD-NO : ' STD-NO-IN
+                  ELSE
+                     IF STD-NO-IN < WS-LAST-STD-NO
+                        DISPLAY 'OUT OF SEQUENCE STD-NO : ' STD-NO-IN
+                     END-IF
+                  END-IF
+               END-IF
+               MOVE 'N' TO WS-FIRST-SW
+               MOVE STD-NO-IN TO WS-LAST-STD-NO
                MOVE STD-NO-IN TO STD-NO-OUT
                MOVE STD-NAME-IN  TO STD-NAME-OUT
                MOVE STD-GENDER-IN  TO STD-GENDER-OUT
+               MOVE STD-GPA OF WS-SYSIN-RECORD
+                   TO STD-GPA OF WS-SYSOUT-RECORD
+               MOVE STD-PHONE OF WS-SYSIN-RECORD
+                   TO STD-PHONE OF WS-SYSOUT-RECORD
                DISPLAY 'CURRENT RECORD : ' WS-SYSOUT-RECORD
-               WRITE SEQRDS-SYSOUT-RECORD FROM 
-                 WS-SYSOUT-RECORD.     
+               WRITE SEQRDS-SYSOUT-RECORD FROM
+                 WS-SYSOUT-RECORD.
 
       
\ No newline at end of file
