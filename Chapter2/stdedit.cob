@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'STDEDIT'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EDIT-CARD-FILE
+              ASSIGN TO UT-S-STDEDIT.
+            SELECT ACCEPTED-FILE
+              ASSIGN TO UT-S-STDACPT.
+            SELECT REJECTED-FILE
+              ASSIGN TO UT-S-STDREJ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDIT-CARD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS EDIT-CARD-RECORD.
+       01  EDIT-CARD-RECORD.
+        02 ECD-STD-NO        PIC 9(03).
+        02 ECD-STD-NAME      PIC X(20).
+        02 ECD-STD-GENDER    PIC X(07).
+        02 ECD-STD-GPA       PIC 9V99.
+        02 ECD-STD-PHONE     PIC X(12).
+        02 FILLER            PIC X(35).
+
+       FD  ACCEPTED-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS ACCEPTED-RECORD.
+       01  ACCEPTED-RECORD     PIC X(80).
+
+       FD  REJECTED-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS REJECT-RECORD.
+       01  REJECT-RECORD.
+        02 RR-CARD           PIC X(45).
+        02 RR-REASON         PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW        PIC X(01) VALUE 'N'.
+            88 EOF-SW          VALUE 'Y'.
+            88 NOT-EOF-SW      VALUE 'N'.
+
+       77 WS-ACCEPT-COUNT  PIC 9(05) COMP VALUE ZERO.
+       77 WS-REJECT-COUNT  PIC 9(05) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PART.
+           OPEN INPUT EDIT-CARD-FILE.
+           OPEN OUTPUT ACCEPTED-FILE.
+           OPEN OUTPUT REJECTED-FILE.
+           PERFORM EDIT-IT UNTIL EOF-SW.
+           DISPLAY 'STDEDIT: ACCEPTED : ' WS-ACCEPT-COUNT.
+           DISPLAY 'STDEDIT: REJECTED : ' WS-REJECT-COUNT.
+           CLOSE EDIT-CARD-FILE.
+           CLOSE ACCEPTED-FILE.
+           CLOSE REJECTED-FILE.
+           STOP RUN.
+       EDIT-IT.
+            READ EDIT-CARD-FILE
+              AT END MOVE 'Y' TO WS-EOF-SW.
+            IF NOT-EOF-SW
+               IF ECD-STD-GPA NOT NUMERIC
+                  OR ECD-STD-GPA > 4.00
+                  MOVE EDIT-CARD-RECORD (1:45) TO RR-CARD
+                  MOVE 'GPA NOT IN 0.00-4.00 RANGE' TO RR-REASON
+                  WRITE REJECT-RECORD
+                  ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                  IF ECD-STD-PHONE NOT NUMERIC
+                     MOVE EDIT-CARD-RECORD (1:45) TO RR-CARD
+                     MOVE 'PHONE NOT ALL NUMERIC' TO RR-REASON
+                     WRITE REJECT-RECORD
+                     ADD 1 TO WS-REJECT-COUNT
+                  ELSE
+                     WRITE ACCEPTED-RECORD FROM EDIT-CARD-RECORD
+                     ADD 1 TO WS-ACCEPT-COUNT
+                  END-IF
+               END-IF.
