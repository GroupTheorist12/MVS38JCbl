@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'STDUPD'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT SEQRDS-SYSIN
+              ASSIGN TO UT-S-STUDENTS
+              ORGANIZATION IS INDEXED
+              ACCESS IS RANDOM
+              RECORD KEY IS STD-NO.
+            SELECT UPDATE-CARD-FILE
+              ASSIGN TO UT-S-UPDATE.
+            SELECT AUDIT-FILE
+              ASSIGN TO UT-S-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQRDS-SYSIN
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS SEQRDS-SYSIN-RECORD.
+       01  SEQRDS-SYSIN-RECORD.
+        02 STD-NO          PIC 9(03).
+        02 STD-NAME        PIC X(20).
+        02 STD-GENDER      PIC X(07).
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35).
+
+       FD  UPDATE-CARD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS UPDATE-CARD-RECORD.
+       01  UPDATE-CARD-RECORD.
+        02 UPD-STD-NO       PIC 9(03).
+        02 UPD-STD-NAME     PIC X(20).
+        02 UPD-STD-GENDER   PIC X(07).
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS AUDIT-RECORD.
+       01  AUDIT-RECORD.
+        02 AR-STD-NO          PIC 9(03).
+        02 AR-BEFORE-NAME     PIC X(20).
+        02 AR-BEFORE-GENDER   PIC X(07).
+        02 AR-AFTER-NAME      PIC X(20).
+        02 AR-AFTER-GENDER    PIC X(07).
+        02 FILLER             PIC X(23).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SYSIN-RECORD.
+        02 STD-NO-IN          PIC 9(03).
+        02 STD-NAME-IN        PIC X(20).
+        02 STD-GENDER-IN      PIC X(07).
+        02 FILLER             PIC X(50).
+
+       01 WS-EOF-SW        PIC X(01) VALUE 'N'.
+            88 EOF-SW          VALUE 'Y'.
+            88 NOT-EOF-SW      VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PART.
+           OPEN I-O SEQRDS-SYSIN.
+           OPEN INPUT UPDATE-CARD-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           PERFORM UPDATE-IT UNTIL EOF-SW.
+           CLOSE SEQRDS-SYSIN.
+           CLOSE UPDATE-CARD-FILE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+       UPDATE-IT.
+            READ UPDATE-CARD-FILE
+              AT END MOVE 'Y' TO WS-EOF-SW.
+            IF NOT-EOF-SW
+               MOVE UPD-STD-NO TO STD-NO
+               READ SEQRDS-SYSIN RECORD INTO WS-SYSIN-RECORD
+                 KEY IS STD-NO
+                 INVALID KEY
+                    DISPLAY 'Invalid Key : ' STD-NO
+                 NOT INVALID KEY
+                    MOVE SPACES TO AUDIT-RECORD
+                    MOVE STD-NO-IN TO AR-STD-NO
+                    MOVE STD-NAME-IN TO AR-BEFORE-NAME
+                    MOVE STD-GENDER-IN TO AR-BEFORE-GENDER
+                    MOVE UPD-STD-NAME TO STD-NAME-IN
+                    MOVE UPD-STD-GENDER TO STD-GENDER-IN
+                    MOVE STD-NAME-IN TO AR-AFTER-NAME
+                    MOVE STD-GENDER-IN TO AR-AFTER-GENDER
+                    WRITE AUDIT-RECORD
+                    REWRITE SEQRDS-SYSIN-RECORD FROM WS-SYSIN-RECORD.
