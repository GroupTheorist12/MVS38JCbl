@@ -3,41 +3,66 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-            SELECT SEQRDS-SYSIN                                            
-              ASSIGN TO UT-S-STUDENTS                                    
+            SELECT SEQRDS-SYSIN
+              ASSIGN TO UT-S-STUDENTS
               ORGANIZATION IS INDEXED
               ACCESS IS RANDOM
               RECORD KEY IS STD-NO.
-       DATA DIVISION.                                                     
-       FILE SECTION.                                                      
-       FD  SEQRDS-SYSIN                                                   
-           RECORDING MODE IS F                                            
-           RECORD CONTAINS 80 CHARACTERS                                  
-           BLOCK  CONTAINS  0 RECORDS                                     
-           LABEL RECORDS ARE OMITTED                                      
-           DATA RECORD IS SEQRDS-SYSIN-RECORD.                            
-       01  SEQRDS-SYSIN-RECORD.                                           
-        02 STD-NO          PIC 9(03).                                                         
-        02 STD-NAME        PIC X(20).                                                         
-        02 STD-GENDER      PIC X(07).                                                         
-        02 FILLER          PIC X(50).                                                         
+            SELECT PARM-FILE
+              ASSIGN TO UT-S-LOOKUP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQRDS-SYSIN
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS SEQRDS-SYSIN-RECORD.
+       01  SEQRDS-SYSIN-RECORD.
+        02 STD-NO          PIC 9(03).
+        02 STD-NAME        PIC X(20).
+        02 STD-GENDER      PIC X(07).
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35).
 
+       FD  PARM-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS PARM-RECORD.
+       01  PARM-RECORD.
+        02 PARM-STD-NO      PIC 9(03).
+        02 FILLER           PIC X(77).
 
        WORKING-STORAGE SECTION.
-       01  WS-SYSIN-RECORD.                                           
-        02 STD-NO-IN          PIC 9(03).                                                         
-        02 STD-NAME-IN        PIC X(20).                                                         
-        02 STD-GENDER-IN      PIC X(07).                                                         
-        02 FILLER             PIC X(50).                                                         
+       01  WS-SYSIN-RECORD.
+        02 STD-NO-IN          PIC 9(03).
+        02 STD-NAME-IN        PIC X(20).
+        02 STD-GENDER-IN      PIC X(07).
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35).
+
+       01 WS-EOF-SW        PIC X(01) VALUE 'N'.
+            88 EOF-SW          VALUE 'Y'.
+            88 NOT-EOF-SW      VALUE 'N'.
 
        PROCEDURE DIVISION.
+       MAIN-PART.
            OPEN INPUT SEQRDS-SYSIN.
-           MOVE 103 TO STD-NO.
-      
-            READ SEQRDS-SYSIN RECORD INTO WS-SYSIN-RECORD
-              KEY IS STD-NO
-              INVALID KEY DISPLAY 'Invalid Key'
-              NOT INVALID KEY DISPLAY WS-SYSIN-RECORD.
-      
-            CLOSE SEQRDS-SYSIN.
-            STOP RUN.
\ No newline at end of file
+           OPEN INPUT PARM-FILE.
+           PERFORM LOOKUP-IT UNTIL EOF-SW.
+           CLOSE SEQRDS-SYSIN.
+           CLOSE PARM-FILE.
+           STOP RUN.
+       LOOKUP-IT.
+            READ PARM-FILE
+              AT END MOVE 'Y' TO WS-EOF-SW.
+            IF NOT-EOF-SW
+               MOVE PARM-STD-NO TO STD-NO
+               READ SEQRDS-SYSIN RECORD INTO WS-SYSIN-RECORD
+                 KEY IS STD-NO
+                 INVALID KEY DISPLAY 'Invalid Key : ' STD-NO
+                 NOT INVALID KEY DISPLAY WS-SYSIN-RECORD.
