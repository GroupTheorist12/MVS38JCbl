@@ -1,21 +1,61 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     'CALLER'.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MODULE-CONTROL-FILE
+             ASSIGN TO UT-S-MODCTL.
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  MODULE-CONTROL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS MODULE-CONTROL-RECORD.
+       01  MODULE-CONTROL-RECORD.
+           02  MC-MODULE-NAME       PIC X(08).
+           02  MC-STUDENT-ID        PIC 9(04).
+           02  FILLER               PIC X(68).
+
          WORKING-STORAGE SECTION.
+         01 WS-EOF-SW               PIC X(01) VALUE 'N'.
+            88 EOF-SW                         VALUE 'Y'.
+            88 NOT-EOF-SW                     VALUE 'N'.
          01 WS-PARM1.
-            05 WS-STUDENT-ID PIC 9(4).
-            05 WS-STUDENT-NAME PIC A(15).
-         01 WS-MODULE-BLK-1.                                             
-            05  WS-MODULE-NAME1     PIC X(8)   VALUE 'CALLEE'.         
-            05  WS-MODULE-ADDR      PIC X(4)   VALUE LOW-VALUES.         
-            05  WS-CALL-MODE1       PIC X      VALUE 'K'.                
-            05  FILLER              PIC XXX    VALUE LOW-VALUES.         
-      
+            05 WS-STUDENT-ID PIC 9(4) VALUE 1234.
+            05 WS-STUDENT-NAME PIC A(15) VALUE SPACES.
+         01 WS-MODULE-BLK-1.
+            05  WS-MODULE-NAME1     PIC X(8)   VALUE 'CALLEE'.
+            05  WS-MODULE-ADDR      PIC X(4)   VALUE LOW-VALUES.
+            05  WS-CALL-MODE1       PIC X      VALUE 'K'.
+            05  FILLER              PIC XXX    VALUE LOW-VALUES.
+
        PROCEDURE DIVISION.
-           CALL 'DYNALOAD' USING WS-MODULE-BLK-1  
-                      WS-PARM1.                  
-           DISPLAY 'Student Id : ' WS-STUDENT-ID
-           DISPLAY 'Student Name : ' WS-STUDENT-NAME
+       MAIN-PART.
+           OPEN INPUT MODULE-CONTROL-FILE.
+           PERFORM DISPATCH-ONE-MODULE UNTIL EOF-SW.
+           CLOSE MODULE-CONTROL-FILE.
            STOP RUN.
+
+      * READS ONE UT-S-MODCTL CONTROL RECORD NAMING THE MODULE TO
+      * DYNALOAD AND THE STUDENT-ID TO PASS IT, SO A NEW CALLABLE
+      * MODULE CAN BE PLUGGED IN WITH A CONTROL-CARD ENTRY INSTEAD OF
+      * A NEW COPY OF THIS PROGRAM.
+       DISPATCH-ONE-MODULE.
+           READ MODULE-CONTROL-FILE
+             AT END MOVE 'Y' TO WS-EOF-SW.
+           IF NOT-EOF-SW
+              MOVE MC-MODULE-NAME TO WS-MODULE-NAME1
+              MOVE MC-STUDENT-ID TO WS-STUDENT-ID
+              MOVE SPACES TO WS-STUDENT-NAME
+              CALL 'DYNALOAD' USING WS-MODULE-BLK-1
+                         WS-PARM1
+              IF RETURN-CODE NOT EQUAL ZERO
+                 DISPLAY WS-MODULE-NAME1 ' FAILED, RETURN-CODE : '
+                    RETURN-CODE
+              ELSE
+                 DISPLAY 'Student Id : ' WS-STUDENT-ID
+                 DISPLAY 'Student Name : ' WS-STUDENT-NAME
+              END-IF
+           END-IF.
