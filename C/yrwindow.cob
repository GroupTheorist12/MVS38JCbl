@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     'YRWINDOW'.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  YRWIN-PARAMETER-VALUES     COPY YRWINDOW.
+
+       PROCEDURE DIVISION USING YRWIN-PARAMETER-VALUES.
+       MAIN-PART.
+           EVALUATE TRUE
+               WHEN YRWIN-COMMAND EQUAL YRWIN-EXPAND-YEAR
+                   PERFORM EXPAND-2-DIGIT-YEAR
+               WHEN YRWIN-COMMAND EQUAL YRWIN-VALIDATE-YEAR
+                   IF YRWIN-4-DIGIT-YEAR NOT NUMERIC
+                      SET YRWIN-NOT-NUMERIC TO TRUE
+                   ELSE
+                      PERFORM CHECK-YEAR-RANGE
+                   END-IF
+               WHEN OTHER
+                   SET YRWIN-NOT-NUMERIC TO TRUE
+           END-EVALUATE.
+           GOBACK.
+
+      * EXPANDS YRWIN-2-DIGIT-YEAR INTO YRWIN-4-DIGIT-YEAR USING
+      * YRWIN-WINDOW-PIVOT AS THE CENTURY BREAKPOINT, THEN RANGE-
+      * CHECKS THE RESULT.
+       EXPAND-2-DIGIT-YEAR.
+           IF YRWIN-2-DIGIT-YEAR NOT NUMERIC
+              SET YRWIN-NOT-NUMERIC TO TRUE
+           ELSE
+              IF YRWIN-2-DIGIT-YEAR GREATER THAN OR EQUAL
+                                              TO YRWIN-WINDOW-PIVOT
+                 COMPUTE YRWIN-4-DIGIT-YEAR = 1900 + YRWIN-2-DIGIT-YEAR
+              ELSE
+                 COMPUTE YRWIN-4-DIGIT-YEAR = 2000 + YRWIN-2-DIGIT-YEAR
+              END-IF
+              PERFORM CHECK-YEAR-RANGE
+           END-IF.
+
+       CHECK-YEAR-RANGE.
+           IF YRWIN-4-DIGIT-YEAR LESS THAN YRWIN-LOW-YEAR
+              OR YRWIN-4-DIGIT-YEAR GREATER THAN YRWIN-HIGH-YEAR
+              SET YRWIN-OUT-OF-RANGE TO TRUE
+           ELSE
+              SET YRWIN-SUCCESS TO TRUE
+           END-IF.
