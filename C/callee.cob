@@ -1,16 +1,49 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     'CALLEE'.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQRDS-SYSIN
+             ASSIGN TO UT-S-STUDENTS
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS STD-NO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEQRDS-SYSIN
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS SEQRDS-SYSIN-RECORD.
+       01  SEQRDS-SYSIN-RECORD.
+        02 STD-NO          PIC 9(03).
+        02 STD-NAME        PIC X(20).
+        02 STD-GENDER      PIC X(07).
+        02 STD-GPA          PIC 9V99.
+        02 STD-PHONE        PIC X(12).
+        02 FILLER           PIC X(35).
+
          LINKAGE SECTION.
          01 LS-PARM1.
             05 LS-STUDENT-ID PIC 9(4).
             05 LS-STUDENT-NAME PIC A(15).
-      
+
        PROCEDURE DIVISION USING LS-PARM1.
            DISPLAY 'In Called Program'.
-           MOVE 2222 TO LS-STUDENT-ID.
-           MOVE 'MARLENE RIGG' TO LS-STUDENT-NAME.
-           MOVE ZERO TO RETURN-CODE. 
-           GOBACK.      
-                 
\ No newline at end of file
+           IF LS-STUDENT-ID NOT NUMERIC OR LS-STUDENT-ID EQUAL ZERO
+              OR LS-STUDENT-ID GREATER THAN 999
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              OPEN INPUT SEQRDS-SYSIN
+              MOVE LS-STUDENT-ID TO STD-NO
+              READ SEQRDS-SYSIN
+                INVALID KEY
+                   MOVE 8 TO RETURN-CODE
+                NOT INVALID KEY
+                   MOVE STD-NAME TO LS-STUDENT-NAME
+                   MOVE ZERO TO RETURN-CODE
+              END-READ
+              CLOSE SEQRDS-SYSIN
+           END-IF.
+           GOBACK.
