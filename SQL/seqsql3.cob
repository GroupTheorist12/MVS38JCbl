@@ -4,74 +4,115 @@
        CONFIGURATION SECTION.                                             
        SOURCE-COMPUTER.  IBM-360.                                         
        OBJECT-COMPUTER.  IBM-360.                                         
-       INPUT-OUTPUT SECTION.                                              
-       FILE-CONTROL.                                                      
-           SELECT SEQRDS-SYSIN                                            
-              ASSIGN TO 'DUMMY.DAT'.                                    
-       DATA DIVISION.                                                     
-       FILE SECTION.                                                      
-       FD  SEQRDS-SYSIN                                                   
-           RECORDING MODE IS F                                            
-           RECORD CONTAINS 80 CHARACTERS                                  
-           BLOCK  CONTAINS  0 RECORDS                                     
-           LABEL RECORDS ARE OMITTED                                      
-           DATA RECORD IS SEQRDS-SYSIN-RECORD.                            
-       01  SEQRDS-SYSIN-RECORD.                                           
-         02 IDATA           PIC X(80). 
-       WORKING-STORAGE SECTION.                                           
-       77 N PIC 99999999 COMP VALUE 5.                                    
-       77 WS-FS           PIC 9(02). 
-       01 SQLCODE         PIC 9 VALUE 0.                               
-       01 WS-EOF-SW       PIC X(01) VALUE 'N'.                      
-            88 EOF-SW         VALUE 'Y'.                               
-            88 NOT-EOF-SW     VALUE 'N'.   
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQRDS-SYSIN
+              ASSIGN TO 'DUMMY.DAT'.
+           SELECT REJECT-FILE
+              ASSIGN TO UT-S-SQL3REJ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQRDS-SYSIN
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS SEQRDS-SYSIN-RECORD.
+       01  SEQRDS-SYSIN-RECORD.
+         02 IDATA           PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS REJECT-RECORD.
+       01  REJECT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 N PIC 99999999 COMP VALUE 5.
+       77 WS-FS           PIC 9(02).
+       01 SQLCODE         PIC 9 VALUE 0.
+       01 WS-EOF-SW       PIC X(01) VALUE 'N'.
+            88 EOF-SW         VALUE 'Y'.
+            88 NOT-EOF-SW     VALUE 'N'.
        01 IND-NO1          PIC 9(03).
        01 IND-NO2          PIC 9(03).
        01 IND-NO3          PIC 9(03).
        01 IND-NO4          PIC 9(03).
        01 IND-NO5          PIC 9(03).
 
-       PROCEDURE DIVISION.                                                
-       MAIN-PART.                                                         
-           OPEN INPUT SEQRDS-SYSIN.                                       
-           PERFORM FETCH-LOOP UNTIL SQLCODE NOT EQUAL 0.                                   
-           CLOSE SEQRDS-SYSIN.                                            
-           STOP RUN.                                                      
+       77 WS-REJECT-COUNT  PIC 9(05) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PART.
+           OPEN INPUT SEQRDS-SYSIN.
+           OPEN OUTPUT REJECT-FILE.
+           PERFORM FETCH-LOOP UNTIL SQLCODE NOT EQUAL 0.
+           DISPLAY 'SEQSQL3: REJECTED (NON-NUMERIC) : ' WS-REJECT-COUNT.
+           CLOSE SEQRDS-SYSIN.
+           CLOSE REJECT-FILE.
+           STOP RUN.
        FETCH-LOOP SECTION.
            IF NOT-EOF-SW THEN
-             READ SEQRDS-SYSIN 
+             READ SEQRDS-SYSIN
              AT END MOVE 'Y' TO WS-EOF-SW.
            IF NOT-EOF-SW THEN
-             MOVE IDATA TO IND-NO1.    
-           
+             IF IDATA (1:3) NOT NUMERIC
+                WRITE REJECT-RECORD FROM SEQRDS-SYSIN-RECORD
+                ADD 1 TO WS-REJECT-COUNT
+             ELSE
+                MOVE IDATA TO IND-NO1
+             END-IF.
+
            IF NOT-EOF-SW THEN
-             READ SEQRDS-SYSIN 
+             READ SEQRDS-SYSIN
              AT END MOVE 'Y' TO WS-EOF-SW.
            IF NOT-EOF-SW THEN
-             MOVE IDATA TO IND-NO2.    
-           
+             IF IDATA (1:3) NOT NUMERIC
+                WRITE REJECT-RECORD FROM SEQRDS-SYSIN-RECORD
+                ADD 1 TO WS-REJECT-COUNT
+             ELSE
+                MOVE IDATA TO IND-NO2
+             END-IF.
+
            IF NOT-EOF-SW THEN
-             READ SEQRDS-SYSIN 
+             READ SEQRDS-SYSIN
              AT END MOVE 'Y' TO WS-EOF-SW.
            IF NOT-EOF-SW THEN
-             MOVE IDATA TO IND-NO3.    
-           
+             IF IDATA (1:3) NOT NUMERIC
+                WRITE REJECT-RECORD FROM SEQRDS-SYSIN-RECORD
+                ADD 1 TO WS-REJECT-COUNT
+             ELSE
+                MOVE IDATA TO IND-NO3
+             END-IF.
+
            IF NOT-EOF-SW THEN
-             READ SEQRDS-SYSIN 
+             READ SEQRDS-SYSIN
              AT END MOVE 'Y' TO WS-EOF-SW.
            IF NOT-EOF-SW THEN
-             MOVE IDATA TO IND-NO4.    
-           
+             IF IDATA (1:3) NOT NUMERIC
+                WRITE REJECT-RECORD FROM SEQRDS-SYSIN-RECORD
+                ADD 1 TO WS-REJECT-COUNT
+             ELSE
+                MOVE IDATA TO IND-NO4
+             END-IF.
+
            IF NOT-EOF-SW THEN
-             READ SEQRDS-SYSIN 
+             READ SEQRDS-SYSIN
              AT END MOVE 'Y' TO WS-EOF-SW.
            IF NOT-EOF-SW THEN
-             MOVE IDATA TO IND-NO5.    
-           
+             IF IDATA (1:3) NOT NUMERIC
+                WRITE REJECT-RECORD FROM SEQRDS-SYSIN-RECORD
+                ADD 1 TO WS-REJECT-COUNT
+             ELSE
+                MOVE IDATA TO IND-NO5
+             END-IF.
+
            IF EOF-SW THEN
               MOVE 1 TO SQLCODE.
 
-           IF SQLCODE EQUAL 0 THEN    
+           IF SQLCODE EQUAL 0 THEN
              DISPLAY IND-NO1
              DISPLAY IND-NO2
              DISPLAY IND-NO3
