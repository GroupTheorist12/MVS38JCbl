@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  'CARSCSR'.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-360.
+       OBJECT-COMPUTER.  IBM-360.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONTROL-CARD-FILE
+             ASSIGN TO UT-S-SYSIN.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CONTROL-CARD-RECORD.
+       01  CONTROL-CARD-RECORD.
+           02  CC-FROM-YEAR        PIC 9(04).
+           02  CC-TO-YEAR          PIC 9(04).
+           02  FILLER              PIC X(72).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-CAR-MAKE             PIC X(30).
+       01 WS-CAR-MODEL            PIC X(30).
+       01 WS-CAR-PRODYR           PIC 9(04).
+       01 WS-FROM-YEAR            PIC 9(04) VALUE ZERO.
+       01 WS-TO-YEAR              PIC 9(04) VALUE ZERO.
+
+       01 WS-EOF-SW               PIC X(01) VALUE 'N'.
+            88 EOF-SW                        VALUE 'Y'.
+            88 NOT-EOF-SW                    VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PART.
+           PERFORM READ-CONTROL-CARD.
+
+           EXEC SQL
+               DECLARE CARS-CURSOR CURSOR FOR
+                   SELECT CAR-MAKE, CAR-MODEL, PRODYR
+                     FROM CARS
+                    ORDER BY CAR-MAKE, CAR-MODEL
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CARS-CURSOR
+           END-EXEC.
+
+           PERFORM FETCH-LOOP UNTIL EOF-SW.
+
+           EXEC SQL
+               CLOSE CARS-CURSOR
+           END-EXEC.
+
+           STOP RUN.
+
+      * OPTIONAL SYSIN CONTROL CARD SUPPLYING A PRODUCTION-YEAR RANGE
+      * (BOTH ZERO SELECTS EVERY YEAR).  THE RANGE IS APPLIED AGAINST
+      * EACH FETCHED ROW BELOW RATHER THAN PUSHED INTO THE CURSOR'S
+      * WHERE CLAUSE, SO THE CURSOR STILL SEES EVERY CARS ROW -- THE
+      * SAME "FILTER ON THE HOST VARIABLE AFTER FETCH" APPROACH CURS2
+      * USES AGAINST CARS2.TXT.
+       READ-CONTROL-CARD.
+           MOVE SPACES TO CONTROL-CARD-RECORD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE INTO CONTROL-CARD-RECORD
+             AT END CONTINUE.
+           MOVE CC-FROM-YEAR TO WS-FROM-YEAR.
+           MOVE CC-TO-YEAR TO WS-TO-YEAR.
+           CLOSE CONTROL-CARD-FILE.
+
+       FETCH-LOOP SECTION.
+           EXEC SQL
+               FETCH CARS-CURSOR
+                 INTO :WS-CAR-MAKE, :WS-CAR-MODEL, :WS-CAR-PRODYR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+              MOVE 'Y' TO WS-EOF-SW
+           ELSE
+              IF NOT ((WS-FROM-YEAR NOT EQUAL ZERO
+                        AND WS-CAR-PRODYR LESS THAN WS-FROM-YEAR)
+                    OR (WS-TO-YEAR NOT EQUAL ZERO
+                        AND WS-CAR-PRODYR GREATER THAN WS-TO-YEAR))
+                 DISPLAY 'MAKE ' WS-CAR-MAKE
+                 DISPLAY 'MODEL ' WS-CAR-MODEL
+                 DISPLAY 'FIRST YR PROD    ' WS-CAR-PRODYR
+              END-IF
+           END-IF.
