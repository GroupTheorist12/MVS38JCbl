@@ -9,10 +9,14 @@
 
            SELECT QUERY1-SYSIN
              ASSIGN TO 'CARS2.TXT'.
-      *UT-S-QUERY1  
-       DATA DIVISION.                                                     
-       FILE SECTION.                                                      
-       
+      *UT-S-QUERY1
+           SELECT CONTROL-CARD-FILE
+             ASSIGN TO UT-S-SYSIN.
+           SELECT TRANSACTION-DATA
+             ASSIGN TO UT-S-CARS.
+       DATA DIVISION.
+       FILE SECTION.
+
        FD QUERY1-SYSIN
            RECORDING MODE IS F
            RECORD CONTAINS 80 CHARACTERS
@@ -22,7 +26,29 @@
        01  QUERY1-SYSIN-RECORD.
        05 IDATA        PIC X(80).
 
-       WORKING-STORAGE SECTION.                                           
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CONTROL-CARD-RECORD.
+       01  CONTROL-CARD-RECORD.
+           02  CC-FROM-YEAR        PIC 9(04).
+           02  CC-TO-YEAR          PIC 9(04).
+           02  FILLER              PIC X(72).
+
+       FD  TRANSACTION-DATA
+           LABEL RECORDS ARE OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS TRANSACTION-RECORD.
+       01  TRANSACTION-RECORD.
+           02  TR-CAR-MAKE             PIC X(16).
+           02  TR-CAR-MODEL            PIC X(20).
+           02  TR-FY-PROD              PIC 9(04).
+           02  FILLER                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
 
        01 WS-CNT          PIC 9(1) VALUE 0.
        01 WS-FLDS         PIC 9(1) VALUE 5.
@@ -33,19 +59,102 @@
        01  WS-CAR-MAKE             PIC X(30).
        01  WS-CAR-MODEL            PIC X(30).
        01  WS-CAR-PRODYR           PIC 9(04).
+       01  WS-FROM-YEAR            PIC 9(04) VALUE ZERO.
+       01  WS-TO-YEAR              PIC 9(04) VALUE ZERO.
+
+       01  TRANS-EOF-SW            PIC X(01) VALUE 'N'.
+           88  TRANS-EOF                      VALUE 'Y'.
+           88  TRANS-NOT-EOF                  VALUE 'N'.
+
+       01  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+           88  WS-FOUND                       VALUE 'Y'.
+
+       01  CATALOG-TABLE.
+           02  CATALOG-ENTRY OCCURS 200 TIMES.
+               03  CAT-MAKE                PIC X(30).
+               03  CAT-MODEL               PIC X(30).
+               03  CAT-PRODYR              PIC 9(04).
+               03  CAT-MATCHED-SWITCH      PIC X(01) VALUE 'N'.
+                   88  CAT-MATCHED                    VALUE 'Y'.
+
+       77  CAT-IDX                 PIC S9(4) COMP VALUE ZERO.
+       77  CAT-COUNT               PIC S9(4) COMP VALUE ZERO.
+
 
- 
-       PROCEDURE DIVISION.                                                
-       MAIN-PART.                                                         
+       PROCEDURE DIVISION.
+       MAIN-PART.
 
            OPEN INPUT QUERY1-SYSIN.
 
+           PERFORM READ-CONTROL-CARD.
+
            PERFORM FETCH-LOOP UNTIL SQLCODE NOT EQUAL 0.
 
            CLOSE QUERY1-SYSIN.
-       
+
+           OPEN INPUT TRANSACTION-DATA.
+
+           PERFORM MATCH-TRANSACTIONS UNTIL TRANS-EOF.
+
+           MOVE 1 TO CAT-IDX.
+           PERFORM REPORT-UNMATCHED-CATALOG
+             UNTIL CAT-IDX GREATER THAN CAT-COUNT.
+
+           CLOSE TRANSACTION-DATA.
+
            STOP RUN.
-    
+
+      * CROSS-REFERENCES A TRANSACTION-DATA RECORD AGAINST THE CATALOG
+      * TABLE BUILT BY FETCH-LOOP.  A TRANSACTION WITH NO MATCHING
+      * CATALOG ENTRY IS DISPLAYED AS AN EXCEPTION; ANY CATALOG ENTRY
+      * MATCHED HERE IS FLAGGED SO REPORT-UNMATCHED-CATALOG CAN LATER
+      * REPORT THE OPPOSITE DIRECTION.
+       MATCH-TRANSACTIONS.
+           READ TRANSACTION-DATA
+             AT END MOVE 'Y' TO TRANS-EOF-SW.
+           IF TRANS-NOT-EOF
+              MOVE 'N' TO WS-FOUND-SW
+              MOVE 1 TO CAT-IDX
+              PERFORM SEARCH-CATALOG
+                UNTIL CAT-IDX GREATER THAN CAT-COUNT OR WS-FOUND
+              IF NOT WS-FOUND
+                 DISPLAY 'NO CATALOG ENTRY FOR TRANSACTION : '
+                    TR-CAR-MAKE ' ' TR-CAR-MODEL ' ' TR-FY-PROD
+              END-IF
+           END-IF.
+
+       SEARCH-CATALOG.
+           IF CAT-MAKE (CAT-IDX) EQUAL TR-CAR-MAKE
+              AND CAT-MODEL (CAT-IDX) EQUAL TR-CAR-MODEL
+              MOVE 'Y' TO WS-FOUND-SW
+              MOVE 'Y' TO CAT-MATCHED-SWITCH (CAT-IDX)
+           ELSE
+              ADD 1 TO CAT-IDX
+           END-IF.
+
+      * ANY CATALOG ENTRY NEVER MATCHED BY A TRANSACTION-DATA RECORD
+      * MEANS THE CATALOG AND THE TRANSACTION FEED DISAGREE THE OTHER
+      * WAY -- A CAR CARRIED IN CARS2.TXT THAT NO TRANSACTION EVER
+      * REFERENCED.
+       REPORT-UNMATCHED-CATALOG.
+           IF NOT CAT-MATCHED (CAT-IDX)
+              DISPLAY 'NO TRANSACTION FOR CATALOG ENTRY : '
+                 CAT-MAKE (CAT-IDX) ' ' CAT-MODEL (CAT-IDX)
+           END-IF.
+           ADD 1 TO CAT-IDX.
+
+      * OPTIONAL SYSIN CONTROL CARD SUPPLYING A PRODUCTION-YEAR RANGE
+      * (BOTH ZERO SELECTS EVERY YEAR, REPRODUCING THE ORIGINAL
+      * UNFILTERED BEHAVIOR WHEN NO CONTROL CARD IS PRESENT).
+       READ-CONTROL-CARD.
+           MOVE SPACES TO CONTROL-CARD-RECORD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE INTO CONTROL-CARD-RECORD
+             AT END CONTINUE.
+           MOVE CC-FROM-YEAR TO WS-FROM-YEAR.
+           MOVE CC-TO-YEAR TO WS-TO-YEAR.
+           CLOSE CONTROL-CARD-FILE.
+
        FETCH-LOOP SECTION.
            IF NOT-EOF-SW THEN
              READ QUERY1-SYSIN
@@ -65,9 +174,26 @@
            IF EOF-SW THEN
              MOVE 1 TO SQLCODE.
            IF SQLCODE EQUAL 0
+             PERFORM ADD-CATALOG-ENTRY
+           END-IF.
+           IF SQLCODE EQUAL 0
+             AND NOT ((WS-FROM-YEAR NOT EQUAL ZERO
+                       AND WS-CAR-PRODYR LESS THAN WS-FROM-YEAR)
+                   OR (WS-TO-YEAR NOT EQUAL ZERO
+                       AND WS-CAR-PRODYR GREATER THAN WS-TO-YEAR))
              DISPLAY 'MAKE ' WS-CAR-MAKE
              DISPLAY 'MODEL ' WS-CAR-MODEL
-             DISPLAY 'FIRST YR PROD    '  WS-CAR-PRODYR.
-                          
- 
-      
+             DISPLAY 'FIRST YR PROD    '  WS-CAR-PRODYR
+           END-IF.
+
+      * SAVES EVERY RECORD FETCHED FROM CARS2.TXT INTO THE CATALOG
+      * TABLE, REGARDLESS OF THE PRODUCTION-YEAR RANGE FILTER, SO THE
+      * TRANSACTION JOIN BELOW HAS THE FULL CATALOG TO CROSS-REFERENCE.
+       ADD-CATALOG-ENTRY.
+           IF CAT-COUNT LESS THAN 200
+              ADD 1 TO CAT-COUNT
+              MOVE WS-CAR-MAKE TO CAT-MAKE (CAT-COUNT)
+              MOVE WS-CAR-MODEL TO CAT-MODEL (CAT-COUNT)
+              MOVE WS-CAR-PRODYR TO CAT-PRODYR (CAT-COUNT)
+           END-IF.
+
