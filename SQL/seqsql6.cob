@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  'CARSUPD'.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-360.
+       OBJECT-COMPUTER.  IBM-360.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT QUERY1-SYSIN
+             ASSIGN TO 'CARS2.TXT'.
+      *UT-S-QUERY1
+           SELECT UPDATE-CARD-FILE
+             ASSIGN TO UT-S-CARUPD.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD QUERY1-SYSIN
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS QUERY1-SYSIN-RECORD.
+       01  QUERY1-SYSIN-RECORD.
+       05 IDATA        PIC X(80).
+
+       FD  UPDATE-CARD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK  CONTAINS  0 RECORDS
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS UPDATE-CARD-RECORD.
+       01  UPDATE-CARD-RECORD.
+           02  CU-ACTION            PIC X(01).
+               88  CU-ADD                     VALUE 'A'.
+               88  CU-UPDATE                  VALUE 'U'.
+           02  CU-CAR-MAKE          PIC X(30).
+           02  CU-CAR-MODEL         PIC X(30).
+           02  CU-CAR-PRODYR        PIC 9(04).
+           02  FILLER               PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-SW               PIC X(01) VALUE 'N'.
+           88  EOF-SW                        VALUE 'Y'.
+           88  NOT-EOF-SW                    VALUE 'N'.
+
+       01  WS-CARD-EOF-SW          PIC X(01) VALUE 'N'.
+           88  CARD-EOF                      VALUE 'Y'.
+           88  CARD-NOT-EOF                  VALUE 'N'.
+
+       01  WS-CAR-MAKE             PIC X(30).
+       01  WS-CAR-MODEL            PIC X(30).
+       01  WS-CAR-PRODYR           PIC 9(04).
+
+       01  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+           88  WS-FOUND                      VALUE 'Y'.
+
+       01  CATALOG-TABLE.
+           02  CATALOG-ENTRY OCCURS 200 TIMES.
+               03  CAT-MAKE                PIC X(30).
+               03  CAT-MODEL               PIC X(30).
+               03  CAT-PRODYR              PIC 9(04).
+
+       77  CAT-IDX                 PIC S9(4) COMP VALUE ZERO.
+       77  CAT-COUNT               PIC S9(4) COMP VALUE ZERO.
+       77  WS-ADD-COUNT            PIC 9(05) COMP VALUE ZERO.
+       77  WS-UPDATE-COUNT         PIC 9(05) COMP VALUE ZERO.
+       77  WS-REJECT-COUNT         PIC 9(05) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PART.
+           OPEN INPUT QUERY1-SYSIN.
+           PERFORM LOAD-LOOP UNTIL EOF-SW.
+           CLOSE QUERY1-SYSIN.
+
+           OPEN INPUT UPDATE-CARD-FILE.
+           PERFORM APPLY-UPDATE-CARD UNTIL CARD-EOF.
+           CLOSE UPDATE-CARD-FILE.
+
+           OPEN OUTPUT QUERY1-SYSIN.
+           MOVE 1 TO CAT-IDX.
+           PERFORM WRITE-CATALOG-ENTRY UNTIL CAT-IDX GREATER THAN
+                CAT-COUNT.
+           CLOSE QUERY1-SYSIN.
+
+           DISPLAY 'CARSUPD: ADDED    : ' WS-ADD-COUNT.
+           DISPLAY 'CARSUPD: UPDATED  : ' WS-UPDATE-COUNT.
+           DISPLAY 'CARSUPD: REJECTED : ' WS-REJECT-COUNT.
+
+           STOP RUN.
+
+      * LOADS THE EXISTING CARS2.TXT CATALOG (THREE 80-BYTE LINES PER
+      * CAR -- MAKE, MODEL, PRODYR) INTO THE IN-MEMORY TABLE, THE SAME
+      * TABLE SHAPE CURS2 BUILDS FOR ITS TRANSACTION JOIN.
+       LOAD-LOOP.
+           IF NOT-EOF-SW THEN
+             READ QUERY1-SYSIN
+             AT END MOVE 'Y' TO WS-EOF-SW.
+           IF NOT-EOF-SW THEN
+             MOVE IDATA TO WS-CAR-MAKE.
+           IF NOT-EOF-SW THEN
+             READ QUERY1-SYSIN
+             AT END MOVE 'Y' TO WS-EOF-SW.
+           IF NOT-EOF-SW THEN
+             MOVE IDATA TO WS-CAR-MODEL.
+           IF NOT-EOF-SW THEN
+             READ QUERY1-SYSIN
+             AT END MOVE 'Y' TO WS-EOF-SW.
+           IF NOT-EOF-SW THEN
+             MOVE IDATA TO WS-CAR-PRODYR.
+           IF NOT-EOF-SW
+              AND CAT-COUNT LESS THAN 200
+              ADD 1 TO CAT-COUNT
+              MOVE WS-CAR-MAKE TO CAT-MAKE (CAT-COUNT)
+              MOVE WS-CAR-MODEL TO CAT-MODEL (CAT-COUNT)
+              MOVE WS-CAR-PRODYR TO CAT-PRODYR (CAT-COUNT)
+           END-IF.
+
+      * APPLIES ONE UT-S-CARUPD CONTROL CARD.  'A' ADDS A NEW CAR TO
+      * THE TABLE, 'U' CORRECTS THE PRODYR ON AN EXISTING MAKE/MODEL
+      * MATCH.  AN UPDATE CARD THAT MATCHES NOTHING, OR AN ADD CARD
+      * WITH NO ROOM LEFT IN THE TABLE, IS REJECTED TO THE COUNTER.
+       APPLY-UPDATE-CARD.
+           READ UPDATE-CARD-FILE
+             AT END MOVE 'Y' TO WS-CARD-EOF-SW.
+           IF CARD-NOT-EOF
+              IF CU-ADD
+                 IF CAT-COUNT LESS THAN 200
+                    ADD 1 TO CAT-COUNT
+                    MOVE CU-CAR-MAKE TO CAT-MAKE (CAT-COUNT)
+                    MOVE CU-CAR-MODEL TO CAT-MODEL (CAT-COUNT)
+                    MOVE CU-CAR-PRODYR TO CAT-PRODYR (CAT-COUNT)
+                    ADD 1 TO WS-ADD-COUNT
+                 ELSE
+                    ADD 1 TO WS-REJECT-COUNT
+                 END-IF
+              ELSE
+                 IF CU-UPDATE
+                    MOVE 'N' TO WS-FOUND-SW
+                    MOVE 1 TO CAT-IDX
+                    PERFORM SEARCH-CATALOG
+                      UNTIL CAT-IDX GREATER THAN CAT-COUNT OR WS-FOUND
+                    IF WS-FOUND
+                       ADD 1 TO WS-UPDATE-COUNT
+                    ELSE
+                       ADD 1 TO WS-REJECT-COUNT
+                    END-IF
+                 ELSE
+                    ADD 1 TO WS-REJECT-COUNT
+                 END-IF
+              END-IF
+           END-IF.
+
+       SEARCH-CATALOG.
+           IF CAT-MAKE (CAT-IDX) EQUAL CU-CAR-MAKE
+              AND CAT-MODEL (CAT-IDX) EQUAL CU-CAR-MODEL
+              MOVE CU-CAR-PRODYR TO CAT-PRODYR (CAT-IDX)
+              MOVE 'Y' TO WS-FOUND-SW
+           ELSE
+              ADD 1 TO CAT-IDX
+           END-IF.
+
+      * REWRITES CARS2.TXT FROM THE UPDATED TABLE, ONE CAR PER THREE
+      * 80-BYTE LINES, PRESERVING THE ORIGINAL LAYOUT CURS2 READS.
+       WRITE-CATALOG-ENTRY.
+           MOVE CAT-MAKE (CAT-IDX) TO QUERY1-SYSIN-RECORD.
+           WRITE QUERY1-SYSIN-RECORD.
+           MOVE CAT-MODEL (CAT-IDX) TO QUERY1-SYSIN-RECORD.
+           WRITE QUERY1-SYSIN-RECORD.
+           MOVE CAT-PRODYR (CAT-IDX) TO IDATA.
+           WRITE QUERY1-SYSIN-RECORD.
+           ADD 1 TO CAT-IDX.
