@@ -0,0 +1,16 @@
+      ***************************************************************
+      * VSAMIOFB    - PER-FILE CONTROL BLOCK FOR THE 'VSAMIO' VSAM   *
+      *               ACCESS ROUTINE.  ONE OCCURRENCE IS CODED FOR   *
+      *               EACH VSAM CLUSTER A PROGRAM HAS OPEN           *
+      *               (01 xxxx-FILE COPY VSAMIOFB.) AND IS PASSED ON *
+      *               EVERY CALL FOR THAT CLUSTER AS THE SECOND      *
+      *               PARAMETER.  SEE THE VSAMIO COPYBOOK FOR THE    *
+      *               CONSTANT VALUES MOVED INTO THESE FIELDS.       *
+      ***************************************************************
+000010 02  VSIO-DDNAME                 PIC X(08).
+000020 02  VSIO-ORGANIZATION           PIC X(01).
+000030 02  VSIO-ACCESS                 PIC X(01).
+000040 02  VSIO-MODE                   PIC X(01).
+000050 02  VSIO-RECORD-LENGTH          PIC S9(8) COMP.
+000060 02  VSIO-KEY-POSITION           PIC S9(8) COMP.
+000070 02  VSIO-KEY-LENGTH             PIC S9(8) COMP.
