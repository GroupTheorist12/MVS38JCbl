@@ -0,0 +1,45 @@
+      ***************************************************************
+      * VSAMIO      - SHARED CALL PARAMETER/STATUS BLOCK FOR THE     *
+      *               'VSAMIO' VSAM ACCESS ROUTINE, PLUS THE SET OF  *
+      *               CONSTANT VALUES A CALLER MOVES INTO THE        *
+      *               VSIO-COMMAND, VSIO-ORGANIZATION, VSIO-ACCESS   *
+      *               AND VSIO-MODE FIELDS OF A VSAMIOFB BLOCK.      *
+      *                                                               *
+      *               ONE OCCURRENCE OF THIS BLOCK IS CODED PER       *
+      *               CALLING PROGRAM (01 xxx COPY VSAMIO.) AND IS   *
+      *               PASSED ON EVERY CALL AS THE FIRST PARAMETER,   *
+      *               REGARDLESS OF HOW MANY FILES (VSAMIOFB BLOCKS) *
+      *               THAT PROGRAM HAS OPEN.                          *
+      ***************************************************************
+000010 02  VSIO-PARAMETER-BLOCK.
+000020     03  VSIO-COMMAND                PIC X(02).
+000030     03  VSIO-RETURN-CODE            PIC S9(4) COMP.
+000040         88  VSIO-SUCCESS                    VALUE ZERO.
+000050         88  VSIO-LOGIC-ERROR                VALUE 4.
+000060         88  VSIO-PHYSICAL-ERROR             VALUE 8.
+000070         88  VSIO-END-OF-FILE                VALUE 16.
+000080         88  VSIO-RECORD-NOT-FOUND           VALUE 20.
+000090     03  VSIO-VSAM-RETURN-CODE       PIC S9(8) COMP.
+000100     03  VSIO-VSAM-FUNCTION-CODE     PIC S9(8) COMP.
+000110     03  VSIO-VSAM-FEEDBACK-CODE     PIC S9(8) COMP.
+000120 02  VSIO-COMMAND-VALUES.
+000130     03  VSIO-OPEN                   PIC X(02) VALUE 'OP'.
+000140     03  VSIO-CLOSE                  PIC X(02) VALUE 'CL'.
+000150     03  VSIO-READ                   PIC X(02) VALUE 'RD'.
+000160     03  VSIO-START-KEY-EQUAL        PIC X(02) VALUE 'SE'.
+000170     03  VSIO-START-KEY-NOTLESS      PIC X(02) VALUE 'SN'.
+000175     03  VSIO-START-KEY-ALT          PIC X(02) VALUE 'SA'.
+000180     03  VSIO-WRITE                  PIC X(02) VALUE 'WR'.
+000185     03  VSIO-REWRITE                PIC X(02) VALUE 'RW'.
+000186     03  VSIO-DELETE                 PIC X(02) VALUE 'DL'.
+000190 02  VSIO-ORGANIZATION-VALUES.
+000200     03  VSIO-KSDS                   PIC X(01) VALUE 'K'.
+000210     03  VSIO-ESDS                   PIC X(01) VALUE 'E'.
+000220 02  VSIO-ACCESS-VALUES.
+000230     03  VSIO-SEQUENTIAL             PIC X(01) VALUE 'S'.
+000240     03  VSIO-DIRECT                 PIC X(01) VALUE 'D'.
+000245     03  VSIO-DYNAMIC                PIC X(01) VALUE 'Y'.
+000250 02  VSIO-MODE-VALUES.
+000260     03  VSIO-INPUT                  PIC X(01) VALUE 'I'.
+000270     03  VSIO-OUTPUT                 PIC X(01) VALUE 'O'.
+000280     03  VSIO-I-O                    PIC X(01) VALUE 'U'.
