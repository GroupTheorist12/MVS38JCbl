@@ -0,0 +1,36 @@
+      ***************************************************************
+      * YRWINDOW    - SHARED CALL PARAMETER/STATUS BLOCK FOR THE     *
+      *               'YRWINDOW' CENTURY-WINDOWING ROUTINE, PLUS THE *
+      *               SET OF COMMAND VALUES A CALLER MOVES INTO      *
+      *               YRWIN-COMMAND.                                 *
+      *                                                               *
+      *               'EX' EXPANDS A 2-DIGIT YEAR IN                 *
+      *               YRWIN-2-DIGIT-YEAR INTO A 4-DIGIT YEAR IN       *
+      *               YRWIN-4-DIGIT-YEAR, USING YRWIN-WINDOW-PIVOT   *
+      *               AS THE CENTURY BREAKPOINT (A 2-DIGIT YEAR      *
+      *               GREATER THAN OR EQUAL TO THE PIVOT IS TAKEN AS *
+      *               19XX, OTHERWISE 20XX).  'VA' VALIDATES A       *
+      *               4-DIGIT YEAR ALREADY IN YRWIN-4-DIGIT-YEAR.    *
+      *               BOTH COMMANDS THEN RANGE-CHECK THE RESULTING   *
+      *               4-DIGIT YEAR AGAINST YRWIN-LOW-YEAR AND        *
+      *               YRWIN-HIGH-YEAR.  CALLERS MAY OVERRIDE THE     *
+      *               PIVOT/LOW/HIGH DEFAULTS BEFORE CALLING.        *
+      *                                                               *
+      *               ONE OCCURRENCE OF THIS BLOCK IS CODED PER       *
+      *               CALLING PROGRAM (01 xxx COPY YRWINDOW.) AND IS *
+      *               PASSED AS THE ONLY PARAMETER ON EACH CALL.     *
+      ***************************************************************
+000010 02  YRWIN-PARAMETER-BLOCK.
+000020     03  YRWIN-COMMAND               PIC X(02).
+000030     03  YRWIN-2-DIGIT-YEAR          PIC 9(02).
+000040     03  YRWIN-4-DIGIT-YEAR          PIC 9(04).
+000050     03  YRWIN-WINDOW-PIVOT          PIC 9(02) VALUE 50.
+000060     03  YRWIN-LOW-YEAR              PIC 9(04) VALUE 1900.
+000070     03  YRWIN-HIGH-YEAR             PIC 9(04) VALUE 2099.
+000080     03  YRWIN-RETURN-CODE           PIC S9(4) COMP.
+000090         88  YRWIN-SUCCESS                   VALUE ZERO.
+000100         88  YRWIN-NOT-NUMERIC               VALUE 4.
+000110         88  YRWIN-OUT-OF-RANGE              VALUE 8.
+000120 02  YRWIN-COMMAND-VALUES.
+000130     03  YRWIN-EXPAND-YEAR           PIC X(02) VALUE 'EX'.
+000140     03  YRWIN-VALIDATE-YEAR         PIC X(02) VALUE 'VA'.
