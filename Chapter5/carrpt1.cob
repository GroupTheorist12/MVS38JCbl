@@ -3,55 +3,124 @@
        AUTHOR. BRAD RIGG VIA JAY MOSELEY.
        DATE-WRITTEN. AUG, 2020.
        DATE-COMPILED.
-      
+
       * ************************************************************* *
       * REPORT WRITER EXAMPLE #1.                                     *
+      *                                                                 *
+      * A SYSIN CONTROL CARD MAY SUPPLY A PRODUCTION-YEAR RANGE (BOTH  *
+      * ZERO SELECTS EVERY YEAR) AND A CSV EXPORT SWITCH.  RECORDS     *
+      * OUTSIDE THE RANGE ARE SKIPPED, AND RECORDS WHOSE TR-FY-PROD    *
+      * IS NOT NUMERIC ARE WRITTEN TO A REJECT LISTING INSTEAD OF      *
+      * BEING REPORTED.  THE REPORT CARRIES A CONTROL BREAK ON         *
+      * TR-CAR-MAKE SHOWING A RECORD COUNT SUBTOTAL FOR EACH MAKE,     *
+      * WHICH REQUIRES TRANSACTION-DATA TO ARRIVE IN CAR-MAKE          *
+      * SEQUENCE.  WHEN THE CSV SWITCH IS ON, EACH REPORTED RECORD IS  *
+      * ALSO WRITTEN TO A COMMA-DELIMITED EXPORT FILE.                 *
+      *                                                                 *
+      * MODIFICATION HISTORY.                                          *
+      *   DATE       INIT  DESCRIPTION                                 *
+      *   08/09/2026 JM    ADDED CAR-MAKE CONTROL BREAK, PRODUCTION-   *
+      *                    YEAR RANGE FILTER, MALFORMED-RECORD REJECT  *
+      *                    LISTING, AND CSV EXPORT MODE.                *
+      *   08/09/2026 JM    TR-FY-PROD IS NOW RANGE-CHECKED THROUGH THE *
+      *                    SHARED YRWINDOW ROUTINE INSTEAD OF JUST     *
+      *                    BEING TESTED FOR NUMERIC; OUT-OF-RANGE      *
+      *                    YEARS ARE REJECTED THE SAME AS NON-NUMERIC. *
       * ************************************************************* *
-      
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
-      
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      
+
            SELECT TRANSACTION-DATA
                ASSIGN TO UT-S-CARS.
-      
+
            SELECT REPORT-FILE
                ASSIGN TO UR-S-SYSPRINT.
-      
+
+           SELECT CONTROL-CARD-FILE
+               ASSIGN TO UT-S-SYSIN.
+
+           SELECT REJECT-FILE
+               ASSIGN TO UT-S-CARREJ.
+
+           SELECT CSV-FILE
+               ASSIGN TO UT-S-CARCSV.
+
        DATA DIVISION.
        FILE SECTION.
-      
+
        FD  TRANSACTION-DATA
            LABEL RECORDS ARE OMITTED
            BLOCK CONTAINS 0 RECORDS
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS TRANSACTION-RECORD.
-      
+
        01  TRANSACTION-RECORD.
            03  TR-CAR-MAKE             PIC X(16).
            03  TR-CAR-MODEL            PIC X(20).
            03  TR-FY-PROD              PIC 9(04).
            03  FILLER                  PIC X(40).
-      
+
        FD  REPORT-FILE
            LABEL RECORDS ARE OMITTED
            REPORT IS CAR-REPORT.
-      
+
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CONTROL-CARD-RECORD.
+       01  CONTROL-CARD-RECORD.
+           03  CC-FROM-YEAR            PIC 9(04).
+           03  CC-TO-YEAR              PIC 9(04).
+           03  CC-CSV-MODE             PIC X(01).
+           03  FILLER                  PIC X(71).
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS REJECT-RECORD.
+       01  REJECT-RECORD               PIC X(80).
+
+       FD  CSV-FILE
+           LABEL RECORDS ARE OMITTED
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CSV-RECORD.
+       01  CSV-RECORD                  PIC X(80).
+
        WORKING-STORAGE SECTION.
        77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
            88  END-OF-FILE                         VALUE 'Y'.
-      
+
+       77  WS-FROM-YEAR                PIC 9(04)   VALUE ZERO.
+       77  WS-TO-YEAR                  PIC 9(04)   VALUE ZERO.
+       77  CSV-MODE-SWITCH             PIC X(01)   VALUE 'N'.
+           88  CSV-MODE-ON                         VALUE 'Y'.
+
+       01  YRWIN-PARAMETER-VALUES     COPY YRWINDOW.
+
+       01  WS-CSV-LINE.
+           03  WS-CSV-MAKE             PIC X(16).
+           03  FILLER                  PIC X(01)   VALUE ','.
+           03  WS-CSV-MODEL            PIC X(20).
+           03  FILLER                  PIC X(01)   VALUE ','.
+           03  WS-CSV-YEAR             PIC 9(04).
+           03  FILLER                  PIC X(38)   VALUE SPACES.
+
        REPORT SECTION.
        RD  CAR-REPORT
+           CONTROLS IS TR-CAR-MAKE
            PAGE LIMIT IS 66 LINES
            HEADING 1
            FIRST DETAIL 5
            LAST DETAIL 58.
-      
+
        01  PAGE-HEAD-GROUP TYPE PAGE HEADING.
            02  LINE 1.
                03  COLUMN 27   PIC X(30) VALUE
@@ -60,45 +129,134 @@
                03  COLUMN 01   PIC X(09) VALUE 'CAR MAKE.'.
                03  COLUMN 18   PIC X(10) VALUE 'CAR MODEL.'.
                03  COLUMN 41   PIC X(09) VALUE 'F/Y PROD.'.
-      
+
        01  CAR-DETAIL TYPE DETAIL.
            02  LINE PLUS 1.
                03  COLUMN 03   PIC X(16) SOURCE TR-CAR-MAKE.
                03  COLUMN 19   PIC X(20) SOURCE TR-CAR-MODEL.
                03  COLUMN 42   PIC 9(04)  SOURCE TR-FY-PROD.
-      
+               03  RF-CAR-COUNT COLUMN 79 PIC 9 VALUE 1.
+
+       01  MAKE-FOOTING TYPE CONTROL FOOTING TR-CAR-MAKE.
+           02  LINE PLUS 2.
+               03  COLUMN 03   PIC X(16) SOURCE TR-CAR-MAKE.
+               03  COLUMN 20   PIC X(13) VALUE 'RECORD COUNT:'.
+               03  RF-MAKE-TOTAL COLUMN 34 PIC ZZ9
+                                 SUM RF-CAR-COUNT.
+
        PROCEDURE DIVISION.
-      
+
        000-INITIATE.
-      
+
            OPEN INPUT TRANSACTION-DATA,
                 OUTPUT REPORT-FILE.
-      
+
+           PERFORM 050-READ-CONTROL-CARD THRU 059-EXIT.
+
+           IF CSV-MODE-ON
+               OPEN OUTPUT CSV-FILE.
+      *    END-IF.
+
+           OPEN OUTPUT REJECT-FILE.
+
            INITIATE CAR-REPORT.
-      
+
            READ TRANSACTION-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH.
       *    END-READ.
-      
+
            PERFORM 100-PROCESS-TRANSACTION-DATA THRU 199-EXIT
                UNTIL END-OF-FILE.
-      
+
        000-TERMINATE.
            TERMINATE CAR-REPORT.
-      
+
            CLOSE TRANSACTION-DATA,
-                 REPORT-FILE.
-      
+                 REPORT-FILE,
+                 REJECT-FILE.
+
+           IF CSV-MODE-ON
+               CLOSE CSV-FILE.
+      *    END-IF.
+
            STOP RUN.
-      
+
+      * ***************************************************************
+      * READS THE OPTIONAL SYSIN CONTROL CARD SUPPLYING THE PRODUCTION-
+      * YEAR RANGE AND CSV EXPORT SWITCH.  IF NO CONTROL CARD IS
+      * PRESENT, THE RANGE DEFAULTS TO ZERO/ZERO (NO FILTERING) AND
+      * CSV MODE STAYS OFF, WHICH REPRODUCES THE PROGRAM'S ORIGINAL
+      * BEHAVIOR.
+      * ***************************************************************
+       050-READ-CONTROL-CARD.
+
+           MOVE SPACES TO CONTROL-CARD-RECORD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE INTO CONTROL-CARD-RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+           MOVE CC-FROM-YEAR TO WS-FROM-YEAR.
+           MOVE CC-TO-YEAR TO WS-TO-YEAR.
+           IF CC-CSV-MODE EQUAL 'Y'
+               MOVE 'Y' TO CSV-MODE-SWITCH.
+      *    END-IF.
+           CLOSE CONTROL-CARD-FILE.
+
+       059-EXIT.
+           EXIT.
+
        100-PROCESS-TRANSACTION-DATA.
+
+           MOVE YRWIN-VALIDATE-YEAR TO YRWIN-COMMAND.
+           MOVE TR-FY-PROD TO YRWIN-4-DIGIT-YEAR.
+           CALL 'YRWINDOW' USING YRWIN-PARAMETER-VALUES.
+      *    END-CALL.
+           IF NOT YRWIN-SUCCESS
+               PERFORM 160-REJECT-RECORD THRU 169-EXIT
+               GO TO 190-READ-NEXT
+           END-IF.
+
+           IF (WS-FROM-YEAR NOT EQUAL ZERO
+                   AND TR-FY-PROD LESS THAN WS-FROM-YEAR)
+               OR (WS-TO-YEAR NOT EQUAL ZERO
+                   AND TR-FY-PROD GREATER THAN WS-TO-YEAR)
+               GO TO 190-READ-NEXT
+           END-IF.
+
            GENERATE CAR-DETAIL.
+
+           IF CSV-MODE-ON
+               PERFORM 170-WRITE-CSV THRU 179-EXIT.
+      *    END-IF.
+
+       190-READ-NEXT.
            READ TRANSACTION-DATA
                AT END
                    MOVE 'Y' TO END-OF-FILE-SWITCH.
       *    END-READ.
-      
+
        199-EXIT.
            EXIT.
-      
+
+       160-REJECT-RECORD.
+
+           MOVE TRANSACTION-RECORD TO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+
+       169-EXIT.
+           EXIT.
+
+       170-WRITE-CSV.
+
+           MOVE SPACES TO WS-CSV-LINE.
+           MOVE TR-CAR-MAKE TO WS-CSV-MAKE.
+           MOVE TR-CAR-MODEL TO WS-CSV-MODEL.
+           MOVE TR-FY-PROD TO WS-CSV-YEAR.
+           MOVE WS-CSV-LINE TO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+       179-EXIT.
+           EXIT.
+
