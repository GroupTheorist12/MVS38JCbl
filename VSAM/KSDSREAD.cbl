@@ -6,110 +6,129 @@
 000600
 000700* ************************************************************* *
 000800* THIS PROGRAM TESTS THE VSAMIO ROUTINE BY READING RECORDS FROM *
-000900* A KSDS CLUSTER AND DISPLAYING THEIR CONTENTS ON SYSOUT.       *
-001000* ************************************************************* *
-001100
-001200 ENVIRONMENT DIVISION.
-001300 CONFIGURATION SECTION.
-001400 SOURCE-COMPUTER. IBM-370.
-001500 OBJECT-COMPUTER. IBM-370.
-001600
-001700 INPUT-OUTPUT SECTION.
-001800 FILE-CONTROL.
-001900
-002000 DATA DIVISION.
-002100 FILE SECTION.
-002200
-002300 WORKING-STORAGE SECTION.
-002400 77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
-002500     88  END-OF-FILE                         VALUE 'Y'.
-002600
-002700 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
-002800 01  KSDSF01                     COPY VSAMIOFB.
-002900 01  KSDS-RECORD.
-003000     02  KSDS-KEY                PIC X(10).
-003100     02  FILLER                  PIC X(70).
-003200
-003300 PROCEDURE DIVISION.
-003400
-003500     DISPLAY 'KSDSREAD: READ KSDS SEQUENTIALLY'.
-003600     DISPLAY '--------------------------------'.
-003700     DISPLAY ' '.
-003800
-003900 000-INITIATE.
+000900* A KSDS CLUSTER AND DISPLAYING THEIR CONTENTS ON SYSOUT.  A    *
+001000* TRAILER LINE SHOWING THE RECORD COUNT AND A HASH TOTAL OF     *
+001100* THE 10-DIGIT KEY IS DISPLAYED WHEN THE FILE IS EXHAUSTED.     *
+001200* ************************************************************* *
+001300
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600 SOURCE-COMPUTER. IBM-370.
+001700 OBJECT-COMPUTER. IBM-370.
+001800
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400
+002500 WORKING-STORAGE SECTION.
+002600 77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
+002700     88  END-OF-FILE                         VALUE 'Y'.
+002800
+002900 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+003000 01  KSDSF01                     COPY VSAMIOFB.
+003100 01  KSDS-RECORD.
+003200     02  KSDS-KEY                PIC X(10).
+003300     02  FILLER                  PIC X(70).
+003400 01  KSDS-KEY-VIEW REDEFINES KSDS-RECORD.
+003500     02  KSDS-KEY-NUMERIC        PIC 9(10).
+003600     02  FILLER                  PIC X(70).
+003700
+003800 77  WS-RECORD-COUNTER           PIC S9(8) COMP    VALUE ZERO.
+003900 77  WS-HASH-TOTAL               PIC S9(15) COMP-3 VALUE ZERO.
 004000
-004100     MOVE 'KSDSF01' TO VSIO-DDNAME.
-004200     MOVE VSIO-KSDS TO VSIO-ORGANIZATION.
-004300     MOVE VSIO-SEQUENTIAL TO VSIO-ACCESS.
-004400     MOVE VSIO-INPUT TO VSIO-MODE.
-004500     MOVE +80 TO VSIO-RECORD-LENGTH.
-004600     MOVE +0 TO VSIO-KEY-POSITION.
-004700     MOVE +10 TO VSIO-KEY-LENGTH.
-004800     MOVE VSIO-OPEN TO VSIO-COMMAND.
-004900     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSF01,
-005000                         KSDS-RECORD.
-005100*    END-CALL.
-005200     IF NOT VSIO-SUCCESS
-005300         DISPLAY 'VSAMIO ERROR OCCURRED DURING '
-005400                 VSIO-COMMAND
-005500         EXHIBIT NAMED VSIO-RETURN-CODE,
-005600         EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
-005700                       VSIO-VSAM-FUNCTION-CODE,
-005800                       VSIO-VSAM-FEEDBACK-CODE
-005900         STOP RUN.
-006000*    END-IF.
-006100
-006200 010-PROCESS.
-006300
-006400     PERFORM 110-PROCESS-DATA
-006500        THRU 119-EXIT
-006600       UNTIL END-OF-FILE.
-006700*    END-PERFORM.
-006800
-006900 020-TERMINATE.
-007000
-007100     MOVE VSIO-CLOSE TO VSIO-COMMAND.
-007200     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSF01,
-007300                         KSDS-RECORD.
-007400*    END-CALL.
-007500     IF NOT VSIO-SUCCESS
-007600         DISPLAY 'VSAMIO ERROR OCCURRED DURING '
-007700                 VSIO-COMMAND
-007800         EXHIBIT NAMED VSIO-RETURN-CODE,
-007900         EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
-008000                       VSIO-VSAM-FUNCTION-CODE,
-008100                       VSIO-VSAM-FEEDBACK-CODE.
-008200*    END-IF.
-008300
-008400     STOP RUN.
-008500
-008600 110-PROCESS-DATA.
-008700
-008800     MOVE VSIO-READ TO VSIO-COMMAND.
-008900     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSF01,
-009000                         KSDS-RECORD.
-009100*    END-CALL.
-009200
-009300     IF NOT VSIO-SUCCESS
-009400         IF VSIO-END-OF-FILE
-009500             MOVE 'Y' TO END-OF-FILE-SWITCH
-009600         ELSE
-009700             DISPLAY 'VSAMIO ERROR OCCURRED DURING '
-009800                     VSIO-COMMAND
-009900             EXHIBIT NAMED VSIO-RETURN-CODE,
-010000             EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
-010100                           VSIO-VSAM-FUNCTION-CODE,
-010200                           VSIO-VSAM-FEEDBACK-CODE
-010300             MOVE 'Y' TO END-OF-FILE-SWITCH.
-010400*        END-IF
-010500*    END-IF.
-010600
-010700     IF NOT END-OF-FILE
-010800         DISPLAY 'KEY: ' KSDS-KEY
-010900                 '  RECORD: ' KSDS-RECORD.
-011000*    END-IF.
-011100
-011200 119-EXIT.
-011300     EXIT.
-011400
-011500
\ No newline at end of file
+004100 PROCEDURE DIVISION.
+004200
+004300     DISPLAY 'KSDSREAD: READ KSDS SEQUENTIALLY'.
+004400     DISPLAY '--------------------------------'.
+004500     DISPLAY ' '.
+004600
+004700 000-INITIATE.
+004800
+004900     MOVE 'KSDSF01' TO VSIO-DDNAME.
+005000     MOVE VSIO-KSDS TO VSIO-ORGANIZATION.
+005100     MOVE VSIO-SEQUENTIAL TO VSIO-ACCESS.
+005200     MOVE VSIO-INPUT TO VSIO-MODE.
+005300     MOVE +80 TO VSIO-RECORD-LENGTH.
+005400     MOVE +0 TO VSIO-KEY-POSITION.
+005500     MOVE +10 TO VSIO-KEY-LENGTH.
+005600     MOVE VSIO-OPEN TO VSIO-COMMAND.
+005700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSF01,
+005800                         KSDS-RECORD.
+005900*    END-CALL.
+006000     IF NOT VSIO-SUCCESS
+006100         DISPLAY 'VSAMIO ERROR OCCURRED DURING '
+006200                 VSIO-COMMAND
+006300         EXHIBIT NAMED VSIO-RETURN-CODE,
+006400         EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+006500                       VSIO-VSAM-FUNCTION-CODE,
+006600                       VSIO-VSAM-FEEDBACK-CODE
+006700         STOP RUN.
+006800*    END-IF.
+006900
+007000 010-PROCESS.
+007100
+007200     PERFORM 110-PROCESS-DATA
+007300        THRU 119-EXIT
+007400       UNTIL END-OF-FILE.
+007500*    END-PERFORM.
+007600
+007700 020-TERMINATE.
+007800
+007900     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+008000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSF01,
+008100                         KSDS-RECORD.
+008200*    END-CALL.
+008300     IF NOT VSIO-SUCCESS
+008400         DISPLAY 'VSAMIO ERROR OCCURRED DURING '
+008500                 VSIO-COMMAND
+008600         EXHIBIT NAMED VSIO-RETURN-CODE,
+008700         EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+008800                       VSIO-VSAM-FUNCTION-CODE,
+008900                       VSIO-VSAM-FEEDBACK-CODE.
+009000*    END-IF.
+
+009100     DISPLAY ' '.
+009200     DISPLAY 'RECORD COUNT: ' WS-RECORD-COUNTER
+009300             '  HASH TOTAL: ' WS-HASH-TOTAL.
+009400     IF RETURN-CODE EQUAL ZERO AND WS-RECORD-COUNTER EQUAL ZERO
+009500         DISPLAY '*** WARNING: KSDSF01 CONTAINS NO RECORDS ***'
+009600         MOVE 4 TO RETURN-CODE
+009700     END-IF.
+
+009800
+009900     STOP RUN.
+010000
+010100 110-PROCESS-DATA.
+010200
+010300     MOVE VSIO-READ TO VSIO-COMMAND.
+010400     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSF01,
+010500                         KSDS-RECORD.
+010600*    END-CALL.
+010700
+010800     IF NOT VSIO-SUCCESS
+010900         IF VSIO-END-OF-FILE
+011000             MOVE 'Y' TO END-OF-FILE-SWITCH
+011100         ELSE
+011200             DISPLAY 'VSAMIO ERROR OCCURRED DURING '
+011300                     VSIO-COMMAND
+011400             EXHIBIT NAMED VSIO-RETURN-CODE,
+011500             EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+011600                           VSIO-VSAM-FUNCTION-CODE,
+011700                           VSIO-VSAM-FEEDBACK-CODE
+011800             MOVE 'Y' TO END-OF-FILE-SWITCH.
+011900*        END-IF
+012000*    END-IF.
+012100
+012200     IF NOT END-OF-FILE
+012300         DISPLAY 'KEY: ' KSDS-KEY
+012400                 '  RECORD: ' KSDS-RECORD
+012500         ADD +1 TO WS-RECORD-COUNTER
+012600         ADD KSDS-KEY-NUMERIC TO WS-HASH-TOTAL.
+012700*    END-IF.
+012800
+012900 119-EXIT.
+013000     EXIT.
+013100
+013200
\ No newline at end of file
