@@ -0,0 +1,341 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TRANSCPT.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM PRINTS A SINGLE STUDENT'S TRANSCRIPT FOR ONE      *
+000900* SEMESTER (OR FOR EVERY SEMESTER ON FILE, IF THE SEMESTER      *
+001000* FIELD ON THE SYSIN CARD IS LEFT BLANK).  STUDENT-MASTER-FILE  *
+001100* IS A KSDS KEYED BY STUDENT-ID + KEY-ID, SO ALL RECORDS FOR    *
+001200* ONE STUDENT (THE MASTER DEMOGRAPHIC RECORD AND EVERY COURSE/  *
+001300* ENROLLMENT RECORD) SORT TOGETHER; THIS PROGRAM POSITIONS TO   *
+001400* THE FIRST OF THOSE RECORDS WITH START AND READS FORWARD UNTIL *
+001500* THE STUDENT-ID CHANGES.                                       *
+001600*                                                                 *
+001700* MODIFICATION HISTORY.                                          *
+001800*   DATE       INIT  DESCRIPTION                                 *
+001900*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+002000* ************************************************************* *
+002100
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900
+003000     SELECT CONTROL-CARD-FILE
+003100         ASSIGN TO UT-S-SYSIN.
+003200
+003300     SELECT REPORT-FILE
+003400         ASSIGN TO UR-1403-S-SYSPRINT.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CONTROL-CARD-FILE
+003900     LABEL RECORDS ARE OMITTED
+004000     RECORD CONTAINS 80 CHARACTERS
+004100     BLOCK CONTAINS 0 RECORDS
+004200     DATA RECORD IS CONTROL-CARD-RECORD.
+004300 01  CONTROL-CARD-RECORD.
+004400     02  CC-STUDENT-ID           PIC X(07).
+004500     02  CC-SEMESTER             PIC X(06).
+004600     02  FILLER                  PIC X(67).
+004700
+004800 FD  REPORT-FILE
+004900     LABEL RECORDS ARE OMITTED
+005000     RECORD CONTAINS 132 CHARACTERS
+005100     BLOCK CONTAINS 0 RECORDS
+005200     DATA RECORD IS REPORT-LINE.
+005300 01  REPORT-LINE                 PIC X(132).
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+005700 01  STUDENT-MASTER-FILE         COPY VSAMIOFB.
+005800 01  COURSE-TABLE-FILE           COPY VSAMIOFB.
+005900 01  STUDENT-RECORD-AREA         PIC X(83).
+006000 01  STUDENT-INFO-RECORD.
+006100     02  SIR-STUDENT-ID          PIC X(07).
+006200     02  SIR-KEY-ID              PIC 9(03).
+006300     02  SIR-NAME                PIC X(22).
+006400     02  SIR-ADDRESS             PIC X(25).
+006500     02  SIR-CITY                PIC X(15).
+006600     02  SIR-STATE               PIC X(02).
+006700     02  SIR-ZIPCODE             PIC 9(05).
+006800     02  SIR-GENDER              PIC X(01).
+006900     02  SIR-MAJOR               PIC X(03).
+007000
+007100 01  COURSE-INFO-RECORD.
+007200     02  CIR-STUDENT-ID          PIC X(07).
+007300     02  CIR-KEY-ID              PIC 9(03).
+007400     02  CIR-COURSE-ID           PIC 9(06).
+007500     02  FILLER                  REDEFINES CIR-COURSE-ID.
+007600         03  CIR-DEPARTMENT      PIC 9(02).
+007700         03  CIR-COURSE          PIC 9(03).
+007800         03  CIR-SECTION         PIC 9(01).
+007900     02  CIR-GRADE               PIC S9(3)V99 COMP-3.
+008000     02  CIR-STATUS              PIC X(01).
+008100         88  CIR-ENROLLED                VALUE 'E'.
+008200         88  CIR-WAITLISTED              VALUE 'W'.
+008300     02  CIR-SEMESTER            PIC X(06).
+008400
+008500 01  COURSE-TABLE-RECORD.
+008600     02  CTR-DEPARTMENT          PIC 9(02).
+008700     02  CTR-NUMBER              PIC 9(03).
+008800     02  CTR-DESCRIPTION         PIC X(50).
+008900     02  CTR-CREDIT-HOURS        PIC 9(01).
+009000
+009100 01  REPORTING-FIELDS.
+009200     02  WS-DONE-SWITCH          PIC X(01) VALUE 'N'.
+009300         88  WS-DONE                     VALUE 'Y'.
+009400     02  WS-HOURS-TOTAL          PIC S9(5) COMP-3 VALUE ZERO.
+009500     02  WS-QUALITY-TOTAL        PIC S9(5)V99 COMP-3 VALUE ZERO.
+009600     02  WS-QUALITY-POINTS       PIC S9(5)V99 COMP-3 VALUE ZERO.
+009700     02  WS-GPA-DISPLAY          PIC 9(1)V99 COMP-3 VALUE ZERO.
+009800
+009900 01  HEADING-LINE-1.
+010000     02  FILLER                  PIC X(14) VALUE
+010100         'TRANSCRIPT FOR'.
+010200     02  HL1-STUDENT-ID          PIC X(08) VALUE SPACES.
+010300     02  HL1-STUDENT-NAME        PIC X(22) VALUE SPACES.
+010400     02  FILLER                  PIC X(10) VALUE
+010500         'SEMESTER: '.
+010600     02  HL1-SEMESTER            PIC X(06) VALUE SPACES.
+010700     02  FILLER                  PIC X(72) VALUE SPACES.
+010800
+010900 01  HEADING-LINE-2.
+011000     02  FILLER                  PIC X(06) VALUE 'SEMTR'.
+011100     02  FILLER                  PIC X(02) VALUE SPACES.
+011200     02  FILLER                  PIC X(08) VALUE 'COURSE'.
+011300     02  FILLER                  PIC X(50) VALUE 'DESCRIPTION'.
+011400     02  FILLER                  PIC X(05) VALUE 'HOURS'.
+011500     02  FILLER                  PIC X(05) VALUE 'GRADE'.
+011600     02  FILLER                  PIC X(56) VALUE SPACES.
+011700
+011800 01  DETAIL-LINE.
+011900     02  DL-SEMESTER             PIC X(06).
+012000     02  FILLER                  PIC X(02) VALUE SPACES.
+012100     02  DL-COURSE               PIC 999.
+012200     02  FILLER                  PIC X VALUE '-'.
+012300     02  DL-SECTION              PIC 9.
+012400     02  FILLER                  PIC X(04) VALUE SPACES.
+012500     02  DL-DESCRIPTION          PIC X(50).
+012600     02  DL-HOURS                PIC 9.
+012700     02  FILLER                  PIC X(04) VALUE SPACES.
+012800     02  DL-GRADE                PIC Z9.99.
+012900     02  FILLER                  PIC X(50) VALUE SPACES.
+013000
+013100 01  NO-COURSES-LINE.
+013200     02  FILLER                  PIC X(38) VALUE
+013300         '*** NO COURSES FOUND FOR THIS PERIOD '.
+013400     02  FILLER                  PIC X(94) VALUE SPACES.
+013500
+013600 01  TOTAL-LINE.
+013700     02  FILLER                  PIC X(14) VALUE
+013800         'HOURS EARNED: '.
+013900     02  TL-HOURS-TOTAL          PIC ZZ9.
+014000     02  FILLER                  PIC X(10) VALUE '   GPA:   '.
+014100     02  TL-GPA-DISPLAY          PIC 9.99.
+014200     02  FILLER                  PIC X(102) VALUE SPACES.
+014300
+014400 PROCEDURE DIVISION.
+014500
+014600 000-INITIATE.
+014700
+014800     OPEN INPUT CONTROL-CARD-FILE.
+014900     MOVE SPACES TO CONTROL-CARD-RECORD.
+015000     READ CONTROL-CARD-FILE
+015100         AT END
+015200             DISPLAY 'TRANSCPT: NO STUDENT CARD SUPPLIED - '
+015300                     'STOPPING'
+015400             STOP RUN.
+015500*    END-READ.
+015600     CLOSE CONTROL-CARD-FILE.
+015700
+015800     IF CC-STUDENT-ID EQUAL SPACES
+015900         DISPLAY 'TRANSCPT: STUDENT-ID CARD IS BLANK - '
+016000                 'STOPPING'
+016100         STOP RUN.
+016200*    END-IF.
+016300
+016400     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
+016500     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
+016600     MOVE VSIO-SEQUENTIAL TO
+016700         VSIO-ACCESS OF STUDENT-MASTER-FILE.
+016800     MOVE VSIO-INPUT TO VSIO-MODE OF STUDENT-MASTER-FILE.
+016900     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+017000     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
+017100     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
+017200     MOVE VSIO-OPEN TO VSIO-COMMAND.
+017300     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+017400                         STUDENT-MASTER-FILE,
+017500                         STUDENT-RECORD-AREA.
+017600*    END-CALL.
+017700     IF NOT VSIO-SUCCESS
+017800         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+017900         STOP RUN.
+018000*    END-IF.
+018100
+018200     MOVE 'CRSETBL' TO VSIO-DDNAME OF COURSE-TABLE-FILE.
+018300     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF COURSE-TABLE-FILE.
+018400     MOVE VSIO-DIRECT TO VSIO-ACCESS OF COURSE-TABLE-FILE.
+018500     MOVE VSIO-INPUT TO VSIO-MODE OF COURSE-TABLE-FILE.
+018600     MOVE +56 TO VSIO-RECORD-LENGTH OF COURSE-TABLE-FILE.
+018700     MOVE +0 TO VSIO-KEY-POSITION OF COURSE-TABLE-FILE.
+018800     MOVE +5 TO VSIO-KEY-LENGTH OF COURSE-TABLE-FILE.
+018900     MOVE VSIO-OPEN TO VSIO-COMMAND.
+019000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+019100                         COURSE-TABLE-FILE,
+019200                         COURSE-TABLE-RECORD.
+019300*    END-CALL.
+019400     IF NOT VSIO-SUCCESS
+019500         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+019600         STOP RUN.
+019700*    END-IF.
+019800
+019900     MOVE SPACES TO STUDENT-RECORD-AREA.
+020000     MOVE CC-STUDENT-ID TO STUDENT-RECORD-AREA (1:7).
+020100     MOVE VSIO-START-KEY-NOTLESS TO VSIO-COMMAND.
+020200     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+020300                         STUDENT-MASTER-FILE,
+020400                         STUDENT-RECORD-AREA.
+020500*    END-CALL.
+020600     IF NOT VSIO-SUCCESS
+020700         DISPLAY 'TRANSCPT: STUDENT ' CC-STUDENT-ID
+020800                 ' NOT FOUND ON STUDENT-MASTER-FILE'
+020900         STOP RUN.
+021000*    END-IF.
+021100
+021200     OPEN OUTPUT REPORT-FILE.
+021210     MOVE CC-SEMESTER TO HL1-SEMESTER.
+021220     IF CC-SEMESTER EQUAL SPACES
+021230         MOVE 'ALL   ' TO HL1-SEMESTER.
+021240*    END-IF.
+021400
+021500 010-PROCESS.
+021600
+021700     PERFORM 110-PROCESS-RECORD
+021800        THRU 119-EXIT
+021900       UNTIL WS-DONE.
+022000*    END-PERFORM.
+022100
+022200 020-TERMINATE.
+022300
+022400     IF WS-HOURS-TOTAL EQUAL ZERO
+022500         WRITE REPORT-LINE FROM NO-COURSES-LINE
+022600     ELSE
+022700         IF WS-HOURS-TOTAL GREATER THAN ZERO
+022800             COMPUTE WS-GPA-DISPLAY ROUNDED =
+022900                 WS-QUALITY-TOTAL / WS-HOURS-TOTAL
+023000         END-IF
+023100         MOVE WS-HOURS-TOTAL TO TL-HOURS-TOTAL
+023200         MOVE WS-GPA-DISPLAY TO TL-GPA-DISPLAY
+023300         WRITE REPORT-LINE FROM TOTAL-LINE.
+023400*    END-IF.
+023500
+023600     CLOSE REPORT-FILE.
+023700
+023800     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+023900     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+024000                         STUDENT-MASTER-FILE,
+024100                         STUDENT-RECORD-AREA.
+024200*    END-CALL.
+024300     IF NOT VSIO-SUCCESS
+024400         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+024500*    END-IF.
+024600
+024700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+024800                         COURSE-TABLE-FILE,
+024900                         COURSE-TABLE-RECORD.
+025000*    END-CALL.
+025100     IF NOT VSIO-SUCCESS
+025200         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+025300*    END-IF.
+025400
+025500     STOP RUN.
+025600
+025700 110-PROCESS-RECORD.
+025800
+025900     IF STUDENT-RECORD-AREA (1:7) NOT EQUAL CC-STUDENT-ID
+026000         MOVE 'Y' TO WS-DONE-SWITCH
+026100         GO TO 119-EXIT.
+026200*    END-IF.
+026300
+026400     IF VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE EQUAL +83
+026500         MOVE STUDENT-RECORD-AREA TO STUDENT-INFO-RECORD
+026600         MOVE SIR-STUDENT-ID TO HL1-STUDENT-ID
+026700         MOVE SIR-NAME TO HL1-STUDENT-NAME
+026750         WRITE REPORT-LINE FROM HEADING-LINE-1
+026760         WRITE REPORT-LINE FROM HEADING-LINE-2
+026800     ELSE
+026900         MOVE STUDENT-RECORD-AREA TO COURSE-INFO-RECORD
+027000         PERFORM 120-PRINT-COURSE THRU 129-EXIT.
+027100*    END-IF.
+027200
+027300     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+027400     MOVE VSIO-READ TO VSIO-COMMAND.
+027500     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+027600                         STUDENT-MASTER-FILE,
+027700                         STUDENT-RECORD-AREA.
+027800*    END-CALL.
+027900     IF NOT VSIO-SUCCESS
+028000         MOVE 'Y' TO WS-DONE-SWITCH.
+028100*    END-IF.
+028200
+028300 119-EXIT.
+028400     EXIT.
+028500
+028600 120-PRINT-COURSE.
+028700
+028800     IF CC-SEMESTER NOT EQUAL SPACES
+028900     AND CIR-SEMESTER NOT EQUAL CC-SEMESTER
+029000         GO TO 129-EXIT.
+029100*    END-IF.
+029200
+029300     MOVE CIR-DEPARTMENT TO CTR-DEPARTMENT.
+029400     MOVE CIR-COURSE TO CTR-NUMBER.
+029500     MOVE VSIO-READ TO VSIO-COMMAND.
+029600     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+029700                         COURSE-TABLE-FILE,
+029800                         COURSE-TABLE-RECORD.
+029900*    END-CALL.
+030000     IF NOT VSIO-SUCCESS
+030100         MOVE '*** NOT IN TABLE FILE ***' TO CTR-DESCRIPTION
+030200         MOVE ZERO TO CTR-CREDIT-HOURS.
+030300*    END-IF.
+030400
+030500     MOVE CIR-SEMESTER TO DL-SEMESTER.
+030600     MOVE CIR-COURSE TO DL-COURSE.
+030700     MOVE CIR-SECTION TO DL-SECTION.
+030800     MOVE CTR-DESCRIPTION TO DL-DESCRIPTION.
+030900     MOVE CTR-CREDIT-HOURS TO DL-HOURS.
+031000     MOVE CIR-GRADE TO DL-GRADE.
+031100     WRITE REPORT-LINE FROM DETAIL-LINE.
+031200
+031300     IF CIR-GRADE NOT EQUAL ZERO
+031400         COMPUTE WS-QUALITY-POINTS = CIR-GRADE * CTR-CREDIT-HOURS
+031500         ADD CTR-CREDIT-HOURS TO WS-HOURS-TOTAL
+031600         ADD WS-QUALITY-POINTS TO WS-QUALITY-TOTAL.
+031600
+031700 129-EXIT.
+031800     EXIT.
+031900
+032000* ************************************************************** *
+032100* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+032200* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+032300* PROGRAM IN THIS SUITE.                                         *
+032400* ************************************************************** *
+032500 500-DISPLAY-UNKNOWN-ERROR.
+032600
+032700     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+032800     EXHIBIT NAMED VSIO-RETURN-CODE.
+032900     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+033000                   VSIO-VSAM-FUNCTION-CODE,
+033100                   VSIO-VSAM-FEEDBACK-CODE.
+033200
+033300 509-EXIT.
+033400     EXIT.
+033500
