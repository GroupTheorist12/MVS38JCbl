@@ -0,0 +1,360 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DEGAUDIT.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM PERFORMS A SIMPLE DEGREE AUDIT FOR ONE STUDENT.  *
+000900* THE STUDENT'S MAJOR (THE FIRST TWO CHARACTERS OF SIR-MAJOR,   *
+001000* WHICH CARRY THE SAME TWO-DIGIT DEPARTMENT NUMBER USED ON      *
+001100* DEPARTMENT-TABLE-FILE) IS CROSS-REFERENCED AGAINST            *
+001200* DEPARTMENT-TABLE-FILE TO CONFIRM IT IS A VALID DEPARTMENT,    *
+001300* AND EVERY GRADED COURSE ON THE STUDENT'S RECORD IS TOTALED    *
+001400* SEPARATELY AS IN-MAJOR HOURS (SAME DEPARTMENT AS THE MAJOR)   *
+001500* OR ELECTIVE HOURS (EVERY OTHER DEPARTMENT).                   *
+001600*                                                                 *
+001700* MODIFICATION HISTORY.                                          *
+001800*   DATE       INIT  DESCRIPTION                                 *
+001900*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+002000* ************************************************************* *
+002100
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900
+003000     SELECT CONTROL-CARD-FILE
+003100         ASSIGN TO UT-S-SYSIN.
+003200
+003300     SELECT REPORT-FILE
+003400         ASSIGN TO UR-1403-S-SYSPRINT.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CONTROL-CARD-FILE
+003900     LABEL RECORDS ARE OMITTED
+004000     RECORD CONTAINS 80 CHARACTERS
+004100     BLOCK CONTAINS 0 RECORDS
+004200     DATA RECORD IS CONTROL-CARD-RECORD.
+004300 01  CONTROL-CARD-RECORD.
+004400     02  CC-STUDENT-ID           PIC X(07).
+004500     02  FILLER                  PIC X(73).
+004600
+004700 FD  REPORT-FILE
+004800     LABEL RECORDS ARE OMITTED
+004900     RECORD CONTAINS 132 CHARACTERS
+005000     BLOCK CONTAINS 0 RECORDS
+005100     DATA RECORD IS REPORT-LINE.
+005200 01  REPORT-LINE                 PIC X(132).
+005300
+005400 WORKING-STORAGE SECTION.
+005500 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+005600 01  STUDENT-MASTER-FILE         COPY VSAMIOFB.
+005700 01  DEPARTMENT-TABLE-FILE       COPY VSAMIOFB.
+005750 01  COURSE-TABLE-FILE           COPY VSAMIOFB.
+005800 01  STUDENT-RECORD-AREA         PIC X(83).
+005900 01  STUDENT-INFO-RECORD.
+006000     02  SIR-STUDENT-ID          PIC X(07).
+006100     02  SIR-KEY-ID              PIC 9(03).
+006200     02  SIR-NAME                PIC X(22).
+006300     02  SIR-ADDRESS             PIC X(25).
+006400     02  SIR-CITY                PIC X(15).
+006500     02  SIR-STATE               PIC X(02).
+006600     02  SIR-ZIPCODE             PIC 9(05).
+006700     02  SIR-GENDER              PIC X(01).
+006800     02  SIR-MAJOR               PIC X(03).
+006900     02  FILLER                  REDEFINES SIR-MAJOR.
+007000         03  SIR-MAJOR-DEPT      PIC 9(02).
+007100         03  FILLER              PIC X(01).
+007200
+007300 01  COURSE-INFO-RECORD.
+007400     02  CIR-STUDENT-ID          PIC X(07).
+007500     02  CIR-KEY-ID              PIC 9(03).
+007600     02  CIR-COURSE-ID           PIC 9(06).
+007700     02  FILLER                  REDEFINES CIR-COURSE-ID.
+007800         03  CIR-DEPARTMENT      PIC 9(02).
+007900         03  CIR-COURSE          PIC 9(03).
+008000         03  CIR-SECTION         PIC 9(01).
+008100     02  CIR-GRADE               PIC S9(3)V99 COMP-3.
+008200     02  CIR-STATUS              PIC X(01).
+008300         88  CIR-ENROLLED                VALUE 'E'.
+008400         88  CIR-WAITLISTED              VALUE 'W'.
+008500     02  CIR-SEMESTER            PIC X(06).
+008600
+008700 01  DEPARTMENT-TABLE-RECORD.
+008800     02  DTR-NUMBER              PIC 9(02).
+008900     02  DTR-NAME                PIC X(30).
+008950
+008960 01  COURSE-TABLE-RECORD.
+008970     02  CTR-DEPARTMENT          PIC 9(02).
+008980     02  CTR-NUMBER              PIC 9(03).
+008990     02  CTR-DESCRIPTION         PIC X(50).
+008995     02  CTR-CREDIT-HOURS        PIC 9(01).
+009000
+009100 01  REPORTING-FIELDS.
+009200     02  WS-DONE-SWITCH          PIC X(01) VALUE 'N'.
+009300         88  WS-DONE                     VALUE 'Y'.
+009400     02  WS-MAJOR-VALID          PIC X(01) VALUE 'N'.
+009500         88  WS-MAJOR-IS-VALID           VALUE 'Y'.
+009600     02  WS-MAJOR-HOURS          PIC S9(5) COMP-3 VALUE ZERO.
+009700     02  WS-ELECTIVE-HOURS       PIC S9(5) COMP-3 VALUE ZERO.
+009800
+009900 01  HEADING-LINE.
+010000     02  FILLER                  PIC X(15) VALUE
+010100         'DEGREE AUDIT - '.
+010200     02  HL-STUDENT-ID           PIC X(08) VALUE SPACES.
+010300     02  HL-STUDENT-NAME         PIC X(22) VALUE SPACES.
+010400     02  FILLER                  PIC X(07) VALUE 'MAJOR: '.
+010500     02  HL-MAJOR                PIC X(03) VALUE SPACES.
+010600     02  FILLER                  PIC X(77) VALUE SPACES.
+010700
+010800 01  MAJOR-NAME-LINE.
+010900     02  FILLER                  PIC X(17) VALUE
+011000         'MAJOR DEPARTMENT:'.
+011100     02  MNL-DEPT-NAME           PIC X(30) VALUE SPACES.
+011200     02  FILLER                  PIC X(85) VALUE SPACES.
+011300
+011400 01  INVALID-MAJOR-LINE.
+011500     02  FILLER                  PIC X(53) VALUE
+011600         '*** MAJOR CODE NOT FOUND IN DEPARTMENT-TABLE-FILE **'.
+011700     02  FILLER                  PIC X(79) VALUE SPACES.
+011800
+011900 01  TOTAL-LINE.
+012000     02  FILLER                  PIC X(19) VALUE
+012100         'IN-MAJOR HOURS:    '.
+012200     02  TL-MAJOR-HOURS          PIC ZZ9.
+012300     02  FILLER                  PIC X(19) VALUE
+012400         '   ELECTIVE HOURS: '.
+012500     02  TL-ELECTIVE-HOURS       PIC ZZ9.
+012600     02  FILLER                  PIC X(88) VALUE SPACES.
+012700
+012800 PROCEDURE DIVISION.
+012900
+013000 000-INITIATE.
+013100
+013200     OPEN INPUT CONTROL-CARD-FILE.
+013300     MOVE SPACES TO CONTROL-CARD-RECORD.
+013400     READ CONTROL-CARD-FILE
+013500         AT END
+013600             DISPLAY 'DEGAUDIT: NO STUDENT CARD SUPPLIED - '
+013700                     'STOPPING'
+013800             STOP RUN.
+013900*    END-READ.
+014000     CLOSE CONTROL-CARD-FILE.
+014100
+014200     IF CC-STUDENT-ID EQUAL SPACES
+014300         DISPLAY 'DEGAUDIT: STUDENT-ID CARD IS BLANK - '
+014400                 'STOPPING'
+014500         STOP RUN.
+014600*    END-IF.
+014700
+014800     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
+014900     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
+015000     MOVE VSIO-SEQUENTIAL TO
+015100         VSIO-ACCESS OF STUDENT-MASTER-FILE.
+015200     MOVE VSIO-INPUT TO VSIO-MODE OF STUDENT-MASTER-FILE.
+015300     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+015400     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
+015500     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
+015600     MOVE VSIO-OPEN TO VSIO-COMMAND.
+015700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+015800                         STUDENT-MASTER-FILE,
+015900                         STUDENT-RECORD-AREA.
+016000*    END-CALL.
+016100     IF NOT VSIO-SUCCESS
+016200         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+016300         STOP RUN.
+016400*    END-IF.
+016500
+016600     MOVE 'DEPTTBL' TO VSIO-DDNAME OF DEPARTMENT-TABLE-FILE.
+016700     MOVE VSIO-KSDS TO
+016800         VSIO-ORGANIZATION OF DEPARTMENT-TABLE-FILE.
+016900     MOVE VSIO-DIRECT TO VSIO-ACCESS OF DEPARTMENT-TABLE-FILE.
+017000     MOVE VSIO-INPUT TO VSIO-MODE OF DEPARTMENT-TABLE-FILE.
+017100     MOVE +32 TO VSIO-RECORD-LENGTH OF DEPARTMENT-TABLE-FILE.
+017200     MOVE +0 TO VSIO-KEY-POSITION OF DEPARTMENT-TABLE-FILE.
+017300     MOVE +2 TO VSIO-KEY-LENGTH OF DEPARTMENT-TABLE-FILE.
+017400     MOVE VSIO-OPEN TO VSIO-COMMAND.
+017500     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+017600                         DEPARTMENT-TABLE-FILE,
+017700                         DEPARTMENT-TABLE-RECORD.
+017800*    END-CALL.
+017900     IF NOT VSIO-SUCCESS
+018000         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+018100         STOP RUN.
+018200*    END-IF.
+018210
+018220     MOVE 'CRSETBL' TO VSIO-DDNAME OF COURSE-TABLE-FILE.
+018230     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF COURSE-TABLE-FILE.
+018240     MOVE VSIO-DIRECT TO VSIO-ACCESS OF COURSE-TABLE-FILE.
+018250     MOVE VSIO-INPUT TO VSIO-MODE OF COURSE-TABLE-FILE.
+018260     MOVE +56 TO VSIO-RECORD-LENGTH OF COURSE-TABLE-FILE.
+018270     MOVE +0 TO VSIO-KEY-POSITION OF COURSE-TABLE-FILE.
+018280     MOVE +5 TO VSIO-KEY-LENGTH OF COURSE-TABLE-FILE.
+018290     MOVE VSIO-OPEN TO VSIO-COMMAND.
+018291     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+018292                         COURSE-TABLE-FILE,
+018293                         COURSE-TABLE-RECORD.
+018294*    END-CALL.
+018295     IF NOT VSIO-SUCCESS
+018296         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+018297         STOP RUN.
+018298*    END-IF.
+018300
+018400     MOVE SPACES TO STUDENT-RECORD-AREA.
+018500     MOVE CC-STUDENT-ID TO STUDENT-RECORD-AREA (1:7).
+018600     MOVE VSIO-START-KEY-NOTLESS TO VSIO-COMMAND.
+018700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+018800                         STUDENT-MASTER-FILE,
+018900                         STUDENT-RECORD-AREA.
+019000*    END-CALL.
+019100     IF NOT VSIO-SUCCESS
+019200         DISPLAY 'DEGAUDIT: STUDENT ' CC-STUDENT-ID
+019300                 ' NOT FOUND ON STUDENT-MASTER-FILE'
+019400         STOP RUN.
+019500*    END-IF.
+019600
+019700     OPEN OUTPUT REPORT-FILE.
+019800
+019900 010-PROCESS.
+020000
+020100     PERFORM 110-PROCESS-RECORD
+020200        THRU 119-EXIT
+020300       UNTIL WS-DONE.
+020400*    END-PERFORM.
+020500
+020600 020-TERMINATE.
+020700
+020800     MOVE WS-MAJOR-HOURS TO TL-MAJOR-HOURS.
+020900     MOVE WS-ELECTIVE-HOURS TO TL-ELECTIVE-HOURS.
+021000     WRITE REPORT-LINE FROM TOTAL-LINE.
+021100
+021200     CLOSE REPORT-FILE.
+021300
+021400     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+021500     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+021600                         STUDENT-MASTER-FILE,
+021700                         STUDENT-RECORD-AREA.
+021800*    END-CALL.
+021900     IF NOT VSIO-SUCCESS
+022000         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+022100*    END-IF.
+022200
+022300     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+022400                         DEPARTMENT-TABLE-FILE,
+022500                         DEPARTMENT-TABLE-RECORD.
+022600*    END-CALL.
+022700     IF NOT VSIO-SUCCESS
+022800         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+022900*    END-IF.
+022910
+022920     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+022930                         COURSE-TABLE-FILE,
+022940                         COURSE-TABLE-RECORD.
+022950*    END-CALL.
+022960     IF NOT VSIO-SUCCESS
+022970         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+022980*    END-IF.
+023000
+023100     STOP RUN.
+023200
+023300 110-PROCESS-RECORD.
+023400
+023500     IF STUDENT-RECORD-AREA (1:7) NOT EQUAL CC-STUDENT-ID
+023600         MOVE 'Y' TO WS-DONE-SWITCH
+023700         GO TO 119-EXIT.
+023800*    END-IF.
+023900
+024000     IF VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE EQUAL +83
+024100         MOVE STUDENT-RECORD-AREA TO STUDENT-INFO-RECORD
+024200         PERFORM 120-AUDIT-MAJOR THRU 129-EXIT
+024300     ELSE
+024400         MOVE STUDENT-RECORD-AREA TO COURSE-INFO-RECORD
+024500         PERFORM 140-AUDIT-COURSE THRU 149-EXIT.
+024600*    END-IF.
+024700
+024800     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+024900     MOVE VSIO-READ TO VSIO-COMMAND.
+025000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+025100                         STUDENT-MASTER-FILE,
+025200                         STUDENT-RECORD-AREA.
+025300*    END-CALL.
+025400     IF NOT VSIO-SUCCESS
+025500         MOVE 'Y' TO WS-DONE-SWITCH.
+025600*    END-IF.
+025700
+025800 119-EXIT.
+025900     EXIT.
+026000
+026100 120-AUDIT-MAJOR.
+026200
+026300     MOVE SIR-STUDENT-ID TO HL-STUDENT-ID.
+026400     MOVE SIR-NAME TO HL-STUDENT-NAME.
+026500     MOVE SIR-MAJOR TO HL-MAJOR.
+026600     WRITE REPORT-LINE FROM HEADING-LINE.
+026700
+026800     MOVE SIR-MAJOR-DEPT TO DTR-NUMBER.
+026900     MOVE VSIO-READ TO VSIO-COMMAND.
+027000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+027100                         DEPARTMENT-TABLE-FILE,
+027200                         DEPARTMENT-TABLE-RECORD.
+027300*    END-CALL.
+027400     IF VSIO-SUCCESS
+027500         MOVE 'Y' TO WS-MAJOR-VALID
+027600         MOVE DTR-NAME TO MNL-DEPT-NAME
+027700         WRITE REPORT-LINE FROM MAJOR-NAME-LINE
+027800     ELSE
+027900         MOVE 'N' TO WS-MAJOR-VALID
+028000         WRITE REPORT-LINE FROM INVALID-MAJOR-LINE.
+028100*    END-IF.
+028200
+028300 129-EXIT.
+028400     EXIT.
+028500
+028600 140-AUDIT-COURSE.
+028700
+028800     IF CIR-GRADE EQUAL ZERO
+028900         GO TO 149-EXIT.
+029000*    END-IF.
+029100
+029110     MOVE CIR-DEPARTMENT TO CTR-DEPARTMENT.
+029120     MOVE CIR-COURSE TO CTR-NUMBER.
+029130     MOVE VSIO-READ TO VSIO-COMMAND.
+029140     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+029150                         COURSE-TABLE-FILE,
+029160                         COURSE-TABLE-RECORD.
+029170*    END-CALL.
+029180     IF NOT VSIO-SUCCESS
+029190         MOVE ZERO TO CTR-CREDIT-HOURS.
+029195*    END-IF.
+029200
+029210     IF WS-MAJOR-IS-VALID
+029300     AND CIR-DEPARTMENT EQUAL SIR-MAJOR-DEPT
+029400         ADD CTR-CREDIT-HOURS TO WS-MAJOR-HOURS
+029500     ELSE
+029600         ADD CTR-CREDIT-HOURS TO WS-ELECTIVE-HOURS.
+029700*    END-IF.
+029800
+029900 149-EXIT.
+030000     EXIT.
+030100
+030200* ************************************************************** *
+030300* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+030400* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+030500* PROGRAM IN THIS SUITE.                                         *
+030600* ************************************************************** *
+030700 500-DISPLAY-UNKNOWN-ERROR.
+030800
+030900     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+031000     EXHIBIT NAMED VSIO-RETURN-CODE.
+031100     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+031200                   VSIO-VSAM-FUNCTION-CODE,
+031300                   VSIO-VSAM-FEEDBACK-CODE.
+031400
+031500 509-EXIT.
+031600     EXIT.
+031700
