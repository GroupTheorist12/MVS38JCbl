@@ -0,0 +1,297 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STDRECON.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM RECONCILES THE FLAT STUDENTS FILE (UT-S-STUDENTS,*
+000900* KEYED BY THE 3-DIGIT STD-NO USED BY SEQ1/SEQ2/RAND1/JCLIN)    *
+001000* AGAINST STUDENT-MASTER-FILE (DDNAME STMASTR, KEYED BY THE     *
+001100* 7-CHARACTER SIR-STUDENT-ID THAT KSDSMULT MAINTAINS).  THESE   *
+001200* TWO STUDENT IDENTITY SOURCES HAVE NO COMMON KEY, SO THE       *
+001300* MATCH IS DONE ON NAME (STD-NAME VS SIR-NAME) INSTEAD.  THE    *
+001400* ENTIRE STUDENT-MASTER-FILE IS LOADED INTO A WORKING-STORAGE   *
+001500* NAME TABLE FIRST, SINCE ITS NATURAL SEQUENCE (BY STUDENT ID)  *
+001600* DOES NOT MATCH THE STUDENTS FILE'S SEQUENCE (BY STD-NO), SO   *
+001700* AN ORDINARY MATCH/MERGE ON THE COMPARE FIELD IS NOT POSSIBLE. *
+001800* EACH STUDENTS RECORD IS THEN LOOKED UP AGAINST THE TABLE;     *
+001900* ANY NAME NOT FOUND IS LISTED AS ONLY IN STUDENTS, AND ANY     *
+002000* TABLE ENTRY NEVER MATCHED IS LISTED AS ONLY IN THE MASTER     *
+002100* FILE ONCE THE STUDENTS FILE IS EXHAUSTED.                     *
+002200*                                                                 *
+002300* MODIFICATION HISTORY.                                          *
+002400*   DATE       INIT  DESCRIPTION                                 *
+002500*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+002600* ************************************************************* *
+002700
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER. IBM-370.
+003100 OBJECT-COMPUTER. IBM-370.
+003200
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500
+003600     SELECT STUDENTS-FILE
+003700         ASSIGN TO UT-S-STUDENTS.
+003800
+003900     SELECT REPORT-FILE
+004000         ASSIGN TO UR-1403-S-SYSPRINT.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  STUDENTS-FILE
+004500     LABEL RECORDS ARE OMITTED
+004600     RECORD CONTAINS 80 CHARACTERS
+004700     BLOCK CONTAINS 0 RECORDS
+004800     DATA RECORD IS STUDENTS-RECORD.
+004900 01  STUDENTS-RECORD.
+005000     02  STD-NO                  PIC 9(03).
+005100     02  STD-NAME                PIC X(20).
+005200     02  STD-GENDER              PIC X(07).
+005300     02  STD-GPA                 PIC 9V99.
+005400     02  STD-PHONE               PIC X(12).
+005500     02  FILLER                  PIC X(35).
+005600
+005700 FD  REPORT-FILE
+005800     LABEL RECORDS ARE OMITTED
+005900     RECORD CONTAINS 132 CHARACTERS
+006000     BLOCK CONTAINS 0 RECORDS
+006100     DATA RECORD IS REPORT-LINE.
+006200 01  REPORT-LINE                 PIC X(132).
+006300
+006400 WORKING-STORAGE SECTION.
+006500 77  END-OF-FILE-SWITCH          PIC X(01)   VALUE 'N'.
+006600     88  END-OF-FILE                         VALUE 'Y'.
+006700
+006800 77  WS-FOUND-SWITCH             PIC X(01)   VALUE 'N'.
+006900     88  WS-FOUND                            VALUE 'Y'.
+007000
+007100 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+007200 01  STUDENT-MASTER-FILE         COPY VSAMIOFB.
+007300 01  STUDENT-RECORD-AREA         PIC X(83).
+007400 01  STUDENT-INFO-RECORD.
+007500     02  SIR-STUDENT-ID          PIC X(07).
+007600     02  SIR-KEY-ID              PIC 9(03).
+007700     02  SIR-NAME                PIC X(22).
+007800     02  SIR-ADDRESS             PIC X(25).
+007900     02  SIR-CITY                PIC X(15).
+008000     02  SIR-STATE               PIC X(02).
+008100     02  SIR-ZIPCODE             PIC 9(05).
+008200     02  SIR-GENDER              PIC X(01).
+008300     02  SIR-MAJOR               PIC X(03).
+008400
+008500 01  MASTER-NAME-TABLE.
+008600     02  MASTER-NAME-ENTRY OCCURS 500 TIMES.
+008700         03  MNE-NAME                PIC X(22).
+008800         03  MNE-STUDENT-ID          PIC X(07).
+008900         03  MNE-MATCHED-SWITCH      PIC X(01)   VALUE 'N'.
+009000             88  MNE-MATCHED                     VALUE 'Y'.
+009100
+009200 77  MASTER-IDX                  PIC S9(4) COMP  VALUE ZERO.
+009300 77  MASTER-TABLE-COUNT          PIC S9(4) COMP  VALUE ZERO.
+009400 77  ONLY-IN-STUDENTS-COUNT      PIC S9(4) COMP  VALUE ZERO.
+009500 77  ONLY-IN-MASTER-COUNT        PIC S9(4) COMP  VALUE ZERO.
+009600
+009700 01  HEADING-LINE-1.
+009800     02  FILLER                  PIC X(45) VALUE
+009900         'STUDENTS / STUDENT-MASTER-FILE RECONCILIATION'.
+010000     02  FILLER                  PIC X(87) VALUE SPACES.
+010100
+010200 01  ONLY-IN-STUDENTS-LINE.
+010300     02  FILLER                  PIC X(20) VALUE
+010400         'ONLY IN STUDENTS  : '.
+010500     02  OIS-STD-NO              PIC 9(03).
+010600     02  FILLER                  PIC X(03) VALUE SPACES.
+010700     02  OIS-STD-NAME            PIC X(20).
+010800     02  FILLER                  PIC X(86) VALUE SPACES.
+010900
+011000 01  ONLY-IN-MASTER-LINE.
+011100     02  FILLER                  PIC X(20) VALUE
+011200         'ONLY IN MASTER    : '.
+011300     02  OIM-STUDENT-ID          PIC X(07).
+011400     02  FILLER                  PIC X(03) VALUE SPACES.
+011500     02  OIM-NAME                PIC X(22).
+011600     02  FILLER                  PIC X(80) VALUE SPACES.
+011700
+011800 01  TOTAL-LINE.
+011900     02  FILLER                  PIC X(21) VALUE
+012000         'ONLY IN STUDENTS    :'.
+012100     02  TL-STUDENTS-COUNT       PIC ZZZ9.
+012200     02  FILLER                  PIC X(05) VALUE SPACES.
+012300     02  FILLER                  PIC X(21) VALUE
+012400         'ONLY IN MASTER FILE :'.
+012500     02  TL-MASTER-COUNT         PIC ZZZ9.
+012600     02  FILLER                  PIC X(77) VALUE SPACES.
+012700
+012800 PROCEDURE DIVISION.
+012900
+013000 000-INITIATE.
+013100
+013200     OPEN INPUT STUDENTS-FILE.
+013300     OPEN OUTPUT REPORT-FILE.
+013400     WRITE REPORT-LINE FROM HEADING-LINE-1.
+013500
+013600     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
+013700     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
+013800     MOVE VSIO-SEQUENTIAL TO
+013900         VSIO-ACCESS OF STUDENT-MASTER-FILE.
+014000     MOVE VSIO-INPUT TO VSIO-MODE OF STUDENT-MASTER-FILE.
+014100     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+014200     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
+014300     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
+014400     MOVE VSIO-OPEN TO VSIO-COMMAND.
+014500     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+014600                         STUDENT-MASTER-FILE,
+014700                         STUDENT-RECORD-AREA.
+014800*    END-CALL.
+014900     IF NOT VSIO-SUCCESS
+015000         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+015100         STOP RUN.
+015200*    END-IF.
+015300
+015400 010-PROCESS.
+015500
+015600     PERFORM 100-LOAD-MASTER-TABLE
+015700        THRU 109-EXIT
+015800       UNTIL NOT VSIO-SUCCESS.
+015900*    END-PERFORM.
+016000
+016100     PERFORM 200-COMPARE-STUDENTS
+016200        THRU 209-EXIT
+016300       UNTIL END-OF-FILE.
+016400*    END-PERFORM.
+016500
+016600     MOVE 1 TO MASTER-IDX.
+016700     PERFORM 300-REPORT-UNMATCHED-MASTERS
+016800        THRU 309-EXIT
+016900       UNTIL MASTER-IDX GREATER THAN MASTER-TABLE-COUNT.
+017000*    END-PERFORM.
+017100
+017200 020-TERMINATE.
+017300
+017400     MOVE ONLY-IN-STUDENTS-COUNT TO TL-STUDENTS-COUNT.
+017500     MOVE ONLY-IN-MASTER-COUNT TO TL-MASTER-COUNT.
+017600     WRITE REPORT-LINE FROM TOTAL-LINE.
+017700     CLOSE STUDENTS-FILE.
+017800     CLOSE REPORT-FILE.
+017900
+018000     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+018100     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+018200                         STUDENT-MASTER-FILE,
+018300                         STUDENT-RECORD-AREA.
+018400*    END-CALL.
+018500     IF NOT VSIO-SUCCESS
+018600         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+018700*    END-IF.
+018800
+018900     STOP RUN.
+019000
+019100 100-LOAD-MASTER-TABLE.
+019200
+019300     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+019400     MOVE VSIO-READ TO VSIO-COMMAND.
+019500     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+019600                         STUDENT-MASTER-FILE,
+019700                         STUDENT-RECORD-AREA.
+019800*    END-CALL.
+019900     IF NOT VSIO-SUCCESS
+020000         IF VSIO-END-OF-FILE
+020100             GO TO 109-EXIT
+020200         ELSE
+020300             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+020400             GO TO 109-EXIT.
+020500*        END-IF
+020600*    END-IF.
+020700
+020800     IF VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE EQUAL +83
+020900         MOVE STUDENT-RECORD-AREA TO STUDENT-INFO-RECORD
+021000         IF MASTER-TABLE-COUNT LESS THAN 500
+021100             ADD 1 TO MASTER-TABLE-COUNT
+021200             MOVE SIR-NAME TO MNE-NAME (MASTER-TABLE-COUNT)
+021300             MOVE SIR-STUDENT-ID TO
+021400                 MNE-STUDENT-ID (MASTER-TABLE-COUNT)
+021500             MOVE 'N' TO
+021600                 MNE-MATCHED-SWITCH (MASTER-TABLE-COUNT)
+021700         END-IF.
+021800*    END-IF.
+021900
+022000 109-EXIT.
+022100     EXIT.
+022200
+022300 200-COMPARE-STUDENTS.
+022400
+022500     READ STUDENTS-FILE
+022600         AT END
+022700             MOVE 'Y' TO END-OF-FILE-SWITCH
+022800             GO TO 209-EXIT.
+022900*    END-READ.
+023000
+023100     MOVE 'N' TO WS-FOUND-SWITCH.
+023200     MOVE 1 TO MASTER-IDX.
+023300     PERFORM 210-SEARCH-MASTER-TABLE
+023400        THRU 219-EXIT
+023500       UNTIL MASTER-IDX GREATER THAN MASTER-TABLE-COUNT
+023600          OR WS-FOUND.
+023700*    END-PERFORM.
+023800
+023900     IF NOT WS-FOUND
+024000         PERFORM 220-REPORT-ONLY-IN-STUDENTS THRU 229-EXIT.
+024100*    END-IF.
+024200
+024300 209-EXIT.
+024400     EXIT.
+024500
+024600 210-SEARCH-MASTER-TABLE.
+024700
+024800     IF MNE-NAME (MASTER-IDX) EQUAL STD-NAME
+024900         MOVE 'Y' TO WS-FOUND-SWITCH
+025000         MOVE 'Y' TO MNE-MATCHED-SWITCH (MASTER-IDX)
+025100     ELSE
+025200         ADD 1 TO MASTER-IDX.
+025300*    END-IF.
+025400
+025500 219-EXIT.
+025600     EXIT.
+025700
+025800 220-REPORT-ONLY-IN-STUDENTS.
+025900
+026000     ADD 1 TO ONLY-IN-STUDENTS-COUNT.
+026100     MOVE STD-NO TO OIS-STD-NO.
+026200     MOVE STD-NAME TO OIS-STD-NAME.
+026300     WRITE REPORT-LINE FROM ONLY-IN-STUDENTS-LINE.
+026400
+026500 229-EXIT.
+026600     EXIT.
+026700
+026800 300-REPORT-UNMATCHED-MASTERS.
+026900
+027000     IF NOT MNE-MATCHED (MASTER-IDX)
+027100         ADD 1 TO ONLY-IN-MASTER-COUNT
+027200         MOVE MNE-STUDENT-ID (MASTER-IDX) TO OIM-STUDENT-ID
+027300         MOVE MNE-NAME (MASTER-IDX) TO OIM-NAME
+027400         WRITE REPORT-LINE FROM ONLY-IN-MASTER-LINE.
+027500*    END-IF.
+027600
+027700     ADD 1 TO MASTER-IDX.
+027800
+027900 309-EXIT.
+028000     EXIT.
+028100
+028200* ************************************************************** *
+028300* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+028400* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+028500* PROGRAM IN THIS SUITE.                                         *
+028600* ************************************************************** *
+028700 500-DISPLAY-UNKNOWN-ERROR.
+028800
+028900     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+029000     EXHIBIT NAMED VSIO-RETURN-CODE.
+029100     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+029200                   VSIO-VSAM-FUNCTION-CODE,
+029300                   VSIO-VSAM-FEEDBACK-CODE.
+029400
+029500 509-EXIT.
+029600     EXIT.
+029700
