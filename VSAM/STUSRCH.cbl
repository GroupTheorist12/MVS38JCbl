@@ -0,0 +1,239 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STUSRCH.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM SEARCHES STUDENT-MASTER-FILE FOR EVERY STUDENT   *
+000900* WHOSE NAME BEGINS WITH THE NAME (OR NAME FRAGMENT) SUPPLIED   *
+001000* ON A SYSIN CONTROL CARD, AND LISTS THE MATCHES ON SYSPRINT.   *
+001100* THE FILE IS A KSDS SHARED WITH KSDSMULT, SO STUDENT MASTER    *
+001200* RECORDS (83 BYTES) MUST BE DISTINGUISHED FROM THE COURSE/     *
+001300* ENROLLMENT RECORDS THAT SHARE THE SAME CLUSTER.                *
+001400*                                                                 *
+001500* MODIFICATION HISTORY.                                          *
+001600*   DATE       INIT  DESCRIPTION                                 *
+001700*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+001800* ************************************************************* *
+001900
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700
+002800     SELECT CONTROL-CARD-FILE
+002900         ASSIGN TO UT-S-SYSIN.
+003000
+003100     SELECT REPORT-FILE
+003200         ASSIGN TO UR-1403-S-SYSPRINT.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CONTROL-CARD-FILE
+003700     LABEL RECORDS ARE OMITTED
+003800     RECORD CONTAINS 80 CHARACTERS
+003900     BLOCK CONTAINS 0 RECORDS
+004000     DATA RECORD IS CONTROL-CARD-RECORD.
+004100 01  CONTROL-CARD-RECORD.
+004200     02  CC-SEARCH-NAME          PIC X(22).
+004300     02  FILLER                  PIC X(58).
+004400
+004500 FD  REPORT-FILE
+004600     LABEL RECORDS ARE OMITTED
+004700     RECORD CONTAINS 132 CHARACTERS
+004800     BLOCK CONTAINS 0 RECORDS
+004900     DATA RECORD IS REPORT-LINE.
+005000 01  REPORT-LINE                 PIC X(132).
+005100
+005200 WORKING-STORAGE SECTION.
+005300 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+005400 01  STUDENT-MASTER-FILE         COPY VSAMIOFB.
+005500 01  STUDENT-RECORD-AREA         PIC X(83).
+005600 01  STUDENT-INFO-RECORD.
+005700     02  SIR-STUDENT-ID          PIC X(07).
+005800     02  SIR-KEY-ID              PIC 9(03).
+005900     02  SIR-NAME                PIC X(22).
+006000     02  SIR-ADDRESS             PIC X(25).
+006100     02  SIR-CITY                PIC X(15).
+006200     02  SIR-STATE               PIC X(02).
+006300     02  SIR-ZIPCODE             PIC 9(05).
+006400     02  SIR-GENDER              PIC X(01).
+006500     02  SIR-MAJOR               PIC X(03).
+006600
+006700 01  REPORTING-FIELDS.
+006800     02  WS-SEARCH-LENGTH        PIC S9(4) COMP VALUE ZERO.
+006900     02  WS-MATCH-COUNT          PIC S9(4) COMP VALUE ZERO.
+007000
+007100 01  HEADING-LINE-1.
+007200     02  FILLER                  PIC X(30) VALUE
+007300         'STUDENT NAME SEARCH -- FOR: '.
+007400     02  HL1-SEARCH-NAME         PIC X(22).
+007500     02  FILLER                  PIC X(80) VALUE SPACES.
+007600
+007700 01  HEADING-LINE-2.
+007800     02  FILLER                  PIC X(09) VALUE 'STUDENTID'.
+007900     02  FILLER                  PIC X(03) VALUE SPACES.
+008000     02  FILLER                  PIC X(22) VALUE 'NAME'.
+008100     02  FILLER                  PIC X(02) VALUE SPACES.
+008200     02  FILLER                  PIC X(25) VALUE 'ADDRESS'.
+008300     02  FILLER                  PIC X(02) VALUE SPACES.
+008400     02  FILLER                  PIC X(15) VALUE 'CITY'.
+008500     02  FILLER                  PIC X(03) VALUE 'MAJ'.
+008600     02  FILLER                  PIC X(51) VALUE SPACES.
+008700
+008800 01  DETAIL-LINE.
+008900     02  DL-STUDENT-ID           PIC X(07).
+009000     02  FILLER                  PIC X(05) VALUE SPACES.
+009100     02  DL-NAME                 PIC X(22).
+009200     02  FILLER                  PIC X(02) VALUE SPACES.
+009300     02  DL-ADDRESS              PIC X(25).
+009400     02  FILLER                  PIC X(02) VALUE SPACES.
+009500     02  DL-CITY                 PIC X(15).
+009600     02  FILLER                  PIC X(02) VALUE SPACES.
+009700     02  DL-MAJOR                PIC X(03).
+009800     02  FILLER                  PIC X(49) VALUE SPACES.
+009900
+010000 01  NO-MATCH-LINE.
+010100     02  FILLER                  PIC X(35) VALUE
+010200         '*** NO STUDENTS MATCHED THE NAME **'.
+010300     02  FILLER                  PIC X(97) VALUE SPACES.
+010400
+010500 01  TOTAL-LINE.
+010600     02  FILLER                  PIC X(20) VALUE
+010700         'TOTAL MATCHES FOUND:'.
+010800     02  TL-MATCH-COUNT          PIC ZZZ9.
+010900     02  FILLER                  PIC X(108) VALUE SPACES.
+011000
+011100 PROCEDURE DIVISION.
+011200
+011300 000-INITIATE.
+011400
+011500     OPEN INPUT CONTROL-CARD-FILE.
+011600     MOVE SPACES TO CONTROL-CARD-RECORD.
+011700     READ CONTROL-CARD-FILE
+011800         AT END
+011900             DISPLAY 'STUSRCH: NO SEARCH CARD SUPPLIED - '
+012000                     'STOPPING'
+012100             STOP RUN.
+012200*    END-READ.
+012300     CLOSE CONTROL-CARD-FILE.
+012400
+012500     INSPECT CC-SEARCH-NAME TALLYING WS-SEARCH-LENGTH
+012600         FOR CHARACTERS BEFORE INITIAL SPACE.
+012700     IF WS-SEARCH-LENGTH EQUAL ZERO
+012800         DISPLAY 'STUSRCH: SEARCH NAME CARD IS BLANK - '
+012900                 'STOPPING'
+013000         STOP RUN.
+013100*    END-IF.
+013200
+013300     OPEN OUTPUT REPORT-FILE.
+013400     MOVE CC-SEARCH-NAME TO HL1-SEARCH-NAME.
+013500     WRITE REPORT-LINE FROM HEADING-LINE-1.
+013600     WRITE REPORT-LINE FROM HEADING-LINE-2.
+013700
+013800     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
+013900     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
+014000     MOVE VSIO-SEQUENTIAL TO
+014100         VSIO-ACCESS OF STUDENT-MASTER-FILE.
+014200     MOVE VSIO-INPUT TO VSIO-MODE OF STUDENT-MASTER-FILE.
+014300     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+014400     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
+014500     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
+014600     MOVE VSIO-OPEN TO VSIO-COMMAND.
+014700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+014800                         STUDENT-MASTER-FILE,
+014900                         STUDENT-RECORD-AREA.
+015000*    END-CALL.
+015100     IF NOT VSIO-SUCCESS
+015200         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+015300         STOP RUN.
+015400*    END-IF.
+015500
+015600 010-PROCESS.
+015700
+015800     PERFORM 110-PROCESS-STUDENTS
+015900        THRU 119-EXIT
+016000       UNTIL NOT VSIO-SUCCESS.
+016100*    END-PERFORM.
+016200
+016300 020-TERMINATE.
+016400
+016500     IF WS-MATCH-COUNT EQUAL ZERO
+016600         WRITE REPORT-LINE FROM NO-MATCH-LINE.
+016700*    END-IF.
+016800     MOVE WS-MATCH-COUNT TO TL-MATCH-COUNT.
+016900     WRITE REPORT-LINE FROM TOTAL-LINE.
+017000     CLOSE REPORT-FILE.
+017100
+017200     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+017300     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+017400                         STUDENT-MASTER-FILE,
+017500                         STUDENT-RECORD-AREA.
+017600*    END-CALL.
+017700     IF NOT VSIO-SUCCESS
+017800         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+017900*    END-IF.
+018000
+018100     STOP RUN.
+018200
+018300 110-PROCESS-STUDENTS.
+018400
+018500     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+018600     MOVE VSIO-READ TO VSIO-COMMAND.
+018700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+018800                         STUDENT-MASTER-FILE,
+018900                         STUDENT-RECORD-AREA.
+019000*    END-CALL.
+019100     IF NOT VSIO-SUCCESS
+019200         IF VSIO-END-OF-FILE
+019300             GO TO 119-EXIT
+019400         ELSE
+019500             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+019600             GO TO 119-EXIT.
+019700*        END-IF
+019800*    END-IF.
+019900
+020000     IF VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE EQUAL +83
+020100         MOVE STUDENT-RECORD-AREA TO STUDENT-INFO-RECORD
+020200         PERFORM 120-CHECK-FOR-MATCH THRU 129-EXIT.
+020300*    END-IF.
+020400
+020500 119-EXIT.
+020600     EXIT.
+020700
+020800 120-CHECK-FOR-MATCH.
+020900
+021000     IF SIR-NAME (1:WS-SEARCH-LENGTH) EQUAL
+021100                CC-SEARCH-NAME (1:WS-SEARCH-LENGTH)
+021200         ADD +1 TO WS-MATCH-COUNT
+021300         MOVE SIR-STUDENT-ID TO DL-STUDENT-ID
+021400         MOVE SIR-NAME TO DL-NAME
+021500         MOVE SIR-ADDRESS TO DL-ADDRESS
+021600         MOVE SIR-CITY TO DL-CITY
+021700         MOVE SIR-MAJOR TO DL-MAJOR
+021800         WRITE REPORT-LINE FROM DETAIL-LINE.
+021900*    END-IF.
+022000
+022100 129-EXIT.
+022200     EXIT.
+022300
+022400* ************************************************************** *
+022500* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+022600* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+022700* PROGRAM IN THIS SUITE.                                         *
+022800* ************************************************************** *
+022900 500-DISPLAY-UNKNOWN-ERROR.
+023000
+023100     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+023200     EXHIBIT NAMED VSIO-RETURN-CODE.
+023300     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+023400                   VSIO-VSAM-FUNCTION-CODE,
+023500                   VSIO-VSAM-FEEDBACK-CODE.
+023600
+023700 509-EXIT.
+023800     EXIT.
+023900
