@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STMRELD.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM REBUILDS STUDENT-MASTER-FILE FROM THE FLAT       *
+000900* SEQUENTIAL EXTRACT DATASET PRODUCED BY STMEXTR.  EACH EXTRACT *
+001000* RECORD CARRIES THE TRUE LENGTH OF THE ORIGINAL VSAM RECORD IN *
+001100* ER-LENGTH, SO A STUDENT MASTER RECORD (83 BYTES) AND A        *
+001200* SHORTER COURSE/ENROLLMENT RECORD ARE EACH WRITTEN BACK WITH   *
+001300* ONLY THE BYTES THAT WERE ACTUALLY PRESENT ON THE ORIGINAL     *
+001400* CLUSTER.  THE CLUSTER MUST BE EMPTY (OR HAVE BEEN DEFINED     *
+001500* FRESH) BEFORE THIS PROGRAM IS RUN, SINCE IT OPENS STMASTR     *
+001600* OUTPUT AND LOADS IT IN THE KEY SEQUENCE OF THE EXTRACT FILE,  *
+001700* THE SAME WAY STMEXTR ORIGINALLY UNLOADED IT.                  *
+001800*                                                                 *
+001900* MODIFICATION HISTORY.                                          *
+002000*   DATE       INIT  DESCRIPTION                                 *
+002100*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+002200* ************************************************************* *
+002300
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. IBM-370.
+002700 OBJECT-COMPUTER. IBM-370.
+002800
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100
+003200     SELECT EXTRACT-FILE
+003300         ASSIGN TO UT-S-STMEXTR.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  EXTRACT-FILE
+003800     LABEL RECORDS ARE STANDARD
+003900     RECORD CONTAINS 87 CHARACTERS
+004000     BLOCK CONTAINS 0 RECORDS
+004100     DATA RECORD IS EXTRACT-RECORD.
+004200 01  EXTRACT-RECORD.
+004300     02  ER-LENGTH               PIC 9(04).
+004400     02  ER-DATA                 PIC X(83).
+004500
+004600 WORKING-STORAGE SECTION.
+004700 77  END-OF-FILE-SWITCH          PIC X(01)   VALUE 'N'.
+004800     88  END-OF-FILE                         VALUE 'Y'.
+004900
+005000 77  RECORD-COUNTER              PIC S9(8) COMP VALUE ZERO.
+005100
+005200 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+005300 01  STUDENT-MASTER-FILE         COPY VSAMIOFB.
+005400 01  STUDENT-RECORD-AREA         PIC X(83).
+005500
+005600 PROCEDURE DIVISION.
+005700
+005800 000-INITIATE.
+005900
+006000     DISPLAY 'STMRELD: RELOAD STMASTR FROM SEQUENTIAL EXTRACT'.
+006100     DISPLAY '---------------------------------------------------'.
+006200     DISPLAY ' '.
+006300
+006400     OPEN INPUT EXTRACT-FILE.
+006500
+006600     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
+006700     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
+006800     MOVE VSIO-SEQUENTIAL TO
+006900         VSIO-ACCESS OF STUDENT-MASTER-FILE.
+007000     MOVE VSIO-OUTPUT TO VSIO-MODE OF STUDENT-MASTER-FILE.
+007100     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+007200     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
+007300     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
+007400     MOVE VSIO-OPEN TO VSIO-COMMAND.
+007500     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+007600                         STUDENT-MASTER-FILE,
+007700                         STUDENT-RECORD-AREA.
+007800*    END-CALL.
+007900     IF NOT VSIO-SUCCESS
+008000         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+008100         STOP RUN.
+008200*    END-IF.
+008300
+008400 010-PROCESS.
+008500
+008600     PERFORM 110-PROCESS-DATA
+008700        THRU 119-EXIT
+008800       UNTIL END-OF-FILE.
+008900*    END-PERFORM.
+009000
+009100 020-TERMINATE.
+009200
+009300     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+009400     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+009500                         STUDENT-MASTER-FILE,
+009600                         STUDENT-RECORD-AREA.
+009700*    END-CALL.
+009800     IF NOT VSIO-SUCCESS
+009900         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+010000*    END-IF.
+010100
+010200     CLOSE EXTRACT-FILE.
+010300
+010400     DISPLAY 'STMRELD: RECORDS RELOADED: ' RECORD-COUNTER.
+010500     STOP RUN.
+010600
+010700 110-PROCESS-DATA.
+010800
+010900     READ EXTRACT-FILE INTO EXTRACT-RECORD
+011000         AT END
+011100             MOVE 'Y' TO END-OF-FILE-SWITCH
+011200             GO TO 119-EXIT
+011300     END-READ.
+011400
+011500     MOVE SPACES TO STUDENT-RECORD-AREA.
+011600     MOVE ER-DATA (1:ER-LENGTH) TO
+011650         STUDENT-RECORD-AREA (1:ER-LENGTH).
+011700     MOVE ER-LENGTH TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+011800     MOVE VSIO-WRITE TO VSIO-COMMAND.
+011900     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+012000                         STUDENT-MASTER-FILE,
+012100                         STUDENT-RECORD-AREA.
+012200*    END-CALL.
+012300
+012400     IF NOT VSIO-SUCCESS
+012500         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+012600     ELSE
+012700         ADD +1 TO RECORD-COUNTER.
+012800*    END-IF.
+012900
+013000 119-EXIT.
+013100     EXIT.
+013200
+013300* ************************************************************** *
+013400* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+013500* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+013600* PROGRAM IN THIS SUITE.                                         *
+013700* ************************************************************** *
+013800 500-DISPLAY-UNKNOWN-ERROR.
+013900
+014000     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+014100     EXHIBIT NAMED VSIO-RETURN-CODE.
+014200     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+014300                   VSIO-VSAM-FUNCTION-CODE,
+014400                   VSIO-VSAM-FEEDBACK-CODE.
+014500
+014600 509-EXIT.
+014700     EXIT.
+014800
