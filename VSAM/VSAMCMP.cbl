@@ -0,0 +1,240 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VSAMCMP.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM COMPARES TWO KSDS CLUSTERS, DDNAMES KSDSCMP1 AND *
+000900* KSDSCMP2, KEY BY KEY, VIA THE VSAMIO ROUTINE.  BOTH CLUSTERS  *
+001000* ARE READ SEQUENTIALLY, WHICH PRESENTS EACH ONE'S RECORDS IN   *
+001100* ASCENDING KEY ORDER, SO A STANDARD MATCH/MERGE ALGORITHM IS   *
+001200* USED TO WALK BOTH FILES IN STEP.  FOR EACH KEY THE PROGRAM    *
+001300* REPORTS WHETHER THE KEY EXISTS ONLY IN KSDSCMP1, ONLY IN      *
+001400* KSDSCMP2, OR IN BOTH -- AND IF IN BOTH, WHETHER THE RECORDS   *
+001500* ARE IDENTICAL OR DIFFER.  A SUMMARY COUNT OF EACH CATEGORY IS *
+001600* DISPLAYED WHEN BOTH CLUSTERS ARE EXHAUSTED.                   *
+001700*                                                                 *
+001800* MODIFICATION HISTORY.                                          *
+001900*   DATE       INIT  DESCRIPTION                                 *
+002000*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+002100* ************************************************************* *
+002200
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300
+003400 WORKING-STORAGE SECTION.
+003500 77  FILE-1-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+003600     88  FILE-1-EOF                          VALUE 'Y'.
+003700 77  FILE-2-EOF-SWITCH           PIC X(01)   VALUE 'N'.
+003800     88  FILE-2-EOF                          VALUE 'Y'.
+003900
+004000 77  MATCH-COUNTER               PIC S9(8) COMP VALUE ZERO.
+004100 77  MISMATCH-COUNTER            PIC S9(8) COMP VALUE ZERO.
+004200 77  ONLY-1-COUNTER              PIC S9(8) COMP VALUE ZERO.
+004300 77  ONLY-2-COUNTER              PIC S9(8) COMP VALUE ZERO.
+004400
+004500 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+004600 01  KSDSCMP1                    COPY VSAMIOFB.
+004700 01  KSDSCMP2                    COPY VSAMIOFB.
+004800
+004900 01  RECORD-1.
+005000     02  R1-KEY                  PIC X(10).
+005100     02  R1-DATA                 PIC X(70).
+005200
+005300 01  RECORD-2.
+005400     02  R2-KEY                  PIC X(10).
+005500     02  R2-DATA                 PIC X(70).
+005600
+005700 PROCEDURE DIVISION.
+005800
+005900 000-INITIATE.
+006000
+006100     DISPLAY 'VSAMCMP: COMPARE TWO KSDS CLUSTERS'.
+006200     DISPLAY '-----------------------------------'.
+006300     DISPLAY ' '.
+006400
+006500     MOVE 'KSDSCMP1' TO VSIO-DDNAME OF KSDSCMP1.
+006600     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF KSDSCMP1.
+006700     MOVE VSIO-SEQUENTIAL TO VSIO-ACCESS OF KSDSCMP1.
+006800     MOVE VSIO-INPUT TO VSIO-MODE OF KSDSCMP1.
+006900     MOVE +80 TO VSIO-RECORD-LENGTH OF KSDSCMP1.
+007000     MOVE +0 TO VSIO-KEY-POSITION OF KSDSCMP1.
+007100     MOVE +10 TO VSIO-KEY-LENGTH OF KSDSCMP1.
+007200     MOVE VSIO-OPEN TO VSIO-COMMAND.
+007300     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSCMP1,
+007400                         RECORD-1.
+007500*    END-CALL.
+007600     IF NOT VSIO-SUCCESS
+007700         PERFORM 900-DISPLAY-UNKNOWN-ERROR THRU 909-EXIT
+007800         STOP RUN.
+007900*    END-IF.
+008000
+008100     MOVE 'KSDSCMP2' TO VSIO-DDNAME OF KSDSCMP2.
+008200     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF KSDSCMP2.
+008300     MOVE VSIO-SEQUENTIAL TO VSIO-ACCESS OF KSDSCMP2.
+008400     MOVE VSIO-INPUT TO VSIO-MODE OF KSDSCMP2.
+008500     MOVE +80 TO VSIO-RECORD-LENGTH OF KSDSCMP2.
+008600     MOVE +0 TO VSIO-KEY-POSITION OF KSDSCMP2.
+008700     MOVE +10 TO VSIO-KEY-LENGTH OF KSDSCMP2.
+008800     MOVE VSIO-OPEN TO VSIO-COMMAND.
+008900     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSCMP2,
+009000                         RECORD-2.
+009100*    END-CALL.
+009200     IF NOT VSIO-SUCCESS
+009300         PERFORM 900-DISPLAY-UNKNOWN-ERROR THRU 909-EXIT
+009400         STOP RUN.
+009500*    END-IF.
+009600
+009700     PERFORM 210-READ-FILE-1 THRU 219-EXIT.
+009800     PERFORM 220-READ-FILE-2 THRU 229-EXIT.
+009900
+010000 010-PROCESS.
+010100
+010200     PERFORM 200-COMPARE-RECORDS
+010300        THRU 209-EXIT
+010400       UNTIL FILE-1-EOF AND FILE-2-EOF.
+010500*    END-PERFORM.
+010600
+010700 020-TERMINATE.
+010800
+010900     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+011000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSCMP1,
+011100                         RECORD-1.
+011200*    END-CALL.
+011300     IF NOT VSIO-SUCCESS
+011400         PERFORM 900-DISPLAY-UNKNOWN-ERROR THRU 909-EXIT.
+011500*    END-IF.
+011600
+011700     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+011800     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSCMP2,
+011900                         RECORD-2.
+012000*    END-CALL.
+012100     IF NOT VSIO-SUCCESS
+012200         PERFORM 900-DISPLAY-UNKNOWN-ERROR THRU 909-EXIT.
+012300*    END-IF.
+012400
+012500     DISPLAY ' '.
+012600     DISPLAY 'MATCHED, IDENTICAL:   ' MATCH-COUNTER.
+012700     DISPLAY 'MATCHED, DIFFERENT:   ' MISMATCH-COUNTER.
+012800     DISPLAY 'ONLY IN KSDSCMP1:     ' ONLY-1-COUNTER.
+012900     DISPLAY 'ONLY IN KSDSCMP2:     ' ONLY-2-COUNTER.
+013000
+013100     STOP RUN.
+013200
+013300* ************************************************************** *
+013400* STANDARD MATCH/MERGE LOGIC COMPARING THE CURRENT KEY FROM EACH *
+013500* CLUSTER.  AN EOF ON ONE SIDE IS TREATED AS A HIGH-VALUES KEY   *
+013600* SO THE REMAINING RECORDS ON THE OTHER SIDE DRAIN CORRECTLY.    *
+013700* ************************************************************** *
+013800 200-COMPARE-RECORDS.
+013900
+014000     EVALUATE TRUE
+014100         WHEN FILE-1-EOF AND FILE-2-EOF
+014200             CONTINUE
+014300         WHEN FILE-1-EOF
+014400             DISPLAY 'ONLY IN KSDSCMP2: ' R2-KEY
+014500             ADD +1 TO ONLY-2-COUNTER
+014600             PERFORM 220-READ-FILE-2 THRU 229-EXIT
+014700         WHEN FILE-2-EOF
+014800             DISPLAY 'ONLY IN KSDSCMP1: ' R1-KEY
+014900             ADD +1 TO ONLY-1-COUNTER
+015000             PERFORM 210-READ-FILE-1 THRU 219-EXIT
+015100         WHEN R1-KEY LESS THAN R2-KEY
+015200             DISPLAY 'ONLY IN KSDSCMP1: ' R1-KEY
+015300             ADD +1 TO ONLY-1-COUNTER
+015400             PERFORM 210-READ-FILE-1 THRU 219-EXIT
+015500         WHEN R1-KEY GREATER THAN R2-KEY
+015600             DISPLAY 'ONLY IN KSDSCMP2: ' R2-KEY
+015700             ADD +1 TO ONLY-2-COUNTER
+015800             PERFORM 220-READ-FILE-2 THRU 229-EXIT
+015900         WHEN R1-DATA EQUAL R2-DATA
+016000             ADD +1 TO MATCH-COUNTER
+016100             PERFORM 210-READ-FILE-1 THRU 219-EXIT
+016200             PERFORM 220-READ-FILE-2 THRU 229-EXIT
+016300         WHEN OTHER
+016400             DISPLAY 'RECORDS DIFFER, KEY: ' R1-KEY
+016500             DISPLAY '   KSDSCMP1: ' R1-DATA
+016600             DISPLAY '   KSDSCMP2: ' R2-DATA
+016700             ADD +1 TO MISMATCH-COUNTER
+016800             PERFORM 210-READ-FILE-1 THRU 219-EXIT
+016900             PERFORM 220-READ-FILE-2 THRU 229-EXIT
+017000     END-EVALUATE.
+017100
+017200 209-EXIT.
+017300     EXIT.
+017400
+017500 210-READ-FILE-1.
+017600
+017700     IF FILE-1-EOF
+017800         GO TO 219-EXIT.
+017900*    END-IF.
+018000
+018100     MOVE VSIO-READ TO VSIO-COMMAND.
+018200     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSCMP1,
+018300                         RECORD-1.
+018400*    END-CALL.
+018500
+018600     IF NOT VSIO-SUCCESS
+018700         IF VSIO-END-OF-FILE
+018800             MOVE 'Y' TO FILE-1-EOF-SWITCH
+018900             MOVE HIGH-VALUES TO R1-KEY
+019000         ELSE
+019100             PERFORM 900-DISPLAY-UNKNOWN-ERROR THRU 909-EXIT
+019200             MOVE 'Y' TO FILE-1-EOF-SWITCH
+019300             MOVE HIGH-VALUES TO R1-KEY.
+019400*        END-IF
+019500*    END-IF.
+019600
+019700 219-EXIT.
+019800     EXIT.
+019900
+020000 220-READ-FILE-2.
+020100
+020200     IF FILE-2-EOF
+020300         GO TO 229-EXIT.
+020400*    END-IF.
+020500
+020600     MOVE VSIO-READ TO VSIO-COMMAND.
+020700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK, KSDSCMP2,
+020800                         RECORD-2.
+020900*    END-CALL.
+021000
+021100     IF NOT VSIO-SUCCESS
+021200         IF VSIO-END-OF-FILE
+021300             MOVE 'Y' TO FILE-2-EOF-SWITCH
+021400             MOVE HIGH-VALUES TO R2-KEY
+021500         ELSE
+021600             PERFORM 900-DISPLAY-UNKNOWN-ERROR THRU 909-EXIT
+021700             MOVE 'Y' TO FILE-2-EOF-SWITCH
+021800             MOVE HIGH-VALUES TO R2-KEY.
+021900*        END-IF
+022000*    END-IF.
+022100
+022200 229-EXIT.
+022300     EXIT.
+022400
+022500* ************************************************************** *
+022600* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+022700* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+022800* PROGRAM IN THIS SUITE.                                         *
+022900* ************************************************************** *
+023000 900-DISPLAY-UNKNOWN-ERROR.
+023100
+023200     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+023300     EXHIBIT NAMED VSIO-RETURN-CODE.
+023400     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+023500                   VSIO-VSAM-FUNCTION-CODE,
+023600                   VSIO-VSAM-FEEDBACK-CODE.
+023700
+023800 909-EXIT.
+023900     EXIT.
+024000
