@@ -0,0 +1,202 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CARPOST.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM POSTS DAILY SALES/RECEIPT ACTIVITY FROM          *
+000900* TRANSACTION-DATA (UT-S-CARS) AGAINST THE CAR-MASTER-FILE VSAM *
+001000* CLUSTER (DDNAME CARMSTR) THAT CARBUILD ESTABLISHES.  EACH     *
+001100* TRANSACTION IS LOOKED UP BY MAKE/MODEL AND ITS CMR-QUANTITY   *
+001200* IS UPDATED VIA VSAMIO REWRITE.  ANY TRANSACTION WHOSE MAKE/   *
+001300* MODEL IS NOT ALREADY ON THE MASTER IS WRITTEN TO A POSTING-   *
+001400* EXCEPTIONS LISTING INSTEAD OF BEING SILENTLY DROPPED, SO      *
+001500* INVENTORY COUNTS STAY ACCURATE INSTEAD OF BEING RE-DERIVED    *
+001600* FROM SCRATCH EVERY REPORT RUN.                                *
+001700*                                                                 *
+001800* MODIFICATION HISTORY.                                          *
+001900*   DATE       INIT  DESCRIPTION                                 *
+002000*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+002100* ************************************************************* *
+002200
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000
+003100     SELECT TRANSACTION-DATA
+003200         ASSIGN TO UT-S-CARS.
+003300
+003400     SELECT POSTING-EXCEPTION-FILE
+003500         ASSIGN TO UT-S-CARPEXC.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000 FD  TRANSACTION-DATA
+004100     LABEL RECORDS ARE OMITTED
+004200     BLOCK CONTAINS 0 RECORDS
+004300     RECORD CONTAINS 80 CHARACTERS
+004400     DATA RECORD IS TRANSACTION-RECORD.
+004500 01  TRANSACTION-RECORD.
+004600     02  TR-CAR-MAKE             PIC X(16).
+004700     02  TR-CAR-MODEL            PIC X(20).
+004800     02  TR-FY-PROD              PIC 9(04).
+004900     02  FILLER                  PIC X(40).
+005000
+005100 FD  POSTING-EXCEPTION-FILE
+005200     LABEL RECORDS ARE OMITTED
+005300     BLOCK CONTAINS 0 RECORDS
+005400     RECORD CONTAINS 80 CHARACTERS
+005500     DATA RECORD IS POSTING-EXCEPTION-RECORD.
+005600 01  POSTING-EXCEPTION-RECORD.
+005700     02  PER-CAR-MAKE            PIC X(16).
+005800     02  PER-CAR-MODEL           PIC X(20).
+005900     02  PER-REASON              PIC X(34).
+006000     02  FILLER                  PIC X(10).
+006100
+006200 WORKING-STORAGE SECTION.
+006300 77  END-OF-FILE-SWITCH          PIC X(01)   VALUE 'N'.
+006400     88  END-OF-FILE                         VALUE 'Y'.
+006500
+006600 77  TRANSACTION-COUNTER         PIC S9(8) COMP VALUE ZERO.
+006700 77  POSTED-COUNTER              PIC S9(8) COMP VALUE ZERO.
+006800 77  EXCEPTION-COUNTER           PIC S9(8) COMP VALUE ZERO.
+006900
+007000 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+007100 01  CAR-MASTER-FILE             COPY VSAMIOFB.
+007200 01  CAR-MASTER-RECORD.
+007300     02  CMR-CAR-MAKE            PIC X(16).
+007400     02  CMR-CAR-MODEL           PIC X(20).
+007500     02  CMR-FY-PROD             PIC 9(04).
+007600     02  CMR-QUANTITY            PIC 9(05) COMP-3.
+007700     02  FILLER                  PIC X(07).
+007800
+007900 PROCEDURE DIVISION.
+008000
+008100 000-INITIATE.
+008200
+008300     DISPLAY 'CARPOST: POST TRANSACTIONS TO CAR-MASTER-FILE'.
+008400     DISPLAY '----------------------------------------------'.
+008500     DISPLAY ' '.
+008600
+008700     OPEN INPUT TRANSACTION-DATA.
+008800     OPEN OUTPUT POSTING-EXCEPTION-FILE.
+008900
+009000     MOVE 'CARMSTR' TO VSIO-DDNAME OF CAR-MASTER-FILE.
+009100     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF CAR-MASTER-FILE.
+009200     MOVE VSIO-DIRECT TO VSIO-ACCESS OF CAR-MASTER-FILE.
+009300     MOVE VSIO-I-O TO VSIO-MODE OF CAR-MASTER-FILE.
+009400     MOVE +50 TO VSIO-RECORD-LENGTH OF CAR-MASTER-FILE.
+009500     MOVE +0 TO VSIO-KEY-POSITION OF CAR-MASTER-FILE.
+009600     MOVE +36 TO VSIO-KEY-LENGTH OF CAR-MASTER-FILE.
+009700     MOVE VSIO-OPEN TO VSIO-COMMAND.
+009800     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+009900                         CAR-MASTER-FILE,
+010000                         CAR-MASTER-RECORD.
+010100*    END-CALL.
+010200     IF NOT VSIO-SUCCESS
+010300         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+010400         STOP RUN.
+010500*    END-IF.
+010600
+010700 010-PROCESS.
+010800
+010900     READ TRANSACTION-DATA
+011000         AT END
+011100             MOVE 'Y' TO END-OF-FILE-SWITCH
+011200     END-READ.
+011300
+011400     PERFORM 110-PROCESS-DATA
+011500        THRU 119-EXIT
+011600       UNTIL END-OF-FILE.
+011700
+011800 020-TERMINATE.
+011900
+012000     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+012100     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+012200                         CAR-MASTER-FILE,
+012300                         CAR-MASTER-RECORD.
+012400*    END-CALL.
+012500     IF NOT VSIO-SUCCESS
+012600         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+012700*    END-IF.
+012800
+012900     CLOSE TRANSACTION-DATA, POSTING-EXCEPTION-FILE.
+013000
+013100     DISPLAY 'CARPOST: TRANSACTIONS READ: ' TRANSACTION-COUNTER.
+013200     DISPLAY 'CARPOST: RECORDS POSTED:    ' POSTED-COUNTER.
+013300     DISPLAY 'CARPOST: EXCEPTIONS:        ' EXCEPTION-COUNTER.
+013400     STOP RUN.
+013500
+013600 110-PROCESS-DATA.
+013700
+013800     ADD +1 TO TRANSACTION-COUNTER.
+013900
+014000     MOVE SPACES TO CAR-MASTER-RECORD.
+014100     MOVE TR-CAR-MAKE TO CMR-CAR-MAKE.
+014200     MOVE TR-CAR-MODEL TO CMR-CAR-MODEL.
+014300     MOVE VSIO-READ TO VSIO-COMMAND.
+014400     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+014500                         CAR-MASTER-FILE,
+014600                         CAR-MASTER-RECORD.
+014700*    END-CALL.
+014800
+014900     EVALUATE TRUE
+015000         WHEN VSIO-SUCCESS
+015100             ADD +1 TO CMR-QUANTITY
+015200             MOVE VSIO-REWRITE TO VSIO-COMMAND
+015300             CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+015400                                 CAR-MASTER-FILE,
+015500                                 CAR-MASTER-RECORD
+015600             IF VSIO-SUCCESS
+015700                 ADD +1 TO POSTED-COUNTER
+015800             ELSE
+015900                 PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+016000             END-IF
+016100         WHEN VSIO-RECORD-NOT-FOUND
+016200             PERFORM 160-LOG-EXCEPTION THRU 169-EXIT
+016300         WHEN OTHER
+016400             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+016500     END-EVALUATE.
+016600
+016700     READ TRANSACTION-DATA
+016800         AT END
+016900             MOVE 'Y' TO END-OF-FILE-SWITCH
+017000     END-READ.
+017100
+017200 119-EXIT.
+017300     EXIT.
+017400
+017500 160-LOG-EXCEPTION.
+017600
+017700     MOVE SPACES TO POSTING-EXCEPTION-RECORD.
+017800     MOVE TR-CAR-MAKE TO PER-CAR-MAKE.
+017900     MOVE TR-CAR-MODEL TO PER-CAR-MODEL.
+018000     MOVE 'MAKE/MODEL NOT ON CAR-MASTER-FILE' TO PER-REASON.
+018100     WRITE POSTING-EXCEPTION-RECORD.
+018200     ADD +1 TO EXCEPTION-COUNTER.
+018300
+018400 169-EXIT.
+018500     EXIT.
+018600
+018700* ************************************************************** *
+018800* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+018900* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+019000* PROGRAM IN THIS SUITE.                                         *
+019100* ************************************************************** *
+019200 500-DISPLAY-UNKNOWN-ERROR.
+019300
+019400     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+019500     EXHIBIT NAMED VSIO-RETURN-CODE.
+019600     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+019700                   VSIO-VSAM-FUNCTION-CODE,
+019800                   VSIO-VSAM-FEEDBACK-CODE.
+019900
+020000 509-EXIT.
+020100     EXIT.
+020200
