@@ -1,5 +1,5 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. KSDSMULT
+000200 PROGRAM-ID. KSDSMULT.
 000300 AUTHOR. JAY MOSELEY.
 000400 DATE-WRITTEN. NOVEMBER, 2001.
 000500 DATE-COMPILED.
@@ -20,377 +20,786 @@
 002000     SELECT REPORT-FILE
 002100         ASSIGN TO UR-1403-S-SYSPRINT.
 002200
-002300 DATA DIVISION.
-002400 FILE SECTION.
-002500 FD  REPORT-FILE
-002600     LABEL RECORDS ARE OMITTED
-002700     BLOCK CONTAINS 0 RECORDS
-002800     REPORT IS STUDENT-REPORT.
-002900
-003000 WORKING-STORAGE SECTION.
+002300     SELECT CONTROL-CARD-FILE
+002400         ASSIGN TO UT-S-SYSIN.
+002500
+002600     SELECT EXCEPTION-REPORT-FILE
+002700         ASSIGN TO UR-1403-S-EXCPRT.
+002800
+002900     SELECT CHECKPOINT-FILE
+003000         ASSIGN TO UT-S-CHKPT.
 003100
-003200 01  REPORTING-FIELDS.
-003300     02  WS-GENDER               PIC X(06).
-003400
-003500 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
-003600
-003700* ************************************************************** *
-003800* COMMUNICATION TO VSAMIO FOR STUDENT MASTER DATASET             *
-003900* ************************************************************** *
-004000 01  STUDENT-MASTER-FILE         COPY VSAMIOFB.
-004100 01  STUDENT-RECORD-AREA         PIC X(83).
-004200 01  STUDENT-INFO-RECORD.
-004300     02  SIR-STUDENT-ID          PIC X(07).
-004400     02  SIR-KEY-ID              PIC 9(03).
-004500     02  SIR-NAME                PIC X(22).
-004600     02  SIR-ADDRESS             PIC X(25).
-004700     02  SIR-CITY                PIC X(15).
-004800     02  SIR-STATE               PIC X(02).
-004900     02  SIR-ZIPCODE             PIC 9(05).
-005000     02  SIR-GENDER              PIC X(01).
-005100     02  SIR-MAJOR               PIC X(03).
-005200 01  COURSE-INFO-RECORD.
-005300     02  CIR-STUDENT-ID          PIC X(07).
-005400     02  CIR-KEY-ID              PIC 9(03).
-005500     02  CIR-COURSE-ID           PIC 9(06).
-005600     02  FILLER                  REDEFINES CIR-COURSE-ID.
-005700         03  CIR-DEPARTMENT      PIC 9(02).
-005800         03  CIR-COURSE          PIC 9(03).
-005900         03  CIR-SECTION         PIC 9(01).
-006000     02  CIR-GRADE               PIC S9(3)V99 COMP-3.
-006100
-006200* ************************************************************** *
-006300* COMMUNICATION TO VSAMIO FOR DEPARTMENT TABLE DATASET           *
-006400* ************************************************************** *
-006500 01  DEPARTMENT-TABLE-FILE       COPY VSAMIOFB.
-006600 01  DEPARTMENT-TABLE-RECORD.
-006700     02  DTR-NUMBER              PIC 9(02).
-006800     02  DTR-NAME                PIC X(30).
-006900
-007000* ************************************************************** *
-007100* COMMUNICATION TO VSAMIO FOR COURSE TABLE DATASET               *
-007200* ************************************************************** *
-007300 01  COURSE-TABLE-FILE           COPY VSAMIOFB.
-007400 01  COURSE-TABLE-RECORD.
-007500     02  CTR-DEPARTMENT          PIC 9(02).
-007600     02  CTR-NUMBER              PIC 9(03).
-007700     02  CTR-DESCRIPTION         PIC X(50).
-007800     02  CTR-CREDIT-HOURS        PIC 9(01).
-007900
-008000* ************************************************************** *
-008100* COMMUNICATION TO VSAMIO FOR SECTION TABLE DATASET              *
-008200* ************************************************************** *
-008300 01  SECTION-TABLE-FILE          COPY VSAMIOFB.
-008400 01  SECTION-TABLE-RECORD.
-008500     02  STR-DEPARTMENT          PIC 9(02).
-008600     02  STR-COURSE              PIC 9(03).
-008700     02  STR-NUMBER              PIC 9(01).
-008800     02  STR-DESCRIPTION         PIC X(11).
-008900
-009000 REPORT SECTION.
-009100 RD  STUDENT-REPORT
-009200     CONTROLS IS SIR-STUDENT-ID, DTR-NUMBER
-009300     PAGE LIMIT IS 60 LINES
-009400     FIRST DETAIL 3
-009500     LAST DETAIL 55.
-009600
-009700 01  HEADING-ON-PAGE             TYPE IS PAGE HEADING.
-009800     02  LINE 1.
-009900         03  COLUMN 01           PIC X(08)
-010000                                 SOURCE IS CURRENT-DATE.
-010100         03  COLUMN 28           PIC X(25)   VALUE IS
-010200             'STUDENT ENROLLMENT REPORT'.
-010300         03  COLUMN 72           PIC X(04)   VALUE 'PAGE'.
-010400         03  COLUMN 77           PIC ZZZ9
-010500                                 SOURCE IS PAGE-COUNTER.
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  REPORT-FILE
+003500     LABEL RECORDS ARE OMITTED
+003600     BLOCK CONTAINS 0 RECORDS
+003700     REPORT IS STUDENT-REPORT.
+003800
+003900 FD  CONTROL-CARD-FILE
+004000     LABEL RECORDS ARE OMITTED
+004100     RECORD CONTAINS 80 CHARACTERS
+004200     BLOCK CONTAINS 0 RECORDS
+004300     DATA RECORD IS CONTROL-CARD-RECORD.
+004400 01  CONTROL-CARD-RECORD.
+004500     02  CC-RUN-MODE             PIC X(03).
+004600         88  CC-MODE-ADD-ENROLLMENT      VALUE 'ADD'.
+004700     02  CC-STUDENT-ID           PIC X(07).
+004800     02  CC-KEY-ID               PIC 9(03).
+004900     02  CC-COURSE-ID            PIC 9(06).
+005000     02  FILLER                  REDEFINES CC-COURSE-ID.
+005100         03  CC-DEPARTMENT       PIC 9(02).
+005200         03  CC-COURSE           PIC 9(03).
+005300         03  CC-SECTION          PIC 9(01).
+005400     02  CC-SEMESTER             PIC X(06).
+005500     02  CC-DEPT-SCOPE-COUNT     PIC 9(02).
+005600     02  CC-DEPT-SCOPE-LIST OCCURS 10 TIMES
+005700                                 PIC 9(02).
+005800     02  FILLER                  PIC X(33).
+005900
+006000 FD  EXCEPTION-REPORT-FILE
+006100     LABEL RECORDS ARE OMITTED
+006200     RECORD CONTAINS 80 CHARACTERS
+006300     BLOCK CONTAINS 0 RECORDS
+006400     DATA RECORD IS EXCEPTION-RECORD.
+006500 01  EXCEPTION-RECORD.
+006600     02  ER-STUDENT-ID           PIC X(07).
+006700     02  FILLER                  PIC X(02) VALUE SPACES.
+006800     02  ER-COURSE-ID            PIC 9(06).
+006900     02  FILLER                  PIC X(02) VALUE SPACES.
+007000     02  ER-REASON               PIC X(30).
+007100     02  FILLER                  PIC X(33) VALUE SPACES.
+007200 FD  CHECKPOINT-FILE
+007300     LABEL RECORDS ARE OMITTED
+007400     RECORD CONTAINS 10 CHARACTERS
+007500     BLOCK CONTAINS 0 RECORDS
+007600     DATA RECORD IS CHECKPOINT-RECORD.
+007700 01  CHECKPOINT-RECORD          PIC X(10).
+007800
+007900 WORKING-STORAGE SECTION.
+008000
+008100 01  REPORTING-FIELDS.
+008200     02  WS-GENDER               PIC X(07).
+008300     02  CURRENT-DATE            PIC X(08).
+008400     02  WS-QUALITY-POINTS       PIC S9(5)V99 COMP-3.
+008450     02  WS-COUNTED-HOURS        PIC 9(01)   COMP-3.
+008500     02  WS-GPA-DISPLAY          PIC 9(1)V99 COMP-3.
+008600     02  WS-SEAT-STATUS          PIC X(08).
+008700     02  WS-CHECKPOINT-KEY       PIC X(10).
+008800     02  WS-CHECKPOINT-COUNT     PIC S9(4) COMP VALUE ZERO.
+008900     02  WS-CHECKPOINT-INTERVAL  PIC S9(4) COMP VALUE +25.
+009000
+009100* ************************************************************** *
+009200* DEPARTMENT SCOPING TABLE, LOADED FROM THE CONTROL CARD BY      *
+009300* 050-LOAD-DEPARTMENT-SCOPE.  A ZERO COUNT MEANS NO SCOPING WAS  *
+009400* REQUESTED, SO EVERY DEPARTMENT IS REPORTED.                    *
+009500* ************************************************************** *
+009600 01  DEPARTMENT-SCOPE-TABLE.
+009700     02  DST-ENTRY OCCURS 10 TIMES
+009800                                 PIC 9(02).
+009900
+010000 77  DEPT-SCOPE-COUNT            PIC S9(4) COMP  VALUE ZERO.
+010100 77  DEPT-SCOPE-IDX              PIC S9(4) COMP  VALUE ZERO.
+010200 77  WS-DEPT-IN-SCOPE-SWITCH     PIC X(01)   VALUE 'N'.
+010300     88  WS-DEPT-IN-SCOPE                    VALUE 'Y'.
+010400
+010500 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
 010600
-010700 01  STUDENT-SUBHEAD             TYPE IS CONTROL HEADING
-010800                                 SIR-STUDENT-ID.
-010900     02  LINE PLUS 2.
-011000         03  COLUMN 01           PIC 9(07)
-011100                                 SOURCE IS SIR-STUDENT-ID.
-011200         03  COLUMN 10           PIC X(22)
-011300                                 SOURCE IS SIR-NAME.
-011400         03  COLUMN 53           PIC X(06)
-011500                                 SOURCE IS WS-GENDER.
-011600     02  LINE PLUS 1.
-011700         03  COLUMN 10           PIC X(25)
-011800                                 SOURCE IS SIR-ADDRESS.
-011900     02  LINE PLUS 1.
-012000         03  COLUMN 10           PIC X(15)
-012100                                 SOURCE IS SIR-CITY.
-012200         03  COLUMN 36           PIC X(02)
-012300                                 SOURCE IS SIR-STATE.
-012400         03  COLUMN 39           PIC 9(05)
-012500                                 SOURCE IS SIR-ZIPCODE.
-012600         03  COLUMN 53           PIC X(06) VALUE 'MAJOR:'.
-012700         03  COLUMN 60           PIC X(03)
-012800                                 SOURCE IS SIR-MAJOR.
-012900 01  DEPARTMENT-SUBHEAD          TYPE IS CONTROL HEADING
-013000                                 DTR-NUMBER.
-013100     02  LINE PLUS 2.
-013200         03  COLUMN 10           PIC X(30)
-013300                                 SOURCE IS DTR-NAME.
-013400     02  LINE PLUS 1.
+010700* ************************************************************** *
+010800* COMMUNICATION TO VSAMIO FOR STUDENT MASTER DATASET             *
+010900* ************************************************************** *
+011000 01  STUDENT-MASTER-FILE         COPY VSAMIOFB.
+011100 01  STUDENT-RECORD-AREA         PIC X(83).
+011200 01  STUDENT-INFO-RECORD.
+011300     02  SIR-STUDENT-ID          PIC X(07).
+011400     02  SIR-KEY-ID              PIC 9(03).
+011500     02  SIR-NAME                PIC X(22).
+011600     02  SIR-ADDRESS             PIC X(25).
+011700     02  SIR-CITY                PIC X(15).
+011800     02  SIR-STATE               PIC X(02).
+011900     02  SIR-ZIPCODE             PIC 9(05).
+012000     02  SIR-GENDER              PIC X(01).
+012100     02  SIR-MAJOR               PIC X(03).
+012200 01  COURSE-INFO-RECORD.
+012300     02  CIR-STUDENT-ID          PIC X(07).
+012400     02  CIR-KEY-ID              PIC 9(03).
+012500     02  CIR-COURSE-ID           PIC 9(06).
+012600     02  FILLER                  REDEFINES CIR-COURSE-ID.
+012700         03  CIR-DEPARTMENT      PIC 9(02).
+012800         03  CIR-COURSE          PIC 9(03).
+012900         03  CIR-SECTION         PIC 9(01).
+013000     02  CIR-GRADE               PIC S9(3)V99 COMP-3.
+013100     02  CIR-STATUS              PIC X(01).
+013200         88  CIR-ENROLLED                VALUE 'E'.
+013300         88  CIR-WAITLISTED              VALUE 'W'.
+013400     02  CIR-SEMESTER            PIC X(06).
 013500
-013600 01  COURSE-DETAIL               TYPE IS DETAIL.
-013700     02  LINE PLUS 1.
-013800         03  COLUMN 10           PIC 999
-013900                                 SOURCE IS CIR-COURSE.
-014000         03  COLUMN 13           PIC X VALUE '-'.
-014100         03  COLUMN 14           PIC 9
-014200                                 SOURCE IS CIR-SECTION.
-014300         03  COLUMN 16           PIC X VALUE '('.
-014400         03  COLUMN 17           PIC 9
-014500                                 SOURCE IS CTR-CREDIT-HOURS.
-014600         03  COLUMN 18           PIC X VALUE ')'.
-014700         03  COLUMN 20           PIC X(46)
-014800                                 SOURCE IS CTR-DESCRIPTION.
-014900         03  COLUMN 67           PIC X(11)
-015000                                 SOURCE IS STR-DESCRIPTION.
-015100
-015200 01  STUDENT-FOOTING             TYPE IS CONTROL FOOTING
-015300                                 SIR-STUDENT-ID
-015400                                 NEXT GROUP IS NEXT PAGE.
-015500     02  LINE PLUS 2.
-015600         03  COLUMN 10           PIC X(21) VALUE
-015700             'TOTAL HOURS ENROLLED:'.
-015800         03  COLUMN 32           PIC ZZ9
-015900                                 SUM CTR-CREDIT-HOURS.
-016000
-016100 PROCEDURE DIVISION.
-016200
-016300 000-INITIATE.
-016400
-016500     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
-016600     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
-016700     MOVE VSIO-SEQUENTIAL TO VSIO-ACCESS OF STUDENT-MASTER-FILE.
-016800     MOVE VSIO-INPUT TO VSIO-MODE OF STUDENT-MASTER-FILE.
-016900     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
-017000     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
-017100     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
-017200     MOVE VSIO-OPEN TO VSIO-COMMAND.
-017300     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-017400                         STUDENT-MASTER-FILE,
-017500                         STUDENT-RECORD-AREA.
-017600*    END-CALL.
-017700     IF NOT VSIO-SUCCESS
-017800         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
-017900         STOP RUN.
-018000*    END-IF.
-018100
-018200     MOVE 'DEPTTBL' TO VSIO-DDNAME OF DEPARTMENT-TABLE-FILE.
-018300     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF DEPARTMENT-TABLE-FILE
-018400     MOVE VSIO-DIRECT TO VSIO-ACCESS OF DEPARTMENT-TABLE-FILE.
-018500     MOVE VSIO-INPUT TO VSIO-MODE OF DEPARTMENT-TABLE-FILE.
-018600     MOVE +32 TO VSIO-RECORD-LENGTH OF DEPARTMENT-TABLE-FILE.
-018700     MOVE +0 TO VSIO-KEY-POSITION OF DEPARTMENT-TABLE-FILE.
-018800     MOVE +2 TO VSIO-KEY-LENGTH OF DEPARTMENT-TABLE-FILE.
-018900     MOVE VSIO-OPEN TO VSIO-COMMAND.
-019000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-019100                         DEPARTMENT-TABLE-FILE,
-019200                         DEPARTMENT-TABLE-RECORD.
-019300*    END-CALL.
-019400     IF NOT VSIO-SUCCESS
-019500         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
-019600         STOP RUN.
-019700*    END-IF.
-019800
-019900     MOVE 'CRSETBL' TO VSIO-DDNAME OF COURSE-TABLE-FILE.
-020000     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF COURSE-TABLE-FILE.
-020100     MOVE VSIO-DIRECT TO VSIO-ACCESS OF COURSE-TABLE-FILE.
-020200     MOVE VSIO-INPUT TO VSIO-MODE OF COURSE-TABLE-FILE.
-020300     MOVE +56 TO VSIO-RECORD-LENGTH OF COURSE-TABLE-FILE.
-020400     MOVE +0 TO VSIO-KEY-POSITION OF COURSE-TABLE-FILE.
-020500     MOVE +5 TO VSIO-KEY-LENGTH OF COURSE-TABLE-FILE.
-020600     MOVE VSIO-OPEN TO VSIO-COMMAND.
-020700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-020800                         COURSE-TABLE-FILE,
-020900                         COURSE-TABLE-RECORD.
-021000*    END-CALL.
-021100     IF NOT VSIO-SUCCESS
-021200         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
-021300         STOP RUN.
-021400*    END-IF.
-021500
-021600     MOVE 'SECTTBL' TO VSIO-DDNAME OF SECTION-TABLE-FILE.
-021700     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF SECTION-TABLE-FILE.
-021800     MOVE VSIO-DIRECT TO VSIO-ACCESS OF SECTION-TABLE-FILE.
-021900     MOVE VSIO-INPUT TO VSIO-MODE OF SECTION-TABLE-FILE.
-022000     MOVE +17 TO VSIO-RECORD-LENGTH OF SECTION-TABLE-FILE.
-022100     MOVE +0 TO VSIO-KEY-POSITION  OF SECTION-TABLE-FILE.
-022200     MOVE +6 TO VSIO-KEY-LENGTH OF SECTION-TABLE-FILE.
-022300     MOVE VSIO-OPEN TO VSIO-COMMAND.
-022400     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-022500                         SECTION-TABLE-FILE,
-022600                         SECTION-TABLE-RECORD.
-022700*    END-CALL.
-022800     IF NOT VSIO-SUCCESS
-022900         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
-023000         STOP RUN.
-023100*    END-IF.
-023200
-023300     OPEN OUTPUT REPORT-FILE.
-023400
-023500     INITIATE STUDENT-REPORT.
-023600
-023700 010-PROCESS.
-023800
-023900     PERFORM 110-PROCESS-STUDENTS
-024000        THRU 119-EXIT
-024100       UNTIL NOT VSIO-SUCCESS.
-024200*    END-PERFORM.
-024300
-024400 020-TERMINATE.
-024500
-024600     TERMINATE STUDENT-REPORT.
-024700
-024800     CLOSE REPORT-FILE.
-024900
-025000     MOVE VSIO-CLOSE TO VSIO-COMMAND.
-025100     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-025200                         STUDENT-MASTER-FILE,
-025300                         STUDENT-RECORD-AREA.
-025400*    END-CALL.
-025500     IF NOT VSIO-SUCCESS
-025600         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
-025700*    END-IF.
-025800
-025900     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-026000                         DEPARTMENT-TABLE-FILE,
-026100                         DEPARTMENT-TABLE-RECORD.
-026200*    END-CALL.
-026300     IF NOT VSIO-SUCCESS
-026400         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
-026500*    END-IF.
-026600
-026700     MOVE VSIO-CLOSE TO VSIO-COMMAND.
-026800     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-026900                         COURSE-TABLE-FILE,
-027000                         COURSE-TABLE-RECORD.
-027100*    END-CALL.
-027200     IF NOT VSIO-SUCCESS
-027300         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
-027400*    END-IF.
-027500
-027600     MOVE VSIO-CLOSE TO VSIO-COMMAND.
-027700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-027800                         SECTION-TABLE-FILE,
-027900                         SECTION-TABLE-RECORD.
-028000*    END-CALL.
-028100     IF NOT VSIO-SUCCESS
-028200         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
-028300*    END-IF.
-028400
-028500     STOP RUN.
-028600
-028700 110-PROCESS-STUDENTS.
-028800
-028900     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
-029000     MOVE VSIO-READ TO VSIO-COMMAND.
-029100     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-029200                         STUDENT-MASTER-FILE,
-029300                         STUDENT-RECORD-AREA.
-029400*    END-CALL.
-029500     IF NOT VSIO-SUCCESS
-029600         IF VSIO-END-OF-FILE
-029700             GO TO 119-EXIT
-029800         ELSE
-029900             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
-030000             GO TO 119-EXIT.
-030100*        END-IF
-030200*    END-IF.
-030300
-030400     IF VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE EQUAL +83
-030500         MOVE STUDENT-RECORD-AREA TO STUDENT-INFO-RECORD
-030600         PERFORM 120-STUDENT-FIELDS THRU 129-EXIT
-030700     ELSE
-030800         MOVE STUDENT-RECORD-AREA TO COURSE-INFO-RECORD
-030900         PERFORM 130-COURSE-LOOKUP THRU 139-EXIT
-031000         GENERATE COURSE-DETAIL.
-031100*    END-IF.
-031200
-031300 119-EXIT.
-031400     EXIT.
-031500
-031600 120-STUDENT-FIELDS.
-031700
-031800     IF SIR-GENDER EQUAL 'M'
-031900         MOVE 'MALE' TO WS-GENDER
-032000     ELSE
-032100         MOVE 'FEMALE' TO WS-GENDER.
-032200*    END-IF.
-032300
-032400 129-EXIT.
-032500     EXIT.
-032600
-032700 130-COURSE-LOOKUP.
-032800
-032900     MOVE CIR-DEPARTMENT TO DTR-NUMBER,
-033000                            CTR-DEPARTMENT,
-033100                            STR-DEPARTMENT.
-033200     MOVE CIR-COURSE TO CTR-NUMBER,
-033300                        STR-COURSE.
-033400     MOVE CIR-SECTION TO STR-NUMBER.
-033500
-033600     MOVE VSIO-READ TO VSIO-COMMAND.
-033700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-033800                         DEPARTMENT-TABLE-FILE,
-033900                         DEPARTMENT-TABLE-RECORD.
-034000*    END-CALL.
-034100     IF NOT VSIO-SUCCESS
-034200         IF VSIO-LOGIC-ERROR
-034300         AND VSIO-RECORD-NOT-FOUND
-034400             MOVE '*** NOT IN TABLE FILE ***' TO DTR-NAME
-034500             MOVE +0 TO VSIO-RETURN-CODE
-034600         ELSE
-034700             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
-034800             GO TO 139-EXIT.
-034900*        END-IF
-035000*    END-IF.
-035100
-035200     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-035300                         COURSE-TABLE-FILE,
-035400                         COURSE-TABLE-RECORD.
-035500*    END-CALL.
-035600     IF NOT VSIO-SUCCESS
-035700         IF VSIO-LOGIC-ERROR
-035800         AND VSIO-RECORD-NOT-FOUND
-035900             MOVE '*** NOT IN TABLE FILE ***' TO CTR-DESCRIPTION
-036000             MOVE ZERO TO CTR-CREDIT-HOURS
-036100             MOVE +0 TO VSIO-RETURN-CODE
-036200         ELSE
-036300             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
-036400             GO TO 139-EXIT.
-036500*        END-IF
-036600*    END-IF.
-036700
-036800     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
-036900                         SECTION-TABLE-FILE,
-037000                         SECTION-TABLE-RECORD.
-037100*    END-CALL.
-037200     IF NOT VSIO-SUCCESS
-037300         IF VSIO-LOGIC-ERROR
-037400         AND VSIO-RECORD-NOT-FOUND
-037500             MOVE '*NOT/TABLE*' TO STR-DESCRIPTION
-037600             MOVE +0 TO VSIO-RETURN-CODE
-037700         ELSE
-037800             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
-037900             GO TO 139-EXIT.
-038000*        END-IF
-038100*    END-IF.
-038200
-038300 139-EXIT.
-038400     EXIT.
+013600* ************************************************************** *
+013700* COMMUNICATION TO VSAMIO FOR DEPARTMENT TABLE DATASET           *
+013800* ************************************************************** *
+013900 01  DEPARTMENT-TABLE-FILE       COPY VSAMIOFB.
+014000 01  DEPARTMENT-TABLE-RECORD.
+014100     02  DTR-NUMBER              PIC 9(02).
+014200     02  DTR-NAME                PIC X(30).
+014300
+014400* ************************************************************** *
+014500* COMMUNICATION TO VSAMIO FOR COURSE TABLE DATASET               *
+014600* ************************************************************** *
+014700 01  COURSE-TABLE-FILE           COPY VSAMIOFB.
+014800 01  COURSE-TABLE-RECORD.
+014900     02  CTR-DEPARTMENT          PIC 9(02).
+015000     02  CTR-NUMBER              PIC 9(03).
+015100     02  CTR-DESCRIPTION         PIC X(50).
+015200     02  CTR-CREDIT-HOURS        PIC 9(01).
+015300
+015400* ************************************************************** *
+015500* COMMUNICATION TO VSAMIO FOR SECTION TABLE DATASET              *
+015600* ************************************************************** *
+015700 01  SECTION-TABLE-FILE          COPY VSAMIOFB.
+015800 01  SECTION-TABLE-RECORD.
+015900     02  STR-DEPARTMENT          PIC 9(02).
+016000     02  STR-COURSE              PIC 9(03).
+016100     02  STR-NUMBER              PIC 9(01).
+016200     02  STR-DESCRIPTION         PIC X(11).
+016300     02  STR-CAPACITY            PIC 9(03).
+016400     02  STR-ENROLLED            PIC 9(03).
+016500
+016600 REPORT SECTION.
+016700 RD  STUDENT-REPORT
+016800     CONTROLS IS SIR-STUDENT-ID, DTR-NUMBER
+016900     PAGE LIMIT IS 60 LINES
+017000     FIRST DETAIL 3
+017100     LAST DETAIL 55.
+017200
+017300 01  HEADING-ON-PAGE             TYPE IS PAGE HEADING.
+017400     02  LINE 1.
+017500         03  COLUMN 01           PIC X(08)
+017600                                 SOURCE IS CURRENT-DATE.
+017700         03  COLUMN 28           PIC X(25)   VALUE IS
+017800             'STUDENT ENROLLMENT REPORT'.
+017900         03  COLUMN 72           PIC X(04)   VALUE 'PAGE'.
+018000         03  COLUMN 77           PIC ZZZ9
+018100                                 SOURCE IS PAGE-COUNTER.
+018200
+018300 01  STUDENT-SUBHEAD             TYPE IS CONTROL HEADING
+018400                                 SIR-STUDENT-ID.
+018500     02  LINE PLUS 2.
+018600         03  COLUMN 01           PIC 9(07)
+018700                                 SOURCE IS SIR-STUDENT-ID.
+018800         03  COLUMN 10           PIC X(22)
+018900                                 SOURCE IS SIR-NAME.
+019000         03  COLUMN 53           PIC X(07)
+019100                                 SOURCE IS WS-GENDER.
+019200     02  LINE PLUS 1.
+019300         03  COLUMN 10           PIC X(25)
+019400                                 SOURCE IS SIR-ADDRESS.
+019500     02  LINE PLUS 1.
+019600         03  COLUMN 10           PIC X(15)
+019700                                 SOURCE IS SIR-CITY.
+019800         03  COLUMN 36           PIC X(02)
+019900                                 SOURCE IS SIR-STATE.
+020000         03  COLUMN 39           PIC 9(05)
+020100                                 SOURCE IS SIR-ZIPCODE.
+020200         03  COLUMN 53           PIC X(06) VALUE 'MAJOR:'.
+020300         03  COLUMN 60           PIC X(03)
+020400                                 SOURCE IS SIR-MAJOR.
+020500         03  RF-STUDENT-COUNT    COLUMN 90 PIC 9 VALUE 1.
+020600 01  DEPARTMENT-SUBHEAD          TYPE IS CONTROL HEADING
+020700                                 DTR-NUMBER.
+020800     02  LINE PLUS 2.
+020900         03  COLUMN 10           PIC X(30)
+021000                                 SOURCE IS DTR-NAME.
+021100     02  LINE PLUS 1.
+021200
+021300 01  COURSE-DETAIL               TYPE IS DETAIL.
+021400     02  LINE PLUS 1.
+021500         03  COLUMN 10           PIC 999
+021600                                 SOURCE IS CIR-COURSE.
+021700         03  COLUMN 13           PIC X VALUE '-'.
+021800         03  COLUMN 14           PIC 9
+021900                                 SOURCE IS CIR-SECTION.
+022000         03  COLUMN 16           PIC X VALUE '('.
+022100         03  COLUMN 17           PIC 9
+022200                                 SOURCE IS CTR-CREDIT-HOURS.
+022300         03  COLUMN 18           PIC X VALUE ')'.
+022400         03  COLUMN 20           PIC X(46)
+022500                                 SOURCE IS CTR-DESCRIPTION.
+022600         03  COLUMN 67           PIC X(11)
+022700                                 SOURCE IS STR-DESCRIPTION.
+022800         03  COLUMN 80           PIC X(08)
+022900                                 SOURCE IS WS-SEAT-STATUS.
+023000
+023100 01  STUDENT-FOOTING             TYPE IS CONTROL FOOTING
+023200                                 SIR-STUDENT-ID
+023300                                 NEXT GROUP IS NEXT PAGE.
+023400     02  LINE PLUS 2.
+023500         03  COLUMN 10           PIC X(21) VALUE
+023600             'TOTAL HOURS ENROLLED:'.
+023700         03  RF-HOURS-TOTAL      COLUMN 32 PIC ZZ9
+023800                                 SUM WS-COUNTED-HOURS.
+023900         03  COLUMN 40           PIC X(15) VALUE
+024000             'QUALITY POINTS:'.
+024100         03  RF-QUALITY-TOTAL    COLUMN 56 PIC ZZZ9.99
+024200                                 SUM WS-QUALITY-POINTS.
+024300         03  COLUMN 68           PIC X(05) VALUE 'GPA: '.
+024400         03  COLUMN 74           PIC 9.99
+024500                                 SOURCE IS WS-GPA-DISPLAY.
+024600
+024700 01  REPORT-GRAND-TOTALS         TYPE IS REPORT FOOTING.
+024800     02  LINE PLUS 3.
+024900         03  COLUMN 10           PIC X(15) VALUE
+025000             'TOTAL STUDENTS:'.
+025100         03  RF-STUDENT-TOTAL    COLUMN 26 PIC ZZZ9
+025200                                 SUM RF-STUDENT-COUNT.
+025300         03  COLUMN 32           PIC X(21) VALUE
+025400             'TOTAL HOURS ENROLLED:'.
+025500         03  RF-GRAND-HOURS      COLUMN 54 PIC ZZZZ9
+025600                                 SUM CTR-CREDIT-HOURS.
+025700
+025800 PROCEDURE DIVISION.
+025900
+026000* ****************************************************************
+026100* DECLARATIVES - COMPUTES THE PER-STUDENT GPA FROM THE QUALITY   *
+026200* POINT AND CREDIT HOUR TOTALS ACCUMULATED BY THE REPORT WRITER  *
+026300* JUST BEFORE STUDENT-FOOTING IS PRINTED.                        *
+026400* ****************************************************************
+026500 DECLARATIVES.
+026600 900-COMPUTE-GPA SECTION.
+026700     USE BEFORE REPORTING STUDENT-FOOTING.
+026800 900-COMPUTE-GPA-PARA.
+026900     IF RF-HOURS-TOTAL GREATER THAN ZERO
+027000         COMPUTE WS-GPA-DISPLAY ROUNDED =
+027100             RF-QUALITY-TOTAL / RF-HOURS-TOTAL
+027200     ELSE
+027300         MOVE ZERO TO WS-GPA-DISPLAY
+027400     END-IF.
+027500 END DECLARATIVES.
+027600
+027700 000-INITIATE.
+027800
+027900     ACCEPT CURRENT-DATE FROM DATE.
+028000
+028100     MOVE SPACES TO CONTROL-CARD-RECORD.
+028200     OPEN INPUT CONTROL-CARD-FILE.
+028300     READ CONTROL-CARD-FILE
+028400         AT END CONTINUE
+028500     END-READ.
+028600     CLOSE CONTROL-CARD-FILE.
+028700
+028800     IF CC-MODE-ADD-ENROLLMENT
+028900         PERFORM 700-ADD-ENROLLMENT THRU 700-EXIT
+029000         STOP RUN.
+029100
+029200     PERFORM 050-LOAD-DEPARTMENT-SCOPE THRU 059-EXIT.
+029300
+029400     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
+029500     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
+029600     MOVE VSIO-SEQUENTIAL TO VSIO-ACCESS OF STUDENT-MASTER-FILE.
+029700     MOVE VSIO-INPUT TO VSIO-MODE OF STUDENT-MASTER-FILE.
+029800     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+029900     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
+030000     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
+030100     MOVE VSIO-OPEN TO VSIO-COMMAND.
+030200     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+030300                         STUDENT-MASTER-FILE,
+030400                         STUDENT-RECORD-AREA.
+030500*    END-CALL.
+030600     IF NOT VSIO-SUCCESS
+030700         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+030800         STOP RUN.
+030900*    END-IF.
+031000
+032300     MOVE 'DEPTTBL' TO VSIO-DDNAME OF DEPARTMENT-TABLE-FILE.
+032400     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF DEPARTMENT-TABLE-FILE
+032500     MOVE VSIO-DIRECT TO VSIO-ACCESS OF DEPARTMENT-TABLE-FILE.
+032600     MOVE VSIO-INPUT TO VSIO-MODE OF DEPARTMENT-TABLE-FILE.
+032700     MOVE +32 TO VSIO-RECORD-LENGTH OF DEPARTMENT-TABLE-FILE.
+032800     MOVE +0 TO VSIO-KEY-POSITION OF DEPARTMENT-TABLE-FILE.
+032900     MOVE +2 TO VSIO-KEY-LENGTH OF DEPARTMENT-TABLE-FILE.
+033000     MOVE VSIO-OPEN TO VSIO-COMMAND.
+033100     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+033200                         DEPARTMENT-TABLE-FILE,
+033300                         DEPARTMENT-TABLE-RECORD.
+033400*    END-CALL.
+033500     IF NOT VSIO-SUCCESS
+033600         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+033700         STOP RUN.
+033800*    END-IF.
+033900
+034000     MOVE 'CRSETBL' TO VSIO-DDNAME OF COURSE-TABLE-FILE.
+034100     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF COURSE-TABLE-FILE.
+034200     MOVE VSIO-DIRECT TO VSIO-ACCESS OF COURSE-TABLE-FILE.
+034300     MOVE VSIO-INPUT TO VSIO-MODE OF COURSE-TABLE-FILE.
+034400     MOVE +56 TO VSIO-RECORD-LENGTH OF COURSE-TABLE-FILE.
+034500     MOVE +0 TO VSIO-KEY-POSITION OF COURSE-TABLE-FILE.
+034600     MOVE +5 TO VSIO-KEY-LENGTH OF COURSE-TABLE-FILE.
+034700     MOVE VSIO-OPEN TO VSIO-COMMAND.
+034800     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+034900                         COURSE-TABLE-FILE,
+035000                         COURSE-TABLE-RECORD.
+035100*    END-CALL.
+035200     IF NOT VSIO-SUCCESS
+035300         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+035400         STOP RUN.
+035500*    END-IF.
+035600
+035700     MOVE 'SECTTBL' TO VSIO-DDNAME OF SECTION-TABLE-FILE.
+035800     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF SECTION-TABLE-FILE.
+035900     MOVE VSIO-DIRECT TO VSIO-ACCESS OF SECTION-TABLE-FILE.
+036000     MOVE VSIO-INPUT TO VSIO-MODE OF SECTION-TABLE-FILE.
+036100     MOVE +23 TO VSIO-RECORD-LENGTH OF SECTION-TABLE-FILE.
+036200     MOVE +0 TO VSIO-KEY-POSITION  OF SECTION-TABLE-FILE.
+036300     MOVE +6 TO VSIO-KEY-LENGTH OF SECTION-TABLE-FILE.
+036400     MOVE VSIO-OPEN TO VSIO-COMMAND.
+036500     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+036600                         SECTION-TABLE-FILE,
+036700                         SECTION-TABLE-RECORD.
+036800*    END-CALL.
+036900     IF NOT VSIO-SUCCESS
+037000         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+037100         STOP RUN.
+037200*    END-IF.
+037300
+037400     OPEN OUTPUT REPORT-FILE.
+037500     OPEN OUTPUT EXCEPTION-REPORT-FILE.
+037600
+037700     INITIATE STUDENT-REPORT.
+037800
+037750     PERFORM 195-READ-CHECKPOINT THRU 195-EXIT.
+037760     IF WS-CHECKPOINT-KEY NOT EQUAL SPACES
+037770         MOVE WS-CHECKPOINT-KEY TO STUDENT-RECORD-AREA (1:10)
+037780         MOVE VSIO-START-KEY-NOTLESS TO VSIO-COMMAND
+037790         CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+037791                             STUDENT-MASTER-FILE,
+037792                             STUDENT-RECORD-AREA
+037793         IF VSIO-SUCCESS
+037794             PERFORM 110-PROCESS-STUDENTS THRU 119-EXIT
+037795         END-IF
+037796     END-IF.
+037900 010-PROCESS.
+038000
+038100     PERFORM 110-PROCESS-STUDENTS
+038200        THRU 119-EXIT
+038300       UNTIL NOT VSIO-SUCCESS.
+038400*    END-PERFORM.
 038500
-038600 500-DISPLAY-UNKNOWN-ERROR.
+038600 020-TERMINATE.
 038700
-038800     DISPLAY 'UNEXPECTED VSAMIO ERROR OCCURRED DURING '
-038900             VSIO-COMMAND.
-039000     EXHIBIT NAMED VSIO-RETURN-CODE.
-039100     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
-039200                   VSIO-VSAM-FUNCTION-CODE,
-039300                   VSIO-VSAM-FEEDBACK-CODE.
-039400
-039500 509-EXIT.
-039600     EXIT.
+038800     TERMINATE STUDENT-REPORT.
+038900
+039000     CLOSE REPORT-FILE.
+039100     CLOSE EXCEPTION-REPORT-FILE.
+039200
+039300     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+039400     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+039500                         STUDENT-MASTER-FILE,
+039600                         STUDENT-RECORD-AREA.
+039700*    END-CALL.
+039800     IF NOT VSIO-SUCCESS
+039900         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+040000*    END-IF.
+040100
+040200     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+040300                         DEPARTMENT-TABLE-FILE,
+040400                         DEPARTMENT-TABLE-RECORD.
+040500*    END-CALL.
+040600     IF NOT VSIO-SUCCESS
+040700         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+040800*    END-IF.
+040900
+041000     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+041100     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+041200                         COURSE-TABLE-FILE,
+041300                         COURSE-TABLE-RECORD.
+041400*    END-CALL.
+041500     IF NOT VSIO-SUCCESS
+041600         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+041700*    END-IF.
+041800
+041900     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+042000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+042100                         SECTION-TABLE-FILE,
+042200                         SECTION-TABLE-RECORD.
+042300*    END-CALL.
+042400     IF NOT VSIO-SUCCESS
+042500         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+042600*    END-IF.
+042700
+042800     STOP RUN.
+042900
+043000* ************************************************************** *
+043100* LOADS DEPT-SCOPE-COUNT AND DEPARTMENT-SCOPE-TABLE FROM THE     *
+043200* CONTROL CARD READ IN 000-INITIATE.  A CC-DEPT-SCOPE-COUNT OF   *
+043300* ZERO (NO CONTROL CARD, OR ONE WITH NO DEPARTMENTS PUNCHED)     *
+043400* LEAVES DEPT-SCOPE-COUNT AT ZERO, WHICH 145-CHECK-DEPT-SCOPE    *
+043500* TREATS AS "REPORT EVERY DEPARTMENT" -- THE PROGRAM'S ORIGINAL  *
+043600* BEHAVIOR.  CALLED ONCE FROM 000-INITIATE.                      *
+043700* ************************************************************** *
+043800 050-LOAD-DEPARTMENT-SCOPE.
+043900
+044000     IF CC-DEPT-SCOPE-COUNT GREATER THAN ZERO
+044100     AND CC-DEPT-SCOPE-COUNT NOT GREATER THAN 10
+044200         MOVE CC-DEPT-SCOPE-COUNT TO DEPT-SCOPE-COUNT
+044300         MOVE 1 TO DEPT-SCOPE-IDX
+044400         PERFORM 055-LOAD-ONE-DEPARTMENT
+044500            THRU 055-EXIT
+044600           UNTIL DEPT-SCOPE-IDX GREATER THAN DEPT-SCOPE-COUNT.
+044700*    END-IF.
+044800
+044900 059-EXIT.
+045000     EXIT.
+045100
+045200 055-LOAD-ONE-DEPARTMENT.
+045300
+045400     MOVE CC-DEPT-SCOPE-LIST (DEPT-SCOPE-IDX)
+045500         TO DST-ENTRY (DEPT-SCOPE-IDX).
+045600     ADD 1 TO DEPT-SCOPE-IDX.
+045700
+045800 055-EXIT.
+045900     EXIT.
+046000
+046100 110-PROCESS-STUDENTS.
+046200
+046300     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+046400     MOVE VSIO-READ TO VSIO-COMMAND.
+046500     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+046600                         STUDENT-MASTER-FILE,
+046700                         STUDENT-RECORD-AREA.
+046800*    END-CALL.
+046900     IF NOT VSIO-SUCCESS
+047000         IF VSIO-END-OF-FILE
+047100             GO TO 119-EXIT
+047200         ELSE
+047300             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+047400             GO TO 119-EXIT.
+047500*        END-IF
+047600*    END-IF.
+047700
+047800     IF VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE EQUAL +83
+047900         MOVE STUDENT-RECORD-AREA TO STUDENT-INFO-RECORD
+048000         PERFORM 120-STUDENT-FIELDS THRU 129-EXIT
+048100         PERFORM 196-WRITE-CHECKPOINT THRU 196-EXIT
+048200     ELSE
+048300         MOVE STUDENT-RECORD-AREA TO COURSE-INFO-RECORD
+048400         PERFORM 130-COURSE-LOOKUP THRU 139-EXIT
+048500         PERFORM 145-CHECK-DEPARTMENT-SCOPE THRU 149-EXIT
+048600         IF WS-DEPT-IN-SCOPE
+048700             GENERATE COURSE-DETAIL
+048800         END-IF.
+048900*    END-IF.
+049000
+049100 119-EXIT.
+049200     EXIT.
+049300
+049400 120-STUDENT-FIELDS.
+049500
+049600     EVALUATE SIR-GENDER
+049700         WHEN 'M'
+049800             MOVE 'MALE' TO WS-GENDER
+049900         WHEN 'F'
+050000             MOVE 'FEMALE' TO WS-GENDER
+050100         WHEN OTHER
+050200             MOVE 'UNKNOWN' TO WS-GENDER
+050300             MOVE SIR-STUDENT-ID TO ER-STUDENT-ID
+050400             MOVE ZERO TO ER-COURSE-ID
+050500             MOVE 'INVALID GENDER CODE ON MASTER' TO ER-REASON
+050600             WRITE EXCEPTION-RECORD
+050700     END-EVALUATE.
+050800
+050900 129-EXIT.
+051000     EXIT.
+051100
+051200 130-COURSE-LOOKUP.
+051300
+051400     MOVE CIR-DEPARTMENT TO DTR-NUMBER,
+051500                            CTR-DEPARTMENT,
+051600                            STR-DEPARTMENT.
+051700     MOVE CIR-COURSE TO CTR-NUMBER,
+051800                        STR-COURSE.
+051900     MOVE CIR-SECTION TO STR-NUMBER.
+052000
+052100     MOVE VSIO-READ TO VSIO-COMMAND.
+052200     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+052300                         DEPARTMENT-TABLE-FILE,
+052400                         DEPARTMENT-TABLE-RECORD.
+052500*    END-CALL.
+052600     IF NOT VSIO-SUCCESS
+052700         IF VSIO-RECORD-NOT-FOUND
+052900             MOVE '*** NOT IN TABLE FILE ***' TO DTR-NAME
+053000             MOVE 'DEPARTMENT NOT ON FILE' TO ER-REASON
+053100             PERFORM 190-WRITE-EXCEPTION THRU 199-EXIT
+053200             MOVE +0 TO VSIO-RETURN-CODE
+053300         ELSE
+053400             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+053500             GO TO 139-EXIT.
+053600*        END-IF
+053700*    END-IF.
+053800
+053900     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+054000                         COURSE-TABLE-FILE,
+054100                         COURSE-TABLE-RECORD.
+054200*    END-CALL.
+054300     IF NOT VSIO-SUCCESS
+054400         IF VSIO-RECORD-NOT-FOUND
+054600             MOVE '*** NOT IN TABLE FILE ***' TO CTR-DESCRIPTION
+054700             MOVE 'COURSE NOT ON FILE' TO ER-REASON
+054800             PERFORM 190-WRITE-EXCEPTION THRU 199-EXIT
+054900             MOVE ZERO TO CTR-CREDIT-HOURS
+055000             MOVE +0 TO VSIO-RETURN-CODE
+055100         ELSE
+055200             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+055300             GO TO 139-EXIT.
+055400*        END-IF
+055500*    END-IF.
+055600
+055700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+055800                         SECTION-TABLE-FILE,
+055900                         SECTION-TABLE-RECORD.
+056000*    END-CALL.
+056100     IF NOT VSIO-SUCCESS
+056200         IF VSIO-RECORD-NOT-FOUND
+056400             MOVE '*NOT/TABLE*' TO STR-DESCRIPTION
+056500             MOVE 'SECTION NOT ON FILE' TO ER-REASON
+056600             PERFORM 190-WRITE-EXCEPTION THRU 199-EXIT
+056700             MOVE ZERO TO STR-CAPACITY, STR-ENROLLED
+056800             MOVE +0 TO VSIO-RETURN-CODE
+056900         ELSE
+057000             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+057100             GO TO 139-EXIT.
+057200*        END-IF
+057300*    END-IF.
+057400
+057500     IF STR-CAPACITY GREATER THAN ZERO
+057600     AND STR-ENROLLED OF SECTION-TABLE-RECORD NOT LESS THAN
+057700                          STR-CAPACITY
+057800         MOVE 'WAITLIST' TO WS-SEAT-STATUS
+057900     ELSE
+058000         MOVE SPACES TO WS-SEAT-STATUS.
+058100
+058150     IF CIR-GRADE EQUAL ZERO
+058160         MOVE ZERO TO WS-QUALITY-POINTS, WS-COUNTED-HOURS
+058170     ELSE
+058180         COMPUTE WS-QUALITY-POINTS = CIR-GRADE * CTR-CREDIT-HOURS
+058190         MOVE CTR-CREDIT-HOURS TO WS-COUNTED-HOURS.
+058300
+058400 139-EXIT.
+058500     EXIT.
+058600
+058700* ************************************************************** *
+058800* SETS WS-DEPT-IN-SCOPE-SWITCH FOR THE COURSE JUST LOOKED UP IN  *
+058900* 130-COURSE-LOOKUP.  WHEN DEPT-SCOPE-COUNT IS ZERO (NO CONTROL  *
+059000* CARD, OR A CONTROL CARD PUNCHED WITH NO DEPARTMENTS) EVERY     *
+059100* DEPARTMENT IS IN SCOPE, WHICH REPRODUCES THE PROGRAM'S         *
+059200* ORIGINAL INSTITUTION-WIDE REPORT.                              *
+059300* ************************************************************** *
+059400 145-CHECK-DEPARTMENT-SCOPE.
+059500
+059600     IF DEPT-SCOPE-COUNT EQUAL ZERO
+059700         MOVE 'Y' TO WS-DEPT-IN-SCOPE-SWITCH
+059800     ELSE
+059900         MOVE 'N' TO WS-DEPT-IN-SCOPE-SWITCH
+060000         MOVE 1 TO DEPT-SCOPE-IDX
+060100         PERFORM 147-SEARCH-DEPARTMENT-SCOPE
+060200            THRU 147-EXIT
+060300           UNTIL DEPT-SCOPE-IDX GREATER THAN DEPT-SCOPE-COUNT
+060400              OR WS-DEPT-IN-SCOPE.
+060500*    END-IF.
+060600
+060700 149-EXIT.
+060800     EXIT.
+060900
+061000 147-SEARCH-DEPARTMENT-SCOPE.
+061100
+061200     IF DST-ENTRY (DEPT-SCOPE-IDX) EQUAL CIR-DEPARTMENT
+061300         MOVE 'Y' TO WS-DEPT-IN-SCOPE-SWITCH
+061400     ELSE
+061500         ADD 1 TO DEPT-SCOPE-IDX.
+061600*    END-IF.
+061700
+061800 147-EXIT.
+061900     EXIT.
+062000
+062100* ************************************************************** *
+062200* WRITES ONE LINE TO THE EXCEPTION REPORT FOR A COURSE, SECTION  *
+062300* OR DEPARTMENT REFERENCE ON A STUDENT'S RECORD THAT IS NOT      *
+062400* FOUND IN ITS TABLE FILE.  ER-REASON IS SET BY THE CALLER.      *
+062500* ************************************************************** *
+062600 190-WRITE-EXCEPTION.
+062700
+062800     MOVE CIR-STUDENT-ID TO ER-STUDENT-ID.
+062900     MOVE CIR-COURSE-ID TO ER-COURSE-ID.
+063000     WRITE EXCEPTION-RECORD.
+063100
+063200 199-EXIT.
+063300     EXIT.
+063400
+063500* ************************************************************** *
+063600* READS THE CHECKPOINT DATASET WRITTEN BY A PRIOR RUN OF THIS    *
+063700* JOB, IF ANY, AND RETURNS THE LAST STUDENT-MASTER-FILE KEY      *
+063800* PROCESSED IN WS-CHECKPOINT-KEY (SPACES IF THIS IS A FRESH RUN  *
+063900* WITH NO CHECKPOINT ON FILE).  CALLED ONCE FROM 000-INITIATE.   *
+064000* ************************************************************** *
+064100 195-READ-CHECKPOINT.
+064200
+064300     MOVE SPACES TO WS-CHECKPOINT-KEY.
+064400     OPEN INPUT CHECKPOINT-FILE.
+064500     READ CHECKPOINT-FILE INTO WS-CHECKPOINT-KEY
+064600         AT END
+064700             MOVE SPACES TO WS-CHECKPOINT-KEY
+064800     END-READ.
+064900     CLOSE CHECKPOINT-FILE.
+065000
+065100 195-EXIT.
+065200     EXIT.
+065300
+065400* ************************************************************** *
+065500* WRITES THE KEY OF THE STUDENT-MASTER-FILE RECORD JUST          *
+065600* PROCESSED TO THE CHECKPOINT DATASET EVERY WS-CHECKPOINT-       *
+065700* INTERVAL RECORDS, SO A RESTARTED RUN CAN REPOSITION PAST THE   *
+065800* WORK ALREADY DONE INSTEAD OF REPROCESSING FROM THE TOP OF      *
+065900* STUDENT-MASTER-FILE.  CALLED FROM 110-PROCESS-STUDENTS AFTER   *
+066000* EACH STUDENT MASTER RECORD IS HANDLED.                         *
+066100* ************************************************************** *
+066200 196-WRITE-CHECKPOINT.
+066300
+066400     ADD 1 TO WS-CHECKPOINT-COUNT.
+066500     IF WS-CHECKPOINT-COUNT NOT LESS THAN WS-CHECKPOINT-INTERVAL
+066600         MOVE SIR-STUDENT-ID TO WS-CHECKPOINT-KEY (1:7)
+066700         MOVE SIR-KEY-ID TO WS-CHECKPOINT-KEY (8:3)
+066800         OPEN OUTPUT CHECKPOINT-FILE
+066900         MOVE WS-CHECKPOINT-KEY TO CHECKPOINT-RECORD
+067000         WRITE CHECKPOINT-RECORD
+067100         CLOSE CHECKPOINT-FILE
+067200         MOVE ZERO TO WS-CHECKPOINT-COUNT.
+067300*    END-IF.
+067400
+067500 196-EXIT.
+067600     EXIT.
+067700
+067800* ************************************************************** *
+067900* ONLINE-STYLE ENTRY POINT LETTING A REGISTRAR ADD ONE NEW       *
+068000* CIR-COURSE-ID REGISTRATION FOR A STUDENT DIRECTLY INTO         *
+068100* STUDENT-MASTER-FILE, WITHOUT WAITING FOR AN OFFLINE LOAD JOB.  *
+068200* ************************************************************** *
+068300 700-ADD-ENROLLMENT.
+068400
+068500     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
+068600     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
+068700     MOVE VSIO-DIRECT TO VSIO-ACCESS OF STUDENT-MASTER-FILE.
+068800     MOVE VSIO-I-O TO VSIO-MODE OF STUDENT-MASTER-FILE.
+068900     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+069000     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
+069100     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
+069200     MOVE VSIO-OPEN TO VSIO-COMMAND.
+069300     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+069400                         STUDENT-MASTER-FILE,
+069500                         STUDENT-RECORD-AREA.
+069600*    END-CALL.
+069700     IF NOT VSIO-SUCCESS
+069800         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+069900         GO TO 700-EXIT.
+070000*    END-IF.
+070100
+070200     MOVE 'SECTTBL' TO VSIO-DDNAME OF SECTION-TABLE-FILE.
+070300     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF SECTION-TABLE-FILE.
+070400     MOVE VSIO-DIRECT TO VSIO-ACCESS OF SECTION-TABLE-FILE.
+070500     MOVE VSIO-I-O TO VSIO-MODE OF SECTION-TABLE-FILE.
+070600     MOVE +23 TO VSIO-RECORD-LENGTH OF SECTION-TABLE-FILE.
+070700     MOVE +0 TO VSIO-KEY-POSITION OF SECTION-TABLE-FILE.
+070800     MOVE +6 TO VSIO-KEY-LENGTH OF SECTION-TABLE-FILE.
+070900     MOVE VSIO-OPEN TO VSIO-COMMAND.
+071000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+071100                         SECTION-TABLE-FILE,
+071200                         SECTION-TABLE-RECORD.
+071300*    END-CALL.
+071400     IF NOT VSIO-SUCCESS
+071500         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+071600         GO TO 700-EXIT.
+071700*    END-IF.
+071800
+071900     MOVE CC-DEPARTMENT TO STR-DEPARTMENT.
+072000     MOVE CC-COURSE TO STR-COURSE.
+072100     MOVE CC-SECTION TO STR-NUMBER.
+072200     MOVE VSIO-READ TO VSIO-COMMAND.
+072300     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+072400                         SECTION-TABLE-FILE,
+072500                         SECTION-TABLE-RECORD.
+072600*    END-CALL.
+072650     IF NOT VSIO-SUCCESS
+072660         MOVE CC-STUDENT-ID TO ER-STUDENT-ID
+072670         MOVE CC-COURSE-ID TO ER-COURSE-ID
+072680         MOVE 'SECTION NOT ON FILE' TO ER-REASON
+072690         WRITE EXCEPTION-RECORD
+072695         GO TO 700-EXIT.
+072696*    END-IF.
+072700     IF STR-CAPACITY GREATER THAN ZERO
+072900     AND STR-ENROLLED OF SECTION-TABLE-RECORD NOT LESS THAN
+073000                          STR-CAPACITY
+073100         MOVE 'W' TO CIR-STATUS
+073200     ELSE
+073300         MOVE 'E' TO CIR-STATUS.
+073400
+073410     ADD +1 TO STR-ENROLLED OF SECTION-TABLE-RECORD.
+073420     MOVE VSIO-REWRITE TO VSIO-COMMAND.
+073430     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+073440                         SECTION-TABLE-FILE,
+073450                         SECTION-TABLE-RECORD.
+073460*    END-CALL.
+073470     IF NOT VSIO-SUCCESS
+073480         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+073490*    END-IF.
+073495
+073500     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+073600     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+073700                         SECTION-TABLE-FILE,
+073800                         SECTION-TABLE-RECORD.
+073900*    END-CALL.
+074000
+074100     MOVE SPACES TO COURSE-INFO-RECORD.
+074200     MOVE CC-STUDENT-ID TO CIR-STUDENT-ID.
+074300     MOVE CC-KEY-ID TO CIR-KEY-ID.
+074400     MOVE CC-COURSE-ID TO CIR-COURSE-ID.
+074500     MOVE ZERO TO CIR-GRADE.
+074600     MOVE CC-SEMESTER TO CIR-SEMESTER.
+074700     MOVE +26 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+074800     MOVE COURSE-INFO-RECORD TO STUDENT-RECORD-AREA.
+074900
+075000     MOVE VSIO-WRITE TO VSIO-COMMAND.
+075100     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+075200                         STUDENT-MASTER-FILE,
+075300                         STUDENT-RECORD-AREA.
+075400*    END-CALL.
+075500     IF VSIO-SUCCESS
+075600         IF CIR-WAITLISTED
+075700             DISPLAY 'SECTION FULL - STUDENT ' CC-STUDENT-ID
+075800                 ' WAITLISTED FOR COURSE ' CC-COURSE-ID
+075900         ELSE
+076000             DISPLAY 'ENROLLMENT ADDED FOR STUDENT ' CC-STUDENT-ID
+076100                 ' COURSE ' CC-COURSE-ID
+076200         END-IF
+076300     ELSE
+076400         DISPLAY 'UNABLE TO ADD ENROLLMENT FOR STUDENT '
+076500                 CC-STUDENT-ID ' COURSE ' CC-COURSE-ID
+076600         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+076700*    END-IF.
+076800
+076900     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+077000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+077100                         STUDENT-MASTER-FILE,
+077200                         STUDENT-RECORD-AREA.
+077300*    END-CALL.
+077400
+077500 700-EXIT.
+077600     EXIT.
+077700
+077800 500-DISPLAY-UNKNOWN-ERROR.
+077900
+078000     DISPLAY 'UNEXPECTED VSAMIO ERROR OCCURRED DURING '
+078100             VSIO-COMMAND.
+078200     EXHIBIT NAMED VSIO-RETURN-CODE.
+078300     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+078400                   VSIO-VSAM-FUNCTION-CODE,
+078500                   VSIO-VSAM-FEEDBACK-CODE.
+078600
+078700 509-EXIT.
+078800     EXIT.
