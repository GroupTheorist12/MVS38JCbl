@@ -0,0 +1,668 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VSAMIO.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. NOVEMBER, 2001.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* GENERAL PURPOSE VSAM ACCESS ROUTINE.  CALLERS COPY VSAMIO INTO*
+000900* A SHARED PARAMETER/STATUS BLOCK AND COPY VSAMIOFB ONCE PER    *
+001000* CLUSTER THEY HAVE OPEN, THEN CALL 'VSAMIO' USING THE SHARED   *
+001100* BLOCK, THE FILE'S VSAMIOFB BLOCK AND THE CALLER'S RECORD AREA.*
+001200*                                                                *
+001300* SUPPORTED VSIO-COMMAND VALUES: OPEN, CLOSE, READ,             *
+001400* START-KEY-EQUAL, START-KEY-NOTLESS, START-KEY-ALT, WRITE,     *
+001410* REWRITE, DELETE.                                              *
+001450*                                                                *
+001460* REWRITE AND DELETE ARE KEYED OPERATIONS AND ARE SUPPORTED     *
+001470* ONLY AGAINST INDEXED (KSDS) CLUSTERS OPENED I-O.  THE CALLER  *
+001480* SUPPLIES THE TARGET KEY IN THE FIRST VSIO-KEY-LENGTH BYTES OF *
+001490* ITS RECORD AREA THE SAME AS FOR A DIRECT READ; NO PRIOR READ  *
+001495* OF THAT RECORD IS REQUIRED SINCE THE FILE IS OPENED DYNAMIC.  *
+001496*                                                                *
+001497* START-KEY-ALT POSITIONS VSIO-KSDS-FILE ON ITS ALTERNATE       *
+001498* INDEX, WHICH IS BUILT OVER WHATEVER FIELD THE CALLER'S RECORD *
+001499* CARRIES IMMEDIATELY AFTER ITS PRIMARY KEY (FOR EXAMPLE,       *
+001500* SIR-NAME, THE 22-BYTE NAME FIELD THAT BEGINS RIGHT AFTER THE  *
+001501* 10-BYTE KEY IN EVERY STUDENT-MASTER-FILE RECORD) SO A CALLER  *
+001502* CAN THEN ISSUE ORDINARY SEQUENTIAL VSIO-READ COMMANDS TO      *
+001503* BROWSE IN THAT FIELD'S ORDER.  THE CALLER SUPPLIES THE        *
+001504* SEARCH PREFIX TO START ON IN THE FIRST VSIO-KEY-LENGTH BYTES  *
+001505* OF ITS RECORD AREA.                                           *
+001506*                                                                *
+001505* VSIO-ACCESS OF VSIO-DYNAMIC ON A READ LETS ONE OPEN KSDS      *
+001506* CLUSTER SATISFY BOTH KEYED AND NEXT-RECORD REQUESTS CALL BY   *
+001507* CALL WITHOUT THE CALLER HAVING TO DECLARE DIRECT OR           *
+001508* SEQUENTIAL ACCESS AHEAD OF TIME: A NON-BLANK KEY IN THE FIRST *
+001509* VSIO-KEY-LENGTH BYTES OF THE CALLER'S RECORD AREA DRIVES A    *
+001510* KEYED READ, A BLANK KEY DRIVES A READ NEXT.                   *
+001511*                                                                *
+001512* EVERY CALL THAT RETURNS NEITHER SUCCESS NOR END-OF-FILE IS    *
+001513* LOGGED TO VSIO-LOG-FILE AND ESCALATES THE JOB STEP'S          *
+001514* RETURN-CODE SPECIAL REGISTER (4 FOR A LOGIC ERROR OR RECORD   *
+001515* NOT FOUND, 8 FOR A PHYSICAL ERROR) UNLESS RETURN-CODE IS      *
+001516* ALREADY AT LEAST THAT HIGH FROM AN EARLIER CALL.              *
+001517*                                                                *
+001518* EVERY SUCCESSFUL WRITE, REWRITE OR DELETE ALSO APPENDS A      *
+001519* BEFORE/AFTER AUDIT RECORD TO VSIO-AUDIT-FILE, CARRYING THE    *
+001520* DDNAME, KEY, OLD RECORD IMAGE, NEW RECORD IMAGE AND A         *
+001521* TIMESTAMP.  A WRITE HAS NO OLD IMAGE (THE KEY IS NEW) AND A   *
+001522* DELETE HAS NO NEW IMAGE; THE UNUSED SIDE IS LOGGED AS SPACES. *
+001523*                                                                *
+001524* VSIO-KSDS-KEY IS A FLAT 36-BYTE FIELD SO ONE FD CAN CARRY     *
+001525* EVERY CLUSTER THIS ROUTINE MULTIPLEXES, EVEN THOUGH MOST      *
+001526* CALLERS' REAL KEYS ARE NARROWER THAN 36 BYTES.  ON DISK, THE  *
+001527* FIRST 36 BYTES OF EVERY KSDS RECORD ARE THE CALLER'S REAL KEY *
+001528* PADDED WITH SPACES OUT TO 36, AND THE CALLER'S REMAINING      *
+001529* (NON-KEY) DATA IS CARRIED STARTING AT BYTE 37 -- NEVER IN THE *
+001530* SPACE-PADDED PORTION OF THE KEY ZONE, SO A READ, START,       *
+001531* REWRITE OR DELETE BUILDING A SPACE-PADDED SEARCH KEY ALWAYS   *
+001532* MATCHES WHAT WRITE ACTUALLY STORED.  3500-BUILD-LOGICAL-      *
+001533* RECORD REASSEMBLES THE CALLER'S ORIGINAL, CONTIGUOUS RECORD   *
+001534* LAYOUT (KEY FOLLOWED DIRECTLY BY ITS OWN DATA) FROM THIS ON-  *
+001535* DISK LAYOUT AFTER EVERY SUCCESSFUL READ.                      *
+001536* ************************************************************* *
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500     SELECT VSIO-KSDS-FILE
+002600         ASSIGN TO DYNAMIC WS-INDEXED-DDNAME
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS VSIO-KSDS-KEY
+002950         ALTERNATE RECORD KEY IS VSIO-KSDS-ALT-KEY
+002960             WITH DUPLICATES
+003000         FILE STATUS IS WS-INDEXED-STATUS.
+003100
+003200     SELECT VSIO-ESDS-FILE
+003300         ASSIGN TO DYNAMIC WS-SEQUENTIAL-DDNAME
+003400         ORGANIZATION IS SEQUENTIAL
+003500         ACCESS MODE IS SEQUENTIAL
+003600         FILE STATUS IS WS-SEQUENTIAL-STATUS.
+003650
+003660     SELECT VSIO-LOG-FILE
+003670         ASSIGN TO UT-S-VSIOLOG.
+003680
+003690     SELECT VSIO-AUDIT-FILE
+003695         ASSIGN TO UT-S-VSIOAUD.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000
+004100 FD  VSIO-KSDS-FILE
+004150     RECORD IS VARYING IN SIZE FROM 58 TO 4132 CHARACTERS
+004160         DEPENDING ON WS-KSDS-ACTUAL-LENGTH
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  VSIO-KSDS-RECORD-AREA.
+004400     02  VSIO-KSDS-KEY               PIC X(36).
+004410     02  VSIO-KSDS-DATA-AREA         PIC X(4096).
+004420 01  VSIO-KSDS-RECORD-VIEW REDEFINES VSIO-KSDS-RECORD-AREA.
+004425     02  FILLER                      PIC X(36).
+004430     02  VSIO-KSDS-ALT-KEY           PIC X(22).
+004500     02  FILLER                      PIC X(4074).
+004600
+004700 FD  VSIO-ESDS-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900 01  VSIO-ESDS-RECORD-AREA           PIC X(4096).
+004950
+004960 FD  VSIO-LOG-FILE
+004970     LABEL RECORDS ARE OMITTED
+004980     RECORD CONTAINS 80 CHARACTERS
+004990     BLOCK CONTAINS 0 RECORDS
+004991     DATA RECORD IS VSIO-LOG-RECORD.
+004992 01  VSIO-LOG-RECORD.
+004993     02  VLR-DATE                    PIC 9(06).
+004994     02  FILLER                      PIC X(01).
+004995     02  VLR-TIME                    PIC 9(08).
+004996     02  FILLER                      PIC X(01).
+004997     02  VLR-DDNAME                  PIC X(08).
+004998     02  FILLER                      PIC X(01).
+004999     02  VLR-COMMAND                 PIC X(02).
+005001     02  FILLER                      PIC X(01).
+005002     02  VLR-RETURN-CODE             PIC ---9.
+005003     02  FILLER                      PIC X(01).
+005004     02  VLR-VSAM-RETURN-CODE        PIC ----9.
+005005     02  FILLER                      PIC X(01).
+005006     02  VLR-VSAM-FUNCTION-CODE      PIC ----9.
+005007     02  FILLER                      PIC X(01).
+005008     02  VLR-VSAM-FEEDBACK-CODE      PIC ----9.
+005009     02  FILLER                      PIC X(30).
+005000
+005010 FD  VSIO-AUDIT-FILE
+005011     LABEL RECORDS ARE OMITTED
+005012     RECORD CONTAINS 266 CHARACTERS
+005013     BLOCK CONTAINS 0 RECORDS
+005014     DATA RECORD IS VSIO-AUDIT-RECORD.
+005015 01  VSIO-AUDIT-RECORD.
+005016     02  VAR-DATE                    PIC 9(06).
+005017     02  FILLER                      PIC X(01).
+005018     02  VAR-TIME                    PIC 9(08).
+005019     02  FILLER                      PIC X(01).
+005020     02  VAR-DDNAME                  PIC X(08).
+005021     02  FILLER                      PIC X(01).
+005022     02  VAR-COMMAND                 PIC X(02).
+005023     02  FILLER                      PIC X(01).
+005024     02  VAR-KEY                     PIC X(36).
+005025     02  FILLER                      PIC X(01).
+005026     02  VAR-BEFORE-IMAGE            PIC X(100).
+005027     02  FILLER                      PIC X(01).
+005028     02  VAR-AFTER-IMAGE             PIC X(100).
+005029
+005100 WORKING-STORAGE SECTION.
+005200
+005210 01  WS-KSDS-ACTUAL-LENGTH           PIC S9(8) COMP VALUE +4132.
+005215 01  WS-KSDS-MIN-LENGTH              PIC S9(8) COMP VALUE +58.
+005216 01  WS-KSDS-DATA-LENGTH             PIC S9(8) COMP.
+005217 01  WS-KSDS-LOGICAL-RECORD          PIC X(4096).
+005300 01  WS-INDEXED-DDNAME               PIC X(08).
+005400 01  WS-SEQUENTIAL-DDNAME            PIC X(08).
+005500 01  WS-INDEXED-STATUS               PIC X(02).
+005600     88  WS-INDEXED-OK                       VALUE '00'.
+005700     88  WS-INDEXED-DUPLICATE                VALUE '02', '22'.
+005800     88  WS-INDEXED-EOF                      VALUE '10'.
+005900     88  WS-INDEXED-NOTFOUND                 VALUE '23'.
+006000 01  WS-SEQUENTIAL-STATUS            PIC X(02).
+006100     88  WS-SEQUENTIAL-OK                    VALUE '00'.
+006200     88  WS-SEQUENTIAL-EOF                   VALUE '10'.
+006300
+006400 01  WS-WORK-KEY                     PIC X(36).
+006450
+006460 01  WS-LOG-STATUS-SWITCH            PIC X(01)   VALUE 'N'.
+006470     88  WS-LOG-IS-OPEN                          VALUE 'Y'.
+006480 01  WS-LOG-CURRENT-DATE             PIC 9(06).
+006490 01  WS-LOG-CURRENT-TIME             PIC 9(08).
+006495 01  WS-STEP-RETURN-CODE             PIC S9(4) COMP.
+006496
+006497 01  WS-AUD-STATUS-SWITCH             PIC X(01)   VALUE 'N'.
+006498     88  WS-AUD-IS-OPEN                          VALUE 'Y'.
+006499 01  WS-AUD-CURRENT-DATE              PIC 9(06).
+006500 01  WS-AUD-CURRENT-TIME              PIC 9(08).
+006501 01  WS-AUD-BEFORE-IMAGE              PIC X(100).
+006502 01  WS-AUD-AFTER-IMAGE               PIC X(100).
+006503
+006600 LINKAGE SECTION.
+006700
+006800 01  VSIO-PARAMETER-VALUES           COPY VSAMIO.
+006900 01  VSIO-FILE-BLOCK                 COPY VSAMIOFB.
+007000 01  VSIO-CALLER-RECORD-AREA         PIC X(4096).
+007100
+007200 PROCEDURE DIVISION USING VSIO-PARAMETER-VALUES,
+007300                          VSIO-FILE-BLOCK,
+007400                          VSIO-CALLER-RECORD-AREA.
+007500
+007600 0000-MAINLINE.
+007700
+007800     MOVE ZERO TO VSIO-RETURN-CODE.
+007900     MOVE ZERO TO VSIO-VSAM-RETURN-CODE.
+008000     MOVE ZERO TO VSIO-VSAM-FUNCTION-CODE.
+008100     MOVE ZERO TO VSIO-VSAM-FEEDBACK-CODE.
+008200
+008300     EVALUATE TRUE
+008400         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+008500                              VSIO-OPEN
+008600             PERFORM 1000-OPEN-FILE THRU 1000-EXIT
+008700         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+008800                              VSIO-CLOSE
+008900             PERFORM 2000-CLOSE-FILE THRU 2000-EXIT
+009000         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+009100                              VSIO-READ
+009200             PERFORM 3000-READ-FILE THRU 3000-EXIT
+009300         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+009400                              VSIO-START-KEY-EQUAL
+009500             PERFORM 4000-START-FILE THRU 4000-EXIT
+009600         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+009700                              VSIO-START-KEY-NOTLESS
+009800             PERFORM 4000-START-FILE THRU 4000-EXIT
+009810         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+009820                              VSIO-START-KEY-ALT
+009830             PERFORM 4000-START-FILE THRU 4000-EXIT
+009900         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+010000                              VSIO-WRITE
+010100             PERFORM 5000-WRITE-FILE THRU 5000-EXIT
+010110         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+010120                              VSIO-REWRITE
+010130             PERFORM 6000-REWRITE-FILE THRU 6000-EXIT
+010140         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+010150                              VSIO-DELETE
+010160             PERFORM 7000-DELETE-FILE THRU 7000-EXIT
+010200         WHEN OTHER
+010300             MOVE +8 TO VSIO-RETURN-CODE
+010400     END-EVALUATE.
+010410
+010420     IF NOT VSIO-SUCCESS AND NOT VSIO-END-OF-FILE
+010430         PERFORM 8000-LOG-EXCEPTION THRU 8000-EXIT
+010440     END-IF.
+010500
+010600     GOBACK.
+010700
+010800 1000-OPEN-FILE.
+010900
+010910     IF VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK LESS THAN +1
+010920         OR VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK GREATER THAN
+010930             +4096
+010940         MOVE +4 TO VSIO-RETURN-CODE
+010950         GO TO 1000-EXIT
+010960     END-IF.
+010997
+011000     IF VSIO-ORGANIZATION OF VSIO-FILE-BLOCK EQUAL VSIO-KSDS
+011100         MOVE VSIO-DDNAME OF VSIO-FILE-BLOCK TO WS-INDEXED-DDNAME
+011200         EVALUATE TRUE
+011300             WHEN VSIO-MODE OF VSIO-FILE-BLOCK EQUAL VSIO-INPUT
+011400                 OPEN INPUT VSIO-KSDS-FILE
+011500             WHEN VSIO-MODE OF VSIO-FILE-BLOCK EQUAL VSIO-OUTPUT
+011600                 OPEN OUTPUT VSIO-KSDS-FILE
+011700             WHEN VSIO-MODE OF VSIO-FILE-BLOCK EQUAL VSIO-I-O
+011800                 OPEN I-O VSIO-KSDS-FILE
+011900             WHEN OTHER
+012000                 OPEN INPUT VSIO-KSDS-FILE
+012100         END-EVALUATE
+012200         MOVE FUNCTION NUMVAL(WS-INDEXED-STATUS)
+012300             TO VSIO-VSAM-RETURN-CODE
+012400         IF NOT WS-INDEXED-OK
+012500             MOVE +8 TO VSIO-RETURN-CODE
+012500         END-IF
+012600     ELSE
+012700         MOVE VSIO-DDNAME OF VSIO-FILE-BLOCK
+012800             TO WS-SEQUENTIAL-DDNAME
+012900         EVALUATE TRUE
+013000             WHEN VSIO-MODE OF VSIO-FILE-BLOCK EQUAL VSIO-OUTPUT
+013100                 OPEN OUTPUT VSIO-ESDS-FILE
+013200             WHEN OTHER
+013300                 OPEN INPUT VSIO-ESDS-FILE
+013400         END-EVALUATE
+013500         MOVE FUNCTION NUMVAL(WS-SEQUENTIAL-STATUS)
+013600             TO VSIO-VSAM-RETURN-CODE
+013700         IF NOT WS-SEQUENTIAL-OK
+013800             MOVE +8 TO VSIO-RETURN-CODE
+013900         END-IF
+014000     END-IF.
+014100
+014200 1000-EXIT.
+014300     EXIT.
+014400
+014500 2000-CLOSE-FILE.
+014600
+014700     IF VSIO-ORGANIZATION OF VSIO-FILE-BLOCK EQUAL VSIO-KSDS
+014800         CLOSE VSIO-KSDS-FILE
+014900     ELSE
+015000         CLOSE VSIO-ESDS-FILE
+015100     END-IF.
+015200
+015300 2000-EXIT.
+015400     EXIT.
+015500
+015600 3000-READ-FILE.
+015700
+015800     IF VSIO-ORGANIZATION OF VSIO-FILE-BLOCK EQUAL VSIO-KSDS
+015810         MOVE VSIO-CALLER-RECORD-AREA (1:
+015820             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK) TO WS-WORK-KEY
+015900         EVALUATE TRUE
+015901             WHEN VSIO-ACCESS OF VSIO-FILE-BLOCK EQUAL
+015902                                 VSIO-DIRECT
+016300             MOVE SPACES TO VSIO-KSDS-KEY
+016400             MOVE WS-WORK-KEY TO VSIO-KSDS-KEY
+016500             READ VSIO-KSDS-FILE
+016600                 INVALID KEY CONTINUE
+016700             END-READ
+015903             WHEN VSIO-ACCESS OF VSIO-FILE-BLOCK EQUAL
+015904                                 VSIO-DYNAMIC
+015905                 AND WS-WORK-KEY NOT EQUAL SPACES
+016301             MOVE SPACES TO VSIO-KSDS-KEY
+016401             MOVE WS-WORK-KEY TO VSIO-KSDS-KEY
+016501             READ VSIO-KSDS-FILE
+016601                 INVALID KEY CONTINUE
+016701             END-READ
+016800         WHEN OTHER
+016900             READ VSIO-KSDS-FILE NEXT RECORD
+017000                 AT END CONTINUE
+017100             END-READ
+017200         END-EVALUATE
+017300         MOVE FUNCTION NUMVAL(WS-INDEXED-STATUS)
+017400             TO VSIO-VSAM-RETURN-CODE
+017500         EVALUATE TRUE
+017600             WHEN WS-INDEXED-OK
+017650                 PERFORM 3500-BUILD-LOGICAL-RECORD THRU
+017651                     3500-EXIT
+017660                 COMPUTE VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK =
+017670                     VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK +
+017680                     WS-KSDS-DATA-LENGTH
+017700                 MOVE WS-KSDS-LOGICAL-RECORD (1:
+017800                     VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK) TO
+017900                     VSIO-CALLER-RECORD-AREA
+018000             WHEN WS-INDEXED-EOF
+018100                 MOVE +16 TO VSIO-RETURN-CODE
+018200             WHEN WS-INDEXED-NOTFOUND
+018300                 MOVE +20 TO VSIO-RETURN-CODE
+018400                 MOVE +4 TO VSIO-VSAM-FUNCTION-CODE
+018500             WHEN OTHER
+018600                 MOVE +8 TO VSIO-RETURN-CODE
+018700         END-EVALUATE
+018800     ELSE
+018900         READ VSIO-ESDS-FILE
+019000             AT END CONTINUE
+019100         END-READ
+019200         MOVE FUNCTION NUMVAL(WS-SEQUENTIAL-STATUS)
+019300             TO VSIO-VSAM-RETURN-CODE
+019400         IF WS-SEQUENTIAL-OK
+019500             MOVE VSIO-ESDS-RECORD-AREA (1:
+019600                 VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK) TO
+019700                 VSIO-CALLER-RECORD-AREA
+019800         ELSE
+019900             IF WS-SEQUENTIAL-EOF
+020000                 MOVE +16 TO VSIO-RETURN-CODE
+020100             ELSE
+020200                 MOVE +8 TO VSIO-RETURN-CODE
+020300             END-IF
+020400         END-IF
+020500     END-IF.
+020600
+020700 3000-EXIT.
+020800     EXIT.
+020900
+020910* ************************************************************* *
+020920* REASSEMBLES THE CALLER'S ORIGINAL RECORD LAYOUT (REAL KEY      *
+020930* FOLLOWED DIRECTLY BY ITS OWN DATA) FROM THE ON-DISK LAYOUT     *
+020940* (KEY PADDED TO 36 BYTES, THEN DATA STARTING AT BYTE 37).       *
+020950* CALLED AFTER ANY SUCCESSFUL READ OF VSIO-KSDS-FILE, WHILE      *
+020960* WS-KSDS-ACTUAL-LENGTH STILL REFLECTS THE RECORD JUST READ.     *
+020970* LEAVES THE RESULT IN WS-KSDS-LOGICAL-RECORD AND THE DATA       *
+020980* PORTION'S LENGTH IN WS-KSDS-DATA-LENGTH.                       *
+020990* ************************************************************* *
+020995 3500-BUILD-LOGICAL-RECORD.
+020996
+020997     COMPUTE WS-KSDS-DATA-LENGTH = WS-KSDS-ACTUAL-LENGTH - 36.
+020998     IF WS-KSDS-DATA-LENGTH LESS THAN ZERO
+020999         MOVE ZERO TO WS-KSDS-DATA-LENGTH
+021001     END-IF.
+021002
+021003     MOVE SPACES TO WS-KSDS-LOGICAL-RECORD.
+021004     MOVE VSIO-KSDS-KEY (1: VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK) TO
+021005         WS-KSDS-LOGICAL-RECORD (1:
+021006             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK).
+021007     IF WS-KSDS-DATA-LENGTH GREATER THAN ZERO
+021008         MOVE VSIO-KSDS-DATA-AREA (1: WS-KSDS-DATA-LENGTH) TO
+021009             WS-KSDS-LOGICAL-RECORD (
+021010                 VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK + 1:
+021011                 WS-KSDS-DATA-LENGTH)
+021012     END-IF.
+021013
+021014 3500-EXIT.
+021015     EXIT.
+021016
+021000 4000-START-FILE.
+021100
+021200     MOVE VSIO-CALLER-RECORD-AREA (1:
+021300         VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK) TO WS-WORK-KEY.
+021600
+021700     EVALUATE TRUE
+021800         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+021801                              VSIO-START-KEY-EQUAL
+021810             MOVE SPACES TO VSIO-KSDS-KEY
+021820             MOVE WS-WORK-KEY TO VSIO-KSDS-KEY
+021900             START VSIO-KSDS-FILE KEY IS EQUAL TO VSIO-KSDS-KEY
+022000                 INVALID KEY CONTINUE
+022100             END-START
+021830         WHEN VSIO-COMMAND OF VSIO-PARAMETER-VALUES EQUAL
+021840                              VSIO-START-KEY-ALT
+021850             MOVE SPACES TO VSIO-KSDS-ALT-KEY
+021860             MOVE WS-WORK-KEY TO VSIO-KSDS-ALT-KEY
+021870             START VSIO-KSDS-FILE KEY IS NOT LESS THAN
+021880                 VSIO-KSDS-ALT-KEY
+022000                 INVALID KEY CONTINUE
+022100             END-START
+022200         WHEN OTHER
+022210             MOVE SPACES TO VSIO-KSDS-KEY
+022220             MOVE WS-WORK-KEY TO VSIO-KSDS-KEY
+022300             START VSIO-KSDS-FILE
+022310                 KEY IS NOT LESS THAN VSIO-KSDS-KEY
+022400                 INVALID KEY CONTINUE
+022500             END-START
+022600     END-EVALUATE.
+022700
+022800     MOVE FUNCTION NUMVAL(WS-INDEXED-STATUS)
+022900         TO VSIO-VSAM-RETURN-CODE.
+023000     IF NOT WS-INDEXED-OK
+023100         MOVE +20 TO VSIO-RETURN-CODE
+023200     END-IF.
+023300
+023400 4000-EXIT.
+023500     EXIT.
+023600
+023700 5000-WRITE-FILE.
+
+023800
+023900     IF VSIO-ORGANIZATION OF VSIO-FILE-BLOCK EQUAL VSIO-KSDS
+023910         COMPUTE WS-KSDS-DATA-LENGTH =
+023920             VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK -
+023930             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK
+023940         COMPUTE WS-KSDS-ACTUAL-LENGTH = 36 + WS-KSDS-DATA-LENGTH
+023970         IF WS-KSDS-ACTUAL-LENGTH LESS THAN WS-KSDS-MIN-LENGTH
+023980             MOVE WS-KSDS-MIN-LENGTH TO WS-KSDS-ACTUAL-LENGTH
+023990         END-IF
+024000         MOVE SPACES TO VSIO-KSDS-RECORD-AREA
+024050         MOVE VSIO-CALLER-RECORD-AREA (1:
+024060             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK) TO
+024070             VSIO-KSDS-KEY (1:
+024080             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK)
+024090         IF WS-KSDS-DATA-LENGTH GREATER THAN ZERO
+024100             MOVE VSIO-CALLER-RECORD-AREA (
+024110                 VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK + 1:
+024120                 WS-KSDS-DATA-LENGTH) TO
+024300                 VSIO-KSDS-DATA-AREA (1: WS-KSDS-DATA-LENGTH)
+024400         END-IF
+024500         WRITE VSIO-KSDS-RECORD-AREA
+024600             INVALID KEY CONTINUE
+024700         END-WRITE
+024800         MOVE FUNCTION NUMVAL(WS-INDEXED-STATUS)
+024900             TO VSIO-VSAM-RETURN-CODE
+025000         EVALUATE TRUE
+025100             WHEN WS-INDEXED-OK
+025110                 MOVE SPACES TO WS-AUD-BEFORE-IMAGE
+025120                 MOVE SPACES TO WS-AUD-AFTER-IMAGE
+025130                 MOVE VSIO-CALLER-RECORD-AREA (1:
+025140                     VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK) TO
+025150                     WS-AUD-AFTER-IMAGE
+025160                 MOVE VSIO-CALLER-RECORD-AREA (1:
+025170                     VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK)
+025180                     TO WS-WORK-KEY
+025200                 PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+025300             WHEN WS-INDEXED-DUPLICATE
+025400                 MOVE +20 TO VSIO-RETURN-CODE
+025500             WHEN OTHER
+025600                 MOVE +8 TO VSIO-RETURN-CODE
+025700         END-EVALUATE
+025800     ELSE
+025900         MOVE SPACES TO VSIO-ESDS-RECORD-AREA
+026000         MOVE VSIO-CALLER-RECORD-AREA (1:
+026100             VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK) TO
+026200             VSIO-ESDS-RECORD-AREA (1:
+026300             VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK)
+026400         WRITE VSIO-ESDS-RECORD-AREA
+026500         MOVE FUNCTION NUMVAL(WS-SEQUENTIAL-STATUS)
+026600             TO VSIO-VSAM-RETURN-CODE
+026700         IF NOT WS-SEQUENTIAL-OK
+026800             MOVE +8 TO VSIO-RETURN-CODE
+026810         ELSE
+026820             MOVE SPACES TO WS-AUD-BEFORE-IMAGE
+026830             MOVE SPACES TO WS-AUD-AFTER-IMAGE
+026840             MOVE SPACES TO WS-WORK-KEY
+026850             MOVE VSIO-ESDS-RECORD-AREA (1:
+026860                 VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK) TO
+026870                 WS-AUD-AFTER-IMAGE
+026880             PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+026900         END-IF
+027000     END-IF.
+027100
+027200 5000-EXIT.
+027300     EXIT.
+027400
+027500 6000-REWRITE-FILE.
+
+027600
+027700     IF VSIO-ORGANIZATION OF VSIO-FILE-BLOCK EQUAL VSIO-KSDS
+028000         MOVE VSIO-CALLER-RECORD-AREA (1:
+028100             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK) TO WS-WORK-KEY
+028110         MOVE SPACES TO WS-AUD-BEFORE-IMAGE
+028120         MOVE SPACES TO VSIO-KSDS-KEY
+028130         MOVE WS-WORK-KEY TO VSIO-KSDS-KEY
+028140         READ VSIO-KSDS-FILE
+028150             INVALID KEY CONTINUE
+028160         END-READ
+028170         IF WS-INDEXED-OK
+028171             PERFORM 3500-BUILD-LOGICAL-RECORD THRU 3500-EXIT
+028180             MOVE WS-KSDS-LOGICAL-RECORD (1:
+028190                 VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK +
+028195                 WS-KSDS-DATA-LENGTH) TO
+028191                 WS-AUD-BEFORE-IMAGE
+028192         END-IF
+028193         COMPUTE WS-KSDS-DATA-LENGTH =
+028194             VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK -
+028196             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK
+028197         COMPUTE WS-KSDS-ACTUAL-LENGTH = 36 + WS-KSDS-DATA-LENGTH
+028198         IF WS-KSDS-ACTUAL-LENGTH LESS THAN WS-KSDS-MIN-LENGTH
+028199             MOVE WS-KSDS-MIN-LENGTH TO WS-KSDS-ACTUAL-LENGTH
+028200         END-IF
+028210         MOVE SPACES TO VSIO-KSDS-RECORD-AREA
+028220         MOVE VSIO-CALLER-RECORD-AREA (1:
+028230             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK) TO
+028240             VSIO-KSDS-KEY (1:
+028250             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK)
+028260         IF WS-KSDS-DATA-LENGTH GREATER THAN ZERO
+028270             MOVE VSIO-CALLER-RECORD-AREA (
+028280                 VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK + 1:
+028290                 WS-KSDS-DATA-LENGTH) TO
+028500                 VSIO-KSDS-DATA-AREA (1: WS-KSDS-DATA-LENGTH)
+028600         END-IF
+028800         REWRITE VSIO-KSDS-RECORD-AREA
+028900             INVALID KEY CONTINUE
+029000         END-REWRITE
+029100         MOVE FUNCTION NUMVAL(WS-INDEXED-STATUS)
+029200             TO VSIO-VSAM-RETURN-CODE
+029300         EVALUATE TRUE
+029400             WHEN WS-INDEXED-OK
+029410                 MOVE SPACES TO WS-AUD-AFTER-IMAGE
+029420                 MOVE VSIO-CALLER-RECORD-AREA (1:
+029430                     VSIO-RECORD-LENGTH OF VSIO-FILE-BLOCK) TO
+029440                     WS-AUD-AFTER-IMAGE
+029450                 PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+029600             WHEN WS-INDEXED-NOTFOUND
+029700                 MOVE +20 TO VSIO-RETURN-CODE
+029800             WHEN OTHER
+029900                 MOVE +8 TO VSIO-RETURN-CODE
+030000         END-EVALUATE
+030100     ELSE
+030200         MOVE +4 TO VSIO-RETURN-CODE
+030300     END-IF.
+030400
+030500 6000-EXIT.
+030600     EXIT.
+030700
+030800 7000-DELETE-FILE.
+
+030900
+031000     IF VSIO-ORGANIZATION OF VSIO-FILE-BLOCK EQUAL VSIO-KSDS
+031100         MOVE VSIO-CALLER-RECORD-AREA (1:
+031200             VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK) TO WS-WORK-KEY
+031210         MOVE SPACES TO WS-AUD-BEFORE-IMAGE
+031220         MOVE SPACES TO VSIO-KSDS-KEY
+031230         MOVE WS-WORK-KEY TO VSIO-KSDS-KEY
+031240         READ VSIO-KSDS-FILE
+031250             INVALID KEY CONTINUE
+031260         END-READ
+031270         IF WS-INDEXED-OK
+031275             PERFORM 3500-BUILD-LOGICAL-RECORD THRU 3500-EXIT
+031280             MOVE WS-KSDS-LOGICAL-RECORD (1:
+031285                 VSIO-KEY-LENGTH OF VSIO-FILE-BLOCK +
+031287                 WS-KSDS-DATA-LENGTH) TO
+031290                 WS-AUD-BEFORE-IMAGE
+031292         END-IF
+031300         MOVE SPACES TO VSIO-KSDS-KEY
+031400         MOVE WS-WORK-KEY TO VSIO-KSDS-KEY
+031500         DELETE VSIO-KSDS-FILE RECORD
+031600             INVALID KEY CONTINUE
+031700         END-DELETE
+031800         MOVE FUNCTION NUMVAL(WS-INDEXED-STATUS)
+031900             TO VSIO-VSAM-RETURN-CODE
+032000         EVALUATE TRUE
+032100             WHEN WS-INDEXED-OK
+032110                 MOVE SPACES TO WS-AUD-AFTER-IMAGE
+032120                 PERFORM 9000-WRITE-AUDIT-RECORD THRU 9000-EXIT
+032300             WHEN WS-INDEXED-NOTFOUND
+032400                 MOVE +20 TO VSIO-RETURN-CODE
+032500             WHEN OTHER
+032600                 MOVE +8 TO VSIO-RETURN-CODE
+032700         END-EVALUATE
+032800     ELSE
+032900         MOVE +4 TO VSIO-RETURN-CODE
+033000     END-IF.
+033100
+033200 7000-EXIT.
+033300     EXIT.
+033400
+033500 8000-LOG-EXCEPTION.
+033600
+033700     IF NOT WS-LOG-IS-OPEN
+033800         OPEN OUTPUT VSIO-LOG-FILE
+033900         MOVE 'Y' TO WS-LOG-STATUS-SWITCH
+034000     END-IF.
+034100
+034200     ACCEPT WS-LOG-CURRENT-DATE FROM DATE.
+034300     ACCEPT WS-LOG-CURRENT-TIME FROM TIME.
+034400
+034500     MOVE SPACES TO VSIO-LOG-RECORD.
+034600     MOVE WS-LOG-CURRENT-DATE TO VLR-DATE.
+034700     MOVE WS-LOG-CURRENT-TIME TO VLR-TIME.
+034800     MOVE VSIO-DDNAME OF VSIO-FILE-BLOCK TO VLR-DDNAME.
+034900     MOVE VSIO-COMMAND OF VSIO-PARAMETER-VALUES TO VLR-COMMAND.
+035000     MOVE VSIO-RETURN-CODE TO VLR-RETURN-CODE.
+035100     MOVE VSIO-VSAM-RETURN-CODE TO VLR-VSAM-RETURN-CODE.
+035200     MOVE VSIO-VSAM-FUNCTION-CODE TO VLR-VSAM-FUNCTION-CODE.
+035300     MOVE VSIO-VSAM-FEEDBACK-CODE TO VLR-VSAM-FEEDBACK-CODE.
+035400
+035500     WRITE VSIO-LOG-RECORD.
+035510
+035520     EVALUATE TRUE
+035530         WHEN VSIO-PHYSICAL-ERROR
+035540             MOVE +8 TO WS-STEP-RETURN-CODE
+035550         WHEN VSIO-LOGIC-ERROR
+035560         WHEN VSIO-RECORD-NOT-FOUND
+035570             MOVE +4 TO WS-STEP-RETURN-CODE
+035580         WHEN OTHER
+035590             MOVE +4 TO WS-STEP-RETURN-CODE
+035600     END-EVALUATE.
+035610     IF WS-STEP-RETURN-CODE GREATER THAN RETURN-CODE
+035620         MOVE WS-STEP-RETURN-CODE TO RETURN-CODE
+035630     END-IF.
+035640
+035700 8000-EXIT.
+035800     EXIT.
+035810
+035820 9000-WRITE-AUDIT-RECORD.
+035830
+035840     IF NOT WS-AUD-IS-OPEN
+035850         OPEN OUTPUT VSIO-AUDIT-FILE
+035860         MOVE 'Y' TO WS-AUD-STATUS-SWITCH
+035870     END-IF.
+035880
+035890     ACCEPT WS-AUD-CURRENT-DATE FROM DATE.
+035900     ACCEPT WS-AUD-CURRENT-TIME FROM TIME.
+035910
+035920     MOVE SPACES TO VSIO-AUDIT-RECORD.
+035930     MOVE WS-AUD-CURRENT-DATE TO VAR-DATE.
+035940     MOVE WS-AUD-CURRENT-TIME TO VAR-TIME.
+035950     MOVE VSIO-DDNAME OF VSIO-FILE-BLOCK TO VAR-DDNAME.
+035960     MOVE VSIO-COMMAND OF VSIO-PARAMETER-VALUES TO VAR-COMMAND.
+035970     MOVE WS-WORK-KEY TO VAR-KEY.
+035980     MOVE WS-AUD-BEFORE-IMAGE TO VAR-BEFORE-IMAGE.
+035990     MOVE WS-AUD-AFTER-IMAGE TO VAR-AFTER-IMAGE.
+036000
+036010     WRITE VSIO-AUDIT-RECORD.
+036020
+036030 9000-EXIT.
+036040     EXIT.
