@@ -7,6 +7,11 @@
 000700* ************************************************************* *
 000800* THIS PROGRAM TESTS THE VSAMIO ROUTINE BY READING RECORDS      *
 000900* FROM AN ESDS CLUSTER AND DISPLAYING THEIR CONTENTS ON SYSOUT. *
+000950* A SYSIN CONTROL CARD SUPPLIES A SELECTION FILTER -- A BYTE    *
+000960* POSITION, LENGTH AND COMPARE VALUE -- SO ONLY RECORDS WHOSE   *
+000970* DATA MATCHES THE FILTER ARE DISPLAYED AND WRITTEN TO A FLAT   *
+000980* SEQUENTIAL EXTRACT DATASET.  A FILTER LENGTH OF ZERO SELECTS  *
+000990* EVERY RECORD ON THE CLUSTER.                                  *
 001000* ************************************************************* *
 001100
 001200 ENVIRONMENT DIVISION.
@@ -16,16 +21,43 @@
 001600
 001700 INPUT-OUTPUT SECTION.
 001800 FILE-CONTROL.
+001810
+001820     SELECT CONTROL-CARD-FILE
+001830         ASSIGN TO UT-S-SYSIN.
+001840
+001850     SELECT EXTRACT-FILE
+001860         ASSIGN TO UT-S-ESDXTR.
 001900
 002000 DATA DIVISION.
 002100 FILE SECTION.
-002200
+002110
+002120 FD  CONTROL-CARD-FILE
+002130     LABEL RECORDS ARE OMITTED
+002140     RECORD CONTAINS 80 CHARACTERS
+002150     DATA RECORD IS CONTROL-CARD-RECORD.
+002160 01  CONTROL-CARD-RECORD.
+002170     02  CC-FILTER-POSITION      PIC 9(02).
+002180     02  CC-FILTER-LENGTH        PIC 9(02).
+002190     02  CC-FILTER-VALUE         PIC X(20).
+002195     02  FILLER                  PIC X(56).
+002196
+002197 FD  EXTRACT-FILE
+002198     LABEL RECORDS ARE STANDARD
+002199     RECORD CONTAINS 80 CHARACTERS
+002200     BLOCK CONTAINS 0 RECORDS
+002201     DATA RECORD IS EXTRACT-RECORD.
+002202 01  EXTRACT-RECORD              PIC X(80).
+002210
 002300 WORKING-STORAGE SECTION.
 002400 77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
 002500     88  END-OF-FILE                         VALUE 'Y'.
 002600
 002700 77  RECORD-COUNTER              PIC S9(8)   VALUE +0.
 002800 77  COUNTER-EDIT                PIC ZZ,ZZZ,ZZ9.
+002810
+002820 77  WS-FILTER-POSITION          PIC 9(02)   VALUE ZERO.
+002830 77  WS-FILTER-LENGTH            PIC 9(02)   VALUE ZERO.
+002840 77  WS-FILTER-VALUE             PIC X(20)   VALUE SPACES.
 002900
 003000 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
 003100 01  ESDSF01                     COPY VSAMIOFB.
@@ -38,7 +70,20 @@
 003800     DISPLAY 'ESDSREAD: READ ESDS SEQUENTIALLY'.
 003900     DISPLAY '--------------------------------'.
 004000     DISPLAY ' '.
-004100
+004010
+004020     OPEN INPUT CONTROL-CARD-FILE.
+004025     MOVE SPACES TO CONTROL-CARD-RECORD.
+004030     READ CONTROL-CARD-FILE INTO CONTROL-CARD-RECORD
+004040         AT END
+004050             CONTINUE
+004060     END-READ.
+004070     MOVE CC-FILTER-POSITION TO WS-FILTER-POSITION.
+004080     MOVE CC-FILTER-LENGTH TO WS-FILTER-LENGTH.
+004090     MOVE CC-FILTER-VALUE TO WS-FILTER-VALUE.
+004100     CLOSE CONTROL-CARD-FILE.
+004110
+004120     OPEN OUTPUT EXTRACT-FILE.
+004130
 004200     MOVE 'ESDSF01' TO VSIO-DDNAME.
 004300     MOVE VSIO-ESDS TO VSIO-ORGANIZATION.
 004400     MOVE VSIO-SEQUENTIAL TO VSIO-ACCESS.
@@ -80,6 +125,8 @@
 008000                       VSIO-VSAM-FUNCTION-CODE,
 008100                       VSIO-VSAM-FEEDBACK-CODE.
 008200*    END-IF.
+008210
+008220     CLOSE EXTRACT-FILE.
 008300
 008400     STOP RUN.
 008500
@@ -105,12 +152,27 @@
 010500*    END-IF.
 010600
 010700     IF NOT END-OF-FILE
-010800         ADD +1 TO RECORD-COUNTER
-010900         MOVE RECORD-COUNTER TO COUNTER-EDIT
-011000         DISPLAY COUNTER-EDIT ': ' ESDS-RECORD.
-011100*    END-IF.
-011200
-011300 119-EXIT.
-011400     EXIT.
-011500
-011600
\ No newline at end of file
+010710         IF WS-FILTER-LENGTH EQUAL ZERO
+010720             PERFORM 120-SELECT-RECORD THRU 129-EXIT
+010730         ELSE
+010740             IF ESDS-RECORD (WS-FILTER-POSITION:WS-FILTER-LENGTH)
+010750                 EQUAL WS-FILTER-VALUE (1:WS-FILTER-LENGTH)
+010761                 PERFORM 120-SELECT-RECORD THRU 129-EXIT
+010770             END-IF
+010780         END-IF.
+011000*    END-IF.
+011100
+011200 119-EXIT.
+011300     EXIT.
+011400
+011500 120-SELECT-RECORD.
+011600
+011700     ADD +1 TO RECORD-COUNTER.
+011800     MOVE RECORD-COUNTER TO COUNTER-EDIT.
+011900     DISPLAY COUNTER-EDIT ': ' ESDS-RECORD.
+012000     MOVE ESDS-RECORD TO EXTRACT-RECORD.
+012100     WRITE EXTRACT-RECORD.
+012200
+012300 129-EXIT.
+012400     EXIT.
+012500
