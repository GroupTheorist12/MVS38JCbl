@@ -0,0 +1,162 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STUDINQ.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM IS AN ONLINE-STYLE INQUIRY AGAINST STMASTR.  A   *
+000900* SYSIN CONTROL CARD SUPPLIES ONE CC-STUDENT-ID/CC-KEY-ID PAIR, *
+001000* THE PROGRAM OPENS STUDENT-MASTER-FILE VSIO-DIRECT, ISSUES A   *
+001100* SINGLE KEYED READ FOR THAT STUDENT, AND DISPLAYS THE RESULT   *
+001200* IMMEDIATELY -- THERE IS NO REPORT-FILE AND NO WHOLE-FILE PASS,*
+001300* SO A REGISTRAR CAN ANSWER "WHAT DOES STUDENT X HAVE ON FILE"  *
+001400* WITHOUT WAITING FOR THE NEXT KSDSMULT BATCH REPORT.            *
+001500*                                                                 *
+001600* MODIFICATION HISTORY.                                          *
+001700*   DATE       INIT  DESCRIPTION                                 *
+001800*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+001900* ************************************************************* *
+002000
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800
+002900     SELECT CONTROL-CARD-FILE
+003000         ASSIGN TO UT-S-SYSIN.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  CONTROL-CARD-FILE
+003500     LABEL RECORDS ARE OMITTED
+003600     RECORD CONTAINS 80 CHARACTERS
+003700     BLOCK CONTAINS 0 RECORDS
+003800     DATA RECORD IS CONTROL-CARD-RECORD.
+003900 01  CONTROL-CARD-RECORD.
+004000     02  CC-STUDENT-ID           PIC X(07).
+004100     02  CC-KEY-ID               PIC 9(03).
+004200     02  FILLER                  PIC X(70).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+004600 01  STUDENT-MASTER-FILE         COPY VSAMIOFB.
+004700 01  STUDENT-RECORD-AREA         PIC X(83).
+004800 01  STUDENT-INFO-RECORD.
+004900     02  SIR-STUDENT-ID          PIC X(07).
+005000     02  SIR-KEY-ID              PIC 9(03).
+005100     02  SIR-NAME                PIC X(22).
+005200     02  SIR-ADDRESS             PIC X(25).
+005300     02  SIR-CITY                PIC X(15).
+005400     02  SIR-STATE               PIC X(02).
+005500     02  SIR-ZIPCODE             PIC 9(05).
+005600     02  SIR-GENDER              PIC X(01).
+005700     02  SIR-MAJOR               PIC X(03).
+005800
+005900 PROCEDURE DIVISION.
+006000
+006100 000-INITIATE.
+006200
+006300     OPEN INPUT CONTROL-CARD-FILE.
+006400     MOVE SPACES TO CONTROL-CARD-RECORD.
+006500     READ CONTROL-CARD-FILE
+006600         AT END
+006700             DISPLAY 'STUDINQ: NO INQUIRY CARD SUPPLIED - '
+006800                     'STOPPING'
+006900             STOP RUN.
+007000*    END-READ.
+007100     CLOSE CONTROL-CARD-FILE.
+007200
+007300     IF CC-STUDENT-ID EQUAL SPACES
+007400         DISPLAY 'STUDINQ: INQUIRY CARD STUDENT ID IS BLANK - '
+007500                 'STOPPING'
+007600         STOP RUN.
+007700*    END-IF.
+007800
+007900     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
+008000     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
+008100     MOVE VSIO-DIRECT TO VSIO-ACCESS OF STUDENT-MASTER-FILE.
+008200     MOVE VSIO-INPUT TO VSIO-MODE OF STUDENT-MASTER-FILE.
+008300     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+008400     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
+008500     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
+008600     MOVE VSIO-OPEN TO VSIO-COMMAND.
+008700     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+008800                         STUDENT-MASTER-FILE,
+008900                         STUDENT-RECORD-AREA.
+009000*    END-CALL.
+009100     IF NOT VSIO-SUCCESS
+009200         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+009300         STOP RUN.
+009400*    END-IF.
+009500
+009600     PERFORM 100-LOOKUP-STUDENT THRU 109-EXIT.
+009700
+010000 020-TERMINATE.
+010100
+010200     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+010300     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+010400                         STUDENT-MASTER-FILE,
+010500                         STUDENT-RECORD-AREA.
+010600*    END-CALL.
+010700     IF NOT VSIO-SUCCESS
+010800         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+010900*    END-IF.
+011000
+011100     STOP RUN.
+011200
+011300* ************************************************************** *
+011400* ISSUES THE SINGLE KEYED READ FOR THE STUDENT NAMED ON THE      *
+011500* CONTROL CARD AND DISPLAYS THE RESULT.  A RECORD-NOT-FOUND IS   *
+011600* NOT TREATED AS AN UNKNOWN ERROR -- IT SIMPLY MEANS THE         *
+011700* STUDENT IS NOT ON FILE, WHICH IS A NORMAL INQUIRY ANSWER.      *
+011800* ************************************************************** *
+011900 100-LOOKUP-STUDENT.
+012000
+012100     MOVE SPACES TO STUDENT-RECORD-AREA.
+012200     MOVE CC-STUDENT-ID TO STUDENT-RECORD-AREA (1:7).
+012300     MOVE CC-KEY-ID TO STUDENT-RECORD-AREA (8:3).
+012400     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+012500     MOVE VSIO-READ TO VSIO-COMMAND.
+012600     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+012700                         STUDENT-MASTER-FILE,
+012800                         STUDENT-RECORD-AREA.
+012900*    END-CALL.
+013000     IF VSIO-SUCCESS
+013100         MOVE STUDENT-RECORD-AREA TO STUDENT-INFO-RECORD
+013200         DISPLAY 'STUDENT ID: ' SIR-STUDENT-ID
+013300         DISPLAY 'NAME......: ' SIR-NAME
+013400         DISPLAY 'ADDRESS...: ' SIR-ADDRESS
+013500         DISPLAY 'CITY......: ' SIR-CITY ', ' SIR-STATE
+013600                 ' ' SIR-ZIPCODE
+013700         DISPLAY 'MAJOR.....: ' SIR-MAJOR
+013800     ELSE
+013900         IF VSIO-RECORD-NOT-FOUND
+014000             DISPLAY 'STUDINQ: STUDENT ' CC-STUDENT-ID
+014100                     ' NOT ON FILE'
+014200         ELSE
+014300             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+014400*        END-IF
+014500*    END-IF.
+014600
+014700 109-EXIT.
+014800     EXIT.
+014900
+015000* ************************************************************** *
+015100* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+015200* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+015300* PROGRAM IN THIS SUITE.                                         *
+015400* ************************************************************** *
+015500 500-DISPLAY-UNKNOWN-ERROR.
+015600
+015700     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+015800     EXHIBIT NAMED VSIO-RETURN-CODE.
+015900     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+016000                   VSIO-VSAM-FUNCTION-CODE,
+016100                   VSIO-VSAM-FEEDBACK-CODE.
+016200
+016300 509-EXIT.
+016400     EXIT.
