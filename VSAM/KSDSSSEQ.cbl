@@ -7,6 +7,11 @@
 000700* ************************************************************* *
 000800* THIS PROGRAM TESTS THE VSAMIO ROUTINE BY USING START AND READ *
 000900* NEXT COMMANDS ON A KSDS CLUSTER (SKIP-SEQUENTIAL PROCESSING). *
+000950* THE STARTING KEYS ARE READ FROM A SYSIN CONTROL FILE RATHER   *
+000960* THAN HARDCODED, SO THE SET OF KEYS EXERCISED CAN BE CHANGED   *
+000970* WITHOUT RECOMPILING.  EACH CONTROL CARD CARRIES A ONE-BYTE    *
+000980* COMMAND CODE ('E' FOR KEY-EQUAL, 'N' FOR KEY-NOT-LESS-THAN)   *
+000990* FOLLOWED BY THE 10-BYTE KEY TO START ON.                      *
 001000* ************************************************************* *
 001100
 001200 ENVIRONMENT DIVISION.
@@ -16,13 +21,28 @@
 001600
 001700 INPUT-OUTPUT SECTION.
 001800 FILE-CONTROL.
+001810
+001820     SELECT CONTROL-CARD-FILE
+001830         ASSIGN TO UT-S-SYSIN.
 001900
 002000 DATA DIVISION.
 002100 FILE SECTION.
+002110
+002120 FD  CONTROL-CARD-FILE
+002130     LABEL RECORDS ARE OMITTED
+002140     RECORD CONTAINS 80 CHARACTERS
+002150     DATA RECORD IS CONTROL-CARD-RECORD.
+002160 01  CONTROL-CARD-RECORD.
+002170     02  CC-COMMAND-CODE         PIC X(01).
+002180     02  CC-KEY                  PIC X(10).
+002190     02  FILLER                  PIC X(69).
 002200
 002300 WORKING-STORAGE SECTION.
 002400 77  END-OF-FILE-SWITCH          PIC X(1)    VALUE 'N'.
 002500     88  END-OF-FILE                         VALUE 'Y'.
+002510
+002520 77  CONTROL-CARD-EOF-SWITCH     PIC X(1)    VALUE 'N'.
+002530     88  CONTROL-CARD-EOF                     VALUE 'Y'.
 002600
 002700 77  RECORD-COUNTER              PIC S9(8).
 002800
@@ -60,12 +80,14 @@
 006000                       VSIO-VSAM-FEEDBACK-CODE
 006100         STOP RUN.
 006200*    END-IF.
+006250
+006260     OPEN INPUT CONTROL-CARD-FILE.
 006300
 006400 010-PROCESS.
 006500
 006600     PERFORM 110-PROCESS-DATA
 006700        THRU 119-EXIT
-006800       UNTIL END-OF-FILE.
+006800       UNTIL CONTROL-CARD-EOF.
 006900*    END-PERFORM.
 007000
 007100 020-TERMINATE.
@@ -82,33 +104,34 @@
 008200                       VSIO-VSAM-FUNCTION-CODE,
 008300                       VSIO-VSAM-FEEDBACK-CODE.
 008400*    END-IF.
+008450
+008460     CLOSE CONTROL-CARD-FILE.
 008500
 008600     STOP RUN.
 008700
 008800 110-PROCESS-DATA.
 008900
-009000     MOVE '1033846021' TO KR-KEY.
-009100     DISPLAY 'START KEY EQUAL TO ' KR-KEY.
-009200     MOVE VSIO-START-KEY-EQUAL TO VSIO-COMMAND.
+008910     READ CONTROL-CARD-FILE INTO CONTROL-CARD-RECORD
+008920         AT END
+008930             MOVE 'Y' TO CONTROL-CARD-EOF-SWITCH
+008940             GO TO 119-EXIT
+008950     END-READ.
+008960
+008970     MOVE CC-KEY TO KR-KEY.
+008980     EVALUATE CC-COMMAND-CODE
+008990         WHEN 'E'
+009000             DISPLAY 'START KEY EQUAL TO ' KR-KEY
+009200             MOVE VSIO-START-KEY-EQUAL TO VSIO-COMMAND
+009210         WHEN 'N'
+009220             DISPLAY 'START KEY GREATER THAN OR EQUAL TO ' KR-KEY
+010200             MOVE VSIO-START-KEY-NOTLESS TO VSIO-COMMAND
+010210         WHEN OTHER
+010220             DISPLAY '*** INVALID CONTROL CARD COMMAND CODE: '
+010230                     CC-COMMAND-CODE ' ***'
+010240             GO TO 119-EXIT
+010250     END-EVALUATE.
 009300     PERFORM 120-START-AND-READ THRU 129-EXIT.
-009400
-009500     MOVE '2534789096' TO KR-KEY.
-009600     DISPLAY 'START KEY EQUAL TO ' KR-KEY.
-009700     MOVE VSIO-START-KEY-EQUAL TO VSIO-COMMAND.
-009800     PERFORM 120-START-AND-READ THRU 129-EXIT.
-009900
-010000     MOVE '3284189067' TO KR-KEY.
-010100     DISPLAY 'START KEY GREATER THAN OR EQUAL TO ' KR-KEY.
-010200     MOVE VSIO-START-KEY-NOTLESS TO VSIO-COMMAND.
-010300     PERFORM 120-START-AND-READ THRU 129-EXIT.
-010400
-010500     MOVE '3860000000' TO KR-KEY.
-010600     DISPLAY 'START KEY GREATER THAN OR EQUAL TO ' KR-KEY.
-010700     MOVE VSIO-START-KEY-NOTLESS TO VSIO-COMMAND.
-010800     PERFORM 120-START-AND-READ THRU 129-EXIT.
 010900
-011000     MOVE 'Y' TO END-OF-FILE-SWITCH.
-011100
 011200 119-EXIT.
 011300     EXIT.
 011400
