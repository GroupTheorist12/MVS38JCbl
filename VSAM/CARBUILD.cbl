@@ -0,0 +1,189 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CARBUILD.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM BUILDS THE CAR-MASTER-FILE VSAM CLUSTER (DDNAME  *
+000900* CARMSTR), A KSDS KEYED BY CAR MAKE AND MODEL, FROM THE        *
+001000* TRANSACTION-DATA FEED (UT-S-CARS) THAT RWEX01 ALSO READS.     *
+001100* THIS GIVES THE CAR SIDE OF THE SYSTEM A PERSISTENT INVENTORY  *
+001200* CLUSTER THE WAY KSDSMULT MAINTAINS STUDENT-MASTER-FILE, IN    *
+001300* PLACE OF RE-DERIVING CAR COUNTS FROM THE FLAT FEED ON EVERY   *
+001400* REPORT RUN.  CAR-MASTER-FILE IS OPENED I-O SO A FIRST SIGHTING*
+001500* OF A MAKE/MODEL WRITES A NEW MASTER RECORD WITH A QUANTITY OF *
+001600* ONE, AND EVERY SUBSEQUENT TRANSACTION FOR THAT SAME MAKE/     *
+001700* MODEL REWRITES THE MASTER RECORD WITH THE QUANTITY BUMPED BY  *
+001800* ONE.  THE CLUSTER MUST BE DEFINED EMPTY BEFORE THIS PROGRAM   *
+001900* IS RUN.                                                        *
+002000*                                                                 *
+002100* MODIFICATION HISTORY.                                          *
+002200*   DATE       INIT  DESCRIPTION                                 *
+002300*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+002400* ************************************************************* *
+002500
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. IBM-370.
+002900 OBJECT-COMPUTER. IBM-370.
+003000
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300
+003400     SELECT TRANSACTION-DATA
+003500         ASSIGN TO UT-S-CARS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000 FD  TRANSACTION-DATA
+004100     LABEL RECORDS ARE OMITTED
+004200     BLOCK CONTAINS 0 RECORDS
+004300     RECORD CONTAINS 80 CHARACTERS
+004400     DATA RECORD IS TRANSACTION-RECORD.
+004500 01  TRANSACTION-RECORD.
+004600     02  TR-CAR-MAKE             PIC X(16).
+004700     02  TR-CAR-MODEL            PIC X(20).
+004800     02  TR-FY-PROD              PIC 9(04).
+004900     02  FILLER                  PIC X(40).
+005000
+005100 WORKING-STORAGE SECTION.
+005200 77  END-OF-FILE-SWITCH          PIC X(01)   VALUE 'N'.
+005300     88  END-OF-FILE                         VALUE 'Y'.
+005400
+005500 77  MASTER-RECORD-COUNTER       PIC S9(8) COMP VALUE ZERO.
+005600 77  TRANSACTION-COUNTER         PIC S9(8) COMP VALUE ZERO.
+005700
+005800 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+005900 01  CAR-MASTER-FILE             COPY VSAMIOFB.
+006000 01  CAR-MASTER-RECORD.
+006100     02  CMR-CAR-MAKE            PIC X(16).
+006200     02  CMR-CAR-MODEL           PIC X(20).
+006300     02  CMR-FY-PROD             PIC 9(04).
+006400     02  CMR-QUANTITY            PIC 9(05) COMP-3.
+006500     02  FILLER                  PIC X(07).
+006600
+006700 PROCEDURE DIVISION.
+006800
+006900 000-INITIATE.
+007000
+007100     DISPLAY 'CARBUILD: BUILD CAR-MASTER-FILE FROM TRANSACTIONS'.
+007200     DISPLAY '-------------------------------------------------'.
+007300     DISPLAY ' '.
+007400
+007500     OPEN INPUT TRANSACTION-DATA.
+007600
+007700     MOVE 'CARMSTR' TO VSIO-DDNAME OF CAR-MASTER-FILE.
+007800     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF CAR-MASTER-FILE.
+007900     MOVE VSIO-DIRECT TO VSIO-ACCESS OF CAR-MASTER-FILE.
+008000     MOVE VSIO-I-O TO VSIO-MODE OF CAR-MASTER-FILE.
+008100     MOVE +50 TO VSIO-RECORD-LENGTH OF CAR-MASTER-FILE.
+008200     MOVE +0 TO VSIO-KEY-POSITION OF CAR-MASTER-FILE.
+008300     MOVE +36 TO VSIO-KEY-LENGTH OF CAR-MASTER-FILE.
+008400     MOVE VSIO-OPEN TO VSIO-COMMAND.
+008500     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+008600                         CAR-MASTER-FILE,
+008700                         CAR-MASTER-RECORD.
+008800*    END-CALL.
+008900     IF NOT VSIO-SUCCESS
+009000         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+009100         STOP RUN.
+009200*    END-IF.
+009300
+009400 010-PROCESS.
+009500
+009600     READ TRANSACTION-DATA
+009700         AT END
+009800             MOVE 'Y' TO END-OF-FILE-SWITCH
+009900     END-READ.
+010000
+010100     PERFORM 110-PROCESS-DATA
+010200        THRU 119-EXIT
+010300       UNTIL END-OF-FILE.
+010400
+010500 020-TERMINATE.
+010600
+010700     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+010800     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+010900                         CAR-MASTER-FILE,
+011000                         CAR-MASTER-RECORD.
+011100*    END-CALL.
+011200     IF NOT VSIO-SUCCESS
+011300         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+011400*    END-IF.
+011500
+011600     CLOSE TRANSACTION-DATA.
+011700
+011800     DISPLAY 'CARBUILD: TRANSACTIONS READ: ' TRANSACTION-COUNTER.
+011900     DISPLAY 'CARBUILD: MASTER RECORDS SET: '
+011950         MASTER-RECORD-COUNTER.
+012000     STOP RUN.
+012100
+012200 110-PROCESS-DATA.
+012300
+012400     ADD +1 TO TRANSACTION-COUNTER.
+012500
+012600     MOVE SPACES TO CAR-MASTER-RECORD.
+012700     MOVE TR-CAR-MAKE TO CMR-CAR-MAKE.
+012800     MOVE TR-CAR-MODEL TO CMR-CAR-MODEL.
+012900     MOVE VSIO-READ TO VSIO-COMMAND.
+013000     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+013100                         CAR-MASTER-FILE,
+013200                         CAR-MASTER-RECORD.
+013300*    END-CALL.
+013400
+013500     EVALUATE TRUE
+013600         WHEN VSIO-SUCCESS
+013700             ADD +1 TO CMR-QUANTITY
+013800             MOVE TR-FY-PROD TO CMR-FY-PROD
+013900             MOVE VSIO-REWRITE TO VSIO-COMMAND
+014000             CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+014100                                 CAR-MASTER-FILE,
+014200                                 CAR-MASTER-RECORD
+014300             IF NOT VSIO-SUCCESS
+014400                 PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+014500             END-IF
+014600         WHEN VSIO-RECORD-NOT-FOUND
+014700             MOVE SPACES TO CAR-MASTER-RECORD
+014800             MOVE TR-CAR-MAKE TO CMR-CAR-MAKE
+014900             MOVE TR-CAR-MODEL TO CMR-CAR-MODEL
+015000             MOVE TR-FY-PROD TO CMR-FY-PROD
+015100             MOVE +1 TO CMR-QUANTITY
+015200             MOVE VSIO-WRITE TO VSIO-COMMAND
+015300             CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+015400                                 CAR-MASTER-FILE,
+015500                                 CAR-MASTER-RECORD
+015600             IF VSIO-SUCCESS
+015700                 ADD +1 TO MASTER-RECORD-COUNTER
+015800             ELSE
+015900                 PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+016000             END-IF
+016100         WHEN OTHER
+016200             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+016300     END-EVALUATE.
+016400
+016500     READ TRANSACTION-DATA
+016600         AT END
+016700             MOVE 'Y' TO END-OF-FILE-SWITCH
+016800     END-READ.
+016900
+017000 119-EXIT.
+017100     EXIT.
+017200
+017300* ************************************************************** *
+017400* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+017500* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+017600* PROGRAM IN THIS SUITE.                                         *
+017700* ************************************************************** *
+017800 500-DISPLAY-UNKNOWN-ERROR.
+017900
+018000     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+018100     EXHIBIT NAMED VSIO-RETURN-CODE.
+018200     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+018300                   VSIO-VSAM-FUNCTION-CODE,
+018400                   VSIO-VSAM-FEEDBACK-CODE.
+018500
+018600 509-EXIT.
+018700     EXIT.
+018800
