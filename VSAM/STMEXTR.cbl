@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STMEXTR.
+000300 AUTHOR. JAY MOSELEY.
+000400 DATE-WRITTEN. AUGUST, 2026.
+000500 DATE-COMPILED.
+000600
+000700* ************************************************************* *
+000800* THIS PROGRAM UNLOADS STUDENT-MASTER-FILE (A KSDS HOLDING      *
+000900* BOTH 83-BYTE STUDENT MASTER RECORDS AND SHORTER COURSE/       *
+001000* ENROLLMENT RECORDS) TO A FLAT SEQUENTIAL EXTRACT DATASET.     *
+001100* EACH OUTPUT RECORD CARRIES THE TRUE LENGTH OF THE VSAM RECORD *
+001200* IT WAS UNLOADED FROM SO A RELOAD UTILITY CAN TELL A STUDENT   *
+001300* RECORD FROM A COURSE RECORD AND WRITE BACK ONLY THE BYTES     *
+001400* THAT WERE ACTUALLY PRESENT ON THE ORIGINAL CLUSTER.           *
+001500*                                                                 *
+001600* MODIFICATION HISTORY.                                          *
+001700*   DATE       INIT  DESCRIPTION                                 *
+001800*   08/09/2026 JM    ORIGINAL PROGRAM.                           *
+001900* ************************************************************* *
+002000
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER. IBM-370.
+002400 OBJECT-COMPUTER. IBM-370.
+002500
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800
+002900     SELECT EXTRACT-FILE
+003000         ASSIGN TO UT-S-STMEXTR.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  EXTRACT-FILE
+003500     LABEL RECORDS ARE STANDARD
+003600     RECORD CONTAINS 87 CHARACTERS
+003700     BLOCK CONTAINS 0 RECORDS
+003800     DATA RECORD IS EXTRACT-RECORD.
+003900 01  EXTRACT-RECORD.
+004000     02  ER-LENGTH               PIC 9(04).
+004100     02  ER-DATA                 PIC X(83).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 77  END-OF-FILE-SWITCH          PIC X(01)   VALUE 'N'.
+004500     88  END-OF-FILE                         VALUE 'Y'.
+004600
+004700 77  RECORD-COUNTER              PIC S9(8) COMP VALUE ZERO.
+004800
+004900 01  VSIO-PARAMETER-VALUES       COPY VSAMIO.
+005000 01  STUDENT-MASTER-FILE         COPY VSAMIOFB.
+005100 01  STUDENT-RECORD-AREA         PIC X(83).
+005200
+005300 PROCEDURE DIVISION.
+005400
+005500 000-INITIATE.
+005600
+005700     DISPLAY 'STMEXTR: EXTRACT STMASTR TO SEQUENTIAL FILE'.
+005800     DISPLAY '---------------------------------------------'.
+005900     DISPLAY ' '.
+006000
+006100     OPEN OUTPUT EXTRACT-FILE.
+006200
+006300     MOVE 'STMASTR' TO VSIO-DDNAME OF STUDENT-MASTER-FILE.
+006400     MOVE VSIO-KSDS TO VSIO-ORGANIZATION OF STUDENT-MASTER-FILE.
+006500     MOVE VSIO-SEQUENTIAL TO
+006600         VSIO-ACCESS OF STUDENT-MASTER-FILE.
+006700     MOVE VSIO-INPUT TO VSIO-MODE OF STUDENT-MASTER-FILE.
+006800     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+006900     MOVE +0 TO VSIO-KEY-POSITION OF STUDENT-MASTER-FILE.
+007000     MOVE +10 TO VSIO-KEY-LENGTH OF STUDENT-MASTER-FILE.
+007100     MOVE VSIO-OPEN TO VSIO-COMMAND.
+007200     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+007300                         STUDENT-MASTER-FILE,
+007400                         STUDENT-RECORD-AREA.
+007500*    END-CALL.
+007600     IF NOT VSIO-SUCCESS
+007700         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+007800         STOP RUN.
+007900*    END-IF.
+008000
+008100 010-PROCESS.
+008200
+008300     PERFORM 110-PROCESS-DATA
+008400        THRU 119-EXIT
+008500       UNTIL END-OF-FILE.
+008600*    END-PERFORM.
+008700
+008800 020-TERMINATE.
+008900
+009000     MOVE VSIO-CLOSE TO VSIO-COMMAND.
+009100     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+009200                         STUDENT-MASTER-FILE,
+009300                         STUDENT-RECORD-AREA.
+009400*    END-CALL.
+009500     IF NOT VSIO-SUCCESS
+009600         PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT.
+009700*    END-IF.
+009800
+009900     CLOSE EXTRACT-FILE.
+010000
+010100     DISPLAY 'STMEXTR: RECORDS EXTRACTED: ' RECORD-COUNTER.
+010200     STOP RUN.
+010300
+010400 110-PROCESS-DATA.
+010500
+010600     MOVE SPACES TO STUDENT-RECORD-AREA.
+010700     MOVE +83 TO VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE.
+010800     MOVE VSIO-READ TO VSIO-COMMAND.
+010900     CALL 'VSAMIO' USING VSIO-PARAMETER-BLOCK,
+011000                         STUDENT-MASTER-FILE,
+011100                         STUDENT-RECORD-AREA.
+011200*    END-CALL.
+011300
+011400     IF NOT VSIO-SUCCESS
+011500         IF VSIO-END-OF-FILE
+011600             MOVE 'Y' TO END-OF-FILE-SWITCH
+011700         ELSE
+011800             PERFORM 500-DISPLAY-UNKNOWN-ERROR THRU 509-EXIT
+011900             MOVE 'Y' TO END-OF-FILE-SWITCH.
+012000*        END-IF
+012100*    END-IF.
+012200
+012300     IF NOT END-OF-FILE
+012400         MOVE VSIO-RECORD-LENGTH OF STUDENT-MASTER-FILE
+012500             TO ER-LENGTH
+012600         MOVE STUDENT-RECORD-AREA TO ER-DATA
+012700         WRITE EXTRACT-RECORD
+012800         ADD +1 TO RECORD-COUNTER.
+012900*    END-IF.
+013000
+013100 119-EXIT.
+013200     EXIT.
+013300
+013400* ************************************************************** *
+013500* DISPLAYS THE VSAMIO STATUS BLOCK WHEN A CALL RETURNS ANYTHING  *
+013600* OTHER THAN SUCCESS OR END-OF-FILE, THE SAME AS EVERY OTHER     *
+013700* PROGRAM IN THIS SUITE.                                         *
+013800* ************************************************************** *
+013900 500-DISPLAY-UNKNOWN-ERROR.
+014000
+014100     DISPLAY 'VSAMIO ERROR OCCURRED DURING ' VSIO-COMMAND.
+014200     EXHIBIT NAMED VSIO-RETURN-CODE.
+014300     EXHIBIT NAMED VSIO-VSAM-RETURN-CODE,
+014400                   VSIO-VSAM-FUNCTION-CODE,
+014500                   VSIO-VSAM-FEEDBACK-CODE.
+014600
+014700 509-EXIT.
+014800     EXIT.
+014900
